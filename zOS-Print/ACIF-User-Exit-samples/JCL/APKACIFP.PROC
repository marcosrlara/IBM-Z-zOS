@@ -0,0 +1,118 @@
+//APKACIFP PROC LOADLIB=,CTLLIB=,JOBID=,RESLIB=,PRTIN=,PRTOUT=,      00010000
+//         WORKHLQ=                                                 00020000
+//*ROUTINE  APKACIFP                                                00030000
+//*LAST UPDATE ON  9 Aug 2026            BY  HOWARDT   VERSION 03    00034000
+//*   PAPKRSLS/PAPKXPSE/PAPKBSUM ALL CARRY A LEADING ASA CARRIAGE-    00034200
+//*   CONTROL BYTE IN EVERY RECORD; GAVE ALL THREE DD=(RECFM=VBA,     00034400
+//*   LRECL=84,BLKSIZE=0) SO THAT BYTE CONTROLS SPACING INSTEAD OF    00034600
+//*   PRINTING AS DATA.                                               00034800
+//*LAST UPDATE ON  9 Aug 2026            BY  HOWARDT   VERSION 02    00035000
+//*   CORRECTED THE CTLLIB COMMENT: APKRDISP ROUTES ON APKRJOB, NOT  00035500
+//*   APKXJOB (WHICH IS ONLY READ BY APKXPSEG).                      00036000
+//*LAST UPDATE ON  9 Aug 2026            BY  HOWARDT   VERSION 01    00040000
+//*   NEW PROCEDURE.                                                 00050000
+//*--------------------------------------------------------------*  00060000
+//* Standard cataloged procedure for running the AFP Conversion   *  00070000
+//* and Indexing Facility (ACIF, program APKACIF) with the paired *  00080000
+//* input/resource/output exit dispatchers (APKIDISP, APKRDISP,   *  00090000
+//* APKODISP) named on INPEXIT/RESEXIT/OUTEXIT, so the same       *  00100000
+//* procedure serves every job/report id in the batch window: the *  00110000
+//* dispatchers pick the real exit for a run from JOBID rather    *  00120000
+//* than the exit being fixed by which procedure invoked ACIF.    *  00130000
+//*                                                                *  00140000
+//* Followed by APKBSUMR, which prints the nightly cross-exit     *  00150000
+//* batch summary and control-total reconciliation from the       *  00160000
+//* APKBSUM work file every exit above appends to. This step runs *  00170000
+//* even if the ACIF step ended non-zero, so a partial run's      *  00180000
+//* totals are still visible.                                     *  00190000
+//*                                                                *  00200000
+//* Symbolic parameters:                                          *  00210000
+//*   LOADLIB - load library containing APKACIF and the exit and  *  00220000
+//*             dispatcher load modules (STEPLIB for both steps). *  00230000
+//*   CTLLIB  - PDS of 80-byte fixed control cards. Holds one     *  00240000
+//*             member per JOBID (the APKCTL/APKJOBN/APKRJOB      *  00250000
+//*             routing card the dispatchers read for that job/   *  00251000
+//*             report id, plus APKXJOB for APKXPSEG when it is   *  00252000
+//*             the routed-to RESEXIT) plus the                   *  00260000
+//*             shared, one-time control members named after      *  00270000
+//*             their own DD name (APKIDSP, APKODSP, APKRDSP,     *  00280000
+//*             APKDEPT, APKDELC, APKICKI, APKBDTC, APKREXC,      *  00290000
+//*             APKXINC - see the individual exits for the        *  00300000
+//*             layout each one reads).                           *  00310000
+//*   JOBID   - 8-character job/report id for this run; selects   *  00320000
+//*             the CTLLIB(&JOBID) member and is also this run's  *  00330000
+//*             key into the checkpoint, history, and summary     *  00340000
+//*             work files below.                                 *  00350000
+//*   RESLIB  - AFP resource library (fonts, page segments,       *  00360000
+//*             overlays, form/page definitions, object           *  00370000
+//*             containers) that ACIF and the resource exits      *  00380000
+//*             resolve resource names against.                   *  00390000
+//*   PRTIN   - input line-data print dataset to be converted.    *  00400000
+//*   PRTOUT  - output AFP (MO:DCA) dataset ACIF produces.        *  00410000
+//*   WORKHLQ - high-level qualifier under which this run's own   *  00420000
+//*             persistent work datasets (insert-sequence         *  00430000
+//*             counter, checkpoint files, resource-usage         *  00440000
+//*             history, resource extract, and the shared         *  00450000
+//*             cross-exit summary file) are cataloged. These are *  00460000
+//*             expected to already exist and to be shared across *  00470000
+//*             runs of this procedure for the same installation. *  00480000
+//*--------------------------------------------------------------*  00490000
+//*                                                                   00500000
+//ACIF     EXEC PGM=APKACIF,REGION=4096K,                           00510000
+//         PARM='INPEXIT=APKIDISP,RESEXIT=APKRDISP,OUTEXIT=APKODISP' 00520000
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR                                  00530000
+//APKPRINT DD DSN=&PRTIN,DISP=SHR                                    00540000
+//APKOUT   DD DSN=&PRTOUT,DISP=(NEW,CATLG,DELETE),                   00550000
+//            SPACE=(CYL,(10,10),RLSE),                              00560000
+//            DCB=(RECFM=FB,LRECL=8192,BLKSIZE=0)                    00570000
+//APKRESLB DD DSN=&RESLIB,DISP=SHR                                   00580000
+//APKMSG   DD SYSOUT=*                                                00590000
+//SYSUDUMP DD SYSOUT=*                                                00600000
+//*                                                                   00610000
+//* job/report id control card, shared by every exit and             00620000
+//* dispatcher below that reads a job/report id.                     00630000
+//APKCTL   DD DSN=&CTLLIB(&JOBID),DISP=SHR                            00640000
+//APKJOBN  DD DSN=&CTLLIB(&JOBID),DISP=SHR                            00650000
+//APKXJOB  DD DSN=&CTLLIB(&JOBID),DISP=SHR                            00660000
+//*                                                                   00670000
+//* input exit dispatch table and the real INPEXITs' own control     00680000
+//* and work files.                                                  00690000
+//APKIDSP  DD DSN=&CTLLIB(APKIDSP),DISP=SHR                           00700000
+//APKCNTR  DD DSN=&WORKHLQ..APKCNTR,DISP=SHR                          00710000
+//APKDEPT  DD DSN=&CTLLIB(APKDEPT),DISP=SHR                           00720000
+//APKDELC  DD DSN=&CTLLIB(APKDELC),DISP=SHR                           00730000
+//APKDELG  DD SYSOUT=*                                                00740000
+//APKICKI  DD DSN=&CTLLIB(APKICKI),DISP=SHR                           00750000
+//APKICKP  DD DSN=&WORKHLQ..APKICKP,DISP=SHR                          00760000
+//*                                                                   00770000
+//* output exit dispatch table and the real OUTEXITs' own control    00780000
+//* and work files.                                                  00790000
+//APKODSP  DD DSN=&CTLLIB(APKODSP),DISP=SHR                           00800000
+//APKBDTC  DD DSN=&CTLLIB(APKBDTC),DISP=SHR                           00810000
+//APKOCKP  DD DSN=&WORKHLQ..APKOCKP,DISP=SHR                          00820000
+//APKOXRF  DD SYSOUT=*                                                00830000
+//*                                                                   00840000
+//* resource exit dispatch table and the real RESEXITs' own          00850000
+//* control and work files.                                          00860000
+//APKRDSP  DD DSN=&CTLLIB(APKRDSP),DISP=SHR                           00870000
+//APKREXC  DD DSN=&CTLLIB(APKREXC),DISP=SHR                           00880000
+//APKREXT  DD DSN=&WORKHLQ..APKREXT,DISP=(NEW,CATLG,DELETE),          00890000
+//            SPACE=(TRK,(5,5),RLSE)                                  00900000
+//APKRHST  DD DSN=&WORKHLQ..APKRHST,DISP=SHR                          00910000
+//APKRJOB  DD DSN=&CTLLIB(&JOBID),DISP=SHR                            00920000
+//APKRCKP  DD DSN=&WORKHLQ..APKRCKP,DISP=SHR                          00930000
+//APKXINC  DD DSN=&CTLLIB(APKXINC),DISP=SHR                           00940000
+//PAPKRSLS DD SYSOUT=*,                                               00950000
+//            DCB=(RECFM=VBA,LRECL=84,BLKSIZE=0)                      00950500
+//PAPKXPSE DD SYSOUT=*,                                               00960000
+//            DCB=(RECFM=VBA,LRECL=84,BLKSIZE=0)                      00960500
+//*                                                                   00970000
+//* nightly cross-exit summary work file, shared with the BSUMR      00980000
+//* step below.                                                      00990000
+//APKBSUM  DD DSN=&WORKHLQ..APKBSUM,DISP=SHR                          01000000
+//*                                                                   01010000
+//BSUMR    EXEC PGM=APKBSUMR,REGION=1024K,COND=EVEN                  01020000
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR                                  01030000
+//APKBSUM  DD DSN=&WORKHLQ..APKBSUM,DISP=SHR                          01040000
+//PAPKBSUM DD SYSOUT=*,                                               01050000
+//            DCB=(RECFM=VBA,LRECL=84,BLKSIZE=0)                      01060000
