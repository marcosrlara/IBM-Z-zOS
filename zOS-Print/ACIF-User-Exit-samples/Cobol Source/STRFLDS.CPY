@@ -0,0 +1,18 @@
+      * LAST UPDATE ON 23 FEB 93            BY  TURETZKY VERSION 01   *
+      ***************************************************************
+      * AFPDS STRUCTURED FIELD IDENTIFIERS AND TRIPLET IDENTIFIERS  *
+      * USED BY THE ACIF SAMPLE EXITS. VALUES ARE THE STANDARD      *
+      * MO:DCA STRUCTURED FIELD AND TRIPLET IDENTIFIER CODES.       *
+      ***************************************************************
+       77  SF-BDT                  PIC X(3) VALUE X'D3A8A8'.
+       77  SF-EDT                  PIC X(3) VALUE X'D3A9A8'.
+       77  SF-BPG                  PIC X(3) VALUE X'D3A8AF'.
+       77  SF-EPG                  PIC X(3) VALUE X'D3A9AF'.
+       77  SF-IPS                  PIC X(3) VALUE X'D3AFBB'.
+      * TRIPLET IDENTIFIERS. BYTE 1 IS THE ID AS IT APPEARS WHEN
+      * BUILDING A NEW TRIPLET (SEE FQN-IDENT/COMMENT-TYPE), AND
+      * BYTE 2 IS THE SAME ID AS IT APPEARS WHEN SCANNING AN
+      * EXISTING TRIPLET (SEE TR-FQN(2:1)/TR-UCOMMENT(2:1)).
+       77  TR-FQN                  PIC X(2) VALUE X'0202'.
+       77  TR-UCOMMENT             PIC X(2) VALUE X'6565'.
+       77  FQN-GID                 PIC X   VALUE X'01'.
