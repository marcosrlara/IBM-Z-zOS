@@ -0,0 +1,362 @@
+000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ
+000143* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 04   *!@04A
+000143*    CORRECTED THE HEADER COMMENT'S PAPKBSUM DCB DESCRIPTION -    *!@04A
+000143*    LINE-DETAIL/LINE-TOTAL/LINE-CTL-STATUS ALL LEAD WITH AN      *!@04A
+000143*    ASA CARRIAGE-CONTROL BYTE, SO THE DD NEEDS VBA, NOT VB.       *!@04A
+000142* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 03   *!@03A
+000142*    FOLDED THE INPUT EXITS' OWN INSERT/DELETE COUNTS INTO THE    *!@03A
+000142*    CONTROL-TOTAL RECONCILIATION, SO IT COMPARES INPUT LINES     *!@03A
+000142*    ADJUSTED FOR THOSE INSERTS/DELETES AGAINST OUTPUT LINES,     *!@03A
+000142*    RATHER THAN RAW COUNTS THAT ONLY MATCH WHEN NEITHER INPUT    *!@03A
+000142*    EXIT CHANGES THE LINE COUNT.                                 *!@03A
+000141* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 02   *!@02A
+000141*    ADDED A FORMAL CONTROL-TOTAL STEP RECONCILING THE INPUT     *!@02A
+000141*    EXITS' TOTAL RECORD COUNT AGAINST THE OUTPUT EXIT'S.        *!@02A
+000140* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 01   *
+000142*    NEW PROGRAM.                                                *
+000200 ID DIVISION.
+000300 PROGRAM-ID. APKBSUMR.
+000400 AUTHOR. TURETZKY--HYDRA.
+000500 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000600               This program is a batch driver, run as its own
+000700               job step after the day's AFP print jobs have gone
+000800               through the ACIF sample exits (APKINPTS, APKINPXT,
+000900               APKOUTXT, APKRSLST, APKXPSEG). Each of those exits
+001000               appends one summary record, for its own run, to a
+001100               shared work file when it reaches end of job. This
+001200               program reads that accumulated file and produces
+001300               one summary report covering every exit invocation
+001400               recorded that day, so today's total print volume
+001500               and resource churn can be seen without opening
+001600               each job's individual log.
+001700
+001800               You must allocate a DD named APKBSUM for the
+001900               shared summary work file written by the exits,
+002000               and a DD named PAPKBSUM for the printed report,
+002100               with an LRECL of 84, BLKSIZE of n*84+4, VBA.            !@04C
+002200
+002300               This program should run after the exits for the
+002400               day have finished, and the summary work file
+002500               should be reset (emptied) once its report has
+002600               been produced, so the next day's figures are not
+002700               mixed in with today's.
+002800 DATE-WRITTEN. 9 Aug 2026.
+002900 DATE-COMPILED.
+003000 SECURITY. IBM SAMPLE CODE ONLY.
+003100*/**************************************************************/
+003200*/* Licensed under the Apache License, Version 2.0 (the        */
+003300*/* "License"); you may not use this file except in compliance */
+003400*/* with the License. You may obtain a copy of the License at  */
+003500*/*                                                            */
+003600*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+003700*/*                                                            */
+003800*/* Unless required by applicable law or agreed to in writing, */
+003900*/* software distributed under the License is distributed on an*/
+004000*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004100*/* KIND, either express or implied.  See the License for the  */
+004200*/* specific language governing permissions and limitations    */
+004300*/* under the License.                                         */
+004400*/*------------------------------------------------------------*/
+004500*/*                                                            */
+004600*/*   COPYRIGHT (C) 2026 RICOH COMPANY, LTD                    */
+004700*/*                                                            */
+004800*/*   Permission to use, copy, modify, and distribute          */
+004900*/*   this software for any purpose with or without fee        */
+005000*/*   is hereby granted, provided that the above               */
+005100*/*   copyright notices appear in all copies.                  */
+005200*/*                                                            */
+005300*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+005400*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+005500*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+005600*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+005700*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+005800*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+005900*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+006000*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+006100*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+006200*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+006300*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+006400*/**************************************************************/
+006500 TITLE 'ACIF Nightly Batch Summary Report'.
+006600 ENVIRONMENT DIVISION.
+006700 CONFIGURATION SECTION.
+006800 SOURCE-COMPUTER. IBM-370.
+006900 OBJECT-COMPUTER. IBM-370.
+007000 INPUT-OUTPUT SECTION.
+007100 FILE-CONTROL.
+007200     SELECT PRINT-FILE ASSIGN TO PAPKBSUM.
+007300     SELECT SUMMARY-FILE ASSIGN TO APKBSUM
+007400         ORGANIZATION SEQUENTIAL.
+007500     EJECT
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800 FD  PRINT-FILE
+007900     BLOCK CONTAINS 0
+008000     LABEL RECORDS STANDARD
+008100     RECORD VARYING DEPENDING ON PRINT-REC-LEN
+008200     RECORDING MODE V.
+008300 01  PRINT-RECORD.
+008400     05  PRINT-DATA          OCCURS 1 TO 255,
+008500                             DEPENDING ON PRINT-REC-LEN,
+008600                             PIC X.
+008700* one record per exit invocation that reached end of job that
+008800* day, written by APKINPTS, APKINPXT, APKOUTXT, APKRSLST, and
+008900* APKXPSEG.
+009000 FD  SUMMARY-FILE
+009100     LABEL RECORDS STANDARD
+009200     RECORDING MODE F
+009300     BLOCK CONTAINS 0
+009400     RECORD CONTAINS 80 CHARACTERS.
+009500 01  SUM-RECORD.
+009600     05  SUM-EXIT-ID         PIC X(8).
+009700     05  SUM-JOBID           PIC X(8).
+009800     05  SUM-RUNDATE         PIC 9(5).
+009900     05  SUM-RUNTIME         PIC X(6).
+010000     05  SUM-PAGECNT         PIC 9(8).
+010100     05  SUM-LINECNT         PIC 9(8).
+010200     05  SUM-INSCNT          PIC 9(8).
+010300     05  SUM-DELCNT          PIC 9(8).
+010400     05  SUM-RESCNT          PIC 9(8).
+010450     05  SUM-RECCNT          PIC 9(8).                            !@02A
+010500     05  FILLER              PIC X(05).                           !@02A
+010600     EJECT
+010700 WORKING-STORAGE SECTION.
+010800 77  PGMNAME                 PIC X(8) VALUE 'APKBSUMR'.
+010900 77  PRINT-REC-LEN           PIC 9(8) BINARY VALUE ZERO.
+011000 77  FIRST-TIME-FLAG         PIC X VALUE HIGH-VALUE.
+011100     88  FIRST-TIME          VALUE HIGH-VALUE.
+011150     88  NOT-FIRST-TIME      VALUE LOW-VALUE.
+011200 77  SUMMARY-EOF-FLAG        PIC X VALUE LOW-VALUE.
+011300     88  SUMMARY-EOF         VALUE HIGH-VALUE.
+011400     88  SUMMARY-NOTEOF      VALUE LOW-VALUE.
+011500 77  RUN-CNTR                PIC 9(6) BINARY VALUE ZERO.
+011600 77  TOT-PAGECNT             PIC 9(8) BINARY VALUE ZERO.
+011700 77  TOT-LINECNT             PIC 9(8) BINARY VALUE ZERO.
+011800 77  TOT-INSCNT              PIC 9(8) BINARY VALUE ZERO.
+011900 77  TOT-DELCNT              PIC 9(8) BINARY VALUE ZERO.
+012000 77  TOT-RESCNT              PIC 9(8) BINARY VALUE ZERO.
+012010 77  TOT-INRECCNT            PIC 9(8) BINARY VALUE ZERO.           !@02A
+012020 77  TOT-OUTRECCNT           PIC 9(8) BINARY VALUE ZERO.           !@02A
+012025 77  CTL-INSCNT              PIC 9(8) BINARY VALUE ZERO.           !@03A
+012027 77  CTL-DELCNT              PIC 9(8) BINARY VALUE ZERO.           !@03A
+012030 77  CTL-DIFF                PIC S9(8) BINARY VALUE ZERO.          !@02A
+012040 77  CTL-STATUS              PIC X(20) VALUE SPACES.               !@02A
+012050 77  CTL-INRECCNT-D          PIC ZZZ,ZZ9.                          !@02A
+012060 77  CTL-OUTRECCNT-D         PIC ZZZ,ZZ9.                          !@02A
+012100     SKIP1
+012200 01  PAGE-TITLE.
+012300     05  FILLER              PIC X   VALUE '1'.
+012400     05  FILLER              PIC X(34) VALUE
+012450         'ACIF NIGHTLY BATCH SUMMARY REPORT'.
+012600         SKIP1
+012700 01  PAGE-SUBTITLE.
+012800     05  FILLER              PIC X   VALUE '0'.
+012900     05  FILLER              PIC X(8) VALUE 'EXIT'.
+013000     05  FILLER              PIC X VALUE SPACE.
+013100     05  FILLER              PIC X(8) VALUE 'JOB'.
+013200     05  FILLER              PIC X VALUE SPACE.
+013300     05  FILLER              PIC X(5) VALUE 'DATE'.
+013400     05  FILLER              PIC X VALUE SPACE.
+013500     05  FILLER              PIC X(6) VALUE 'TIME'.
+013600     05  FILLER              PIC X VALUE SPACE.
+013700     05  FILLER              PIC X(8) VALUE 'PAGES'.
+013800     05  FILLER              PIC X VALUE SPACE.
+013900     05  FILLER              PIC X(8) VALUE 'LINES'.
+014000     05  FILLER              PIC X VALUE SPACE.
+014100     05  FILLER              PIC X(8) VALUE 'INSERTS'.
+014200     05  FILLER              PIC X VALUE SPACE.
+014300     05  FILLER              PIC X(8) VALUE 'DELETES'.
+014400     05  FILLER              PIC X VALUE SPACE.
+014500     05  FILLER              PIC X(9) VALUE 'RESOURCES'.
+014550     05  FILLER              PIC X VALUE SPACE.                   !@02A
+014560     05  FILLER              PIC X(7) VALUE 'RECORDS'.            !@02A
+014600         SKIP1
+014700 01  LINE-DETAIL.
+014800     05  LD-CC               PIC X   VALUE SPACE.
+014900     05  FILLER              PIC X(02) VALUE SPACES.
+015000     05  LD-EXIT-ID          PIC X(8).
+015100     05  FILLER              PIC X VALUE SPACE.
+015200     05  LD-JOBID            PIC X(8).
+015300     05  FILLER              PIC X VALUE SPACE.
+015400     05  LD-RUNDATE          PIC 9(5).
+015500     05  FILLER              PIC X VALUE SPACE.
+015600     05  LD-RUNTIME          PIC X(6).
+015700     05  FILLER              PIC X VALUE SPACE.
+015800     05  LD-PAGECNT          PIC ZZZ,ZZ9.
+015900     05  FILLER              PIC X(03) VALUE SPACES.
+016000     05  LD-LINECNT          PIC ZZZ,ZZ9.
+016100     05  FILLER              PIC X(03) VALUE SPACES.
+016200     05  LD-INSCNT           PIC ZZZ,ZZ9.
+016300     05  FILLER              PIC X(03) VALUE SPACES.
+016400     05  LD-DELCNT           PIC ZZZ,ZZ9.
+016500     05  FILLER              PIC X(03) VALUE SPACES.
+016600     05  LD-RESCNT           PIC ZZZ,ZZ9.
+016650     05  FILLER              PIC X(03) VALUE SPACES.              !@02A
+016660     05  LD-RECCNT           PIC ZZZ,ZZ9.                         !@02A
+016700         SKIP1
+016800 01  LINE-TOTAL.
+016900     05  LT-CC               PIC X   VALUE SPACE.
+017000     05  FILLER              PIC X(02) VALUE SPACES.
+017100     05  LT-LABEL            PIC X(20).
+017200     05  FILLER              PIC X VALUE SPACE.
+017300     05  LT-COUNT            PIC ZZZ,ZZ9.
+017310     SKIP1                                                        !@02A
+017320 01  LINE-CTL-STATUS.                                              !@02A
+017330* the formal control-total step: today's total input records      !@02A
+017340* read (by APKINPTS/APKINPXT) reconciled against today's total     !@02A
+017350* output records written (by APKOUTXT).                            !@02A
+017360     05  LCS-CC              PIC X   VALUE SPACE.                  !@02A
+017370     05  FILLER              PIC X(02) VALUE SPACES.               !@02A
+017380     05  LCS-LABEL           PIC X(23)                            !@02A
+017385         VALUE 'INPUT/OUTPUT CONTROL:'.                            !@02A
+017390     05  FILLER              PIC X VALUE SPACE.                    !@02A
+017400     05  LCS-STATUS          PIC X(40).                            !@02A
+017400/ PROCESSING.
+017500 TITLE 'Initialization and Main Line'.
+017600 PROCEDURE DIVISION.
+017700 0000-MAINLINE.
+017800     PERFORM 0010-INITIALIZE.
+017900     PERFORM 0020-PROCESS-SUMMARY-RECORD
+018000         UNTIL SUMMARY-EOF.
+018100     PERFORM 0030-PRINT-TOTALS.
+018200     PERFORM 0040-TERMINATE.
+018300     STOP RUN.
+018400 0010-INITIALIZE.
+018500     OPEN OUTPUT PRINT-FILE.
+018600     OPEN INPUT SUMMARY-FILE.
+018700     SET FIRST-TIME TO TRUE.
+018800     SET SUMMARY-NOTEOF TO TRUE.
+018900     READ SUMMARY-FILE
+019000      AT END
+019100       SET SUMMARY-EOF TO TRUE
+019200     END-READ.
+019300 0020-PROCESS-SUMMARY-RECORD.
+019400* one detail line per exit invocation recorded that day, plus
+019500* the running grand totals used by 0030-PRINT-TOTALS below.
+019600     ADD 1 TO RUN-CNTR.
+019700     MOVE SUM-EXIT-ID TO LD-EXIT-ID.
+019800     MOVE SUM-JOBID TO LD-JOBID.
+019900     MOVE SUM-RUNDATE TO LD-RUNDATE.
+020000     MOVE SUM-RUNTIME TO LD-RUNTIME.
+020100     MOVE SUM-PAGECNT TO LD-PAGECNT.
+020200     MOVE SUM-LINECNT TO LD-LINECNT.
+020300     MOVE SUM-INSCNT TO LD-INSCNT.
+020400     MOVE SUM-DELCNT TO LD-DELCNT.
+020500     MOVE SUM-RESCNT TO LD-RESCNT.
+020550     MOVE SUM-RECCNT TO LD-RECCNT.                                 !@02A
+020600     PERFORM 0025-PRINT-DETAIL.
+020700     ADD SUM-PAGECNT TO TOT-PAGECNT.
+020800     ADD SUM-LINECNT TO TOT-LINECNT.
+020900     ADD SUM-INSCNT TO TOT-INSCNT.
+021000     ADD SUM-DELCNT TO TOT-DELCNT.
+021100     ADD SUM-RESCNT TO TOT-RESCNT.
+021150     PERFORM 0028-ACCUMULATE-CONTROL-TOTAL.                        !@02A
+021200     READ SUMMARY-FILE
+021300      AT END
+021400       SET SUMMARY-EOF TO TRUE
+021500     END-READ.
+021600 0025-PRINT-DETAIL.
+021700     IF FIRST-TIME
+021800      THEN
+021900       PERFORM 0027-PRINT-HEADER;
+022000       SET NOT-FIRST-TIME TO TRUE
+022100     END-IF.
+022200     MOVE LENGTH OF LINE-DETAIL TO PRINT-REC-LEN.
+022300     WRITE PRINT-RECORD FROM LINE-DETAIL.
+022400 0027-PRINT-HEADER.
+022500     MOVE LENGTH OF PAGE-TITLE TO PRINT-REC-LEN.
+022600     WRITE PRINT-RECORD FROM PAGE-TITLE.
+022700     MOVE LENGTH OF PAGE-SUBTITLE TO PRINT-REC-LEN.
+022800     WRITE PRINT-RECORD FROM PAGE-SUBTITLE.
+022810 0028-ACCUMULATE-CONTROL-TOTAL.                                    !@02A
+022820* input record counts come from the two input exits; output       !@03C
+022830* record counts come from the output exit. APKRSLST and APKXPSEG  !@02A
+022840* always report a zero record count and so never affect either    !@02A
+022845* side of this reconciliation. the input exits' own insert/delete !@03A
+022847* counts are also captured here, apart from TOT-INSCNT/TOT-DELCNT !@03A
+022848* above (which also include APKOUTXT's comment-triplet-insert and !@03A
+022849* BDT/EDT-delete counts - figures that do not change the input    !@03A
+022850* exits' output line count and so do not belong in this total).   !@03A
+022860     EVALUATE SUM-EXIT-ID                                          !@02A
+022870      WHEN 'APKINPTS'                                              !@02A
+022880      WHEN 'APKINPXT'                                              !@02A
+022890       ADD SUM-RECCNT TO TOT-INRECCNT                              !@02A
+022895       ADD SUM-INSCNT TO CTL-INSCNT                                !@03A
+022897       ADD SUM-DELCNT TO CTL-DELCNT                                !@03A
+022900      WHEN 'APKOUTXT'                                              !@02A
+022910       ADD SUM-RECCNT TO TOT-OUTRECCNT                             !@02A
+022920      WHEN OTHER                                                   !@02A
+022930       CONTINUE                                                    !@02A
+022940     END-EVALUATE.                                                 !@02A
+022900 0030-PRINT-TOTALS.
+023000     MOVE 'JOBS SUMMARIZED' TO LT-LABEL.
+023100     MOVE RUN-CNTR TO LT-COUNT.
+023200     PERFORM 0035-PRINT-TOTAL-LINE.
+023300     MOVE 'TOTAL PAGES' TO LT-LABEL.
+023400     MOVE TOT-PAGECNT TO LT-COUNT.
+023500     PERFORM 0035-PRINT-TOTAL-LINE.
+023600     MOVE 'TOTAL LINES' TO LT-LABEL.
+023700     MOVE TOT-LINECNT TO LT-COUNT.
+023800     PERFORM 0035-PRINT-TOTAL-LINE.
+023900     MOVE 'TOTAL INSERTS' TO LT-LABEL.
+024000     MOVE TOT-INSCNT TO LT-COUNT.
+024100     PERFORM 0035-PRINT-TOTAL-LINE.
+024200     MOVE 'TOTAL DELETES' TO LT-LABEL.
+024300     MOVE TOT-DELCNT TO LT-COUNT.
+024400     PERFORM 0035-PRINT-TOTAL-LINE.
+024500     MOVE 'TOTAL RESOURCES' TO LT-LABEL.
+024600     MOVE TOT-RESCNT TO LT-COUNT.
+024700     PERFORM 0035-PRINT-TOTAL-LINE.
+024710     MOVE 'TOTAL INPUT RECORDS' TO LT-LABEL.                       !@02A
+024720     MOVE TOT-INRECCNT TO LT-COUNT.                                !@02A
+024730     PERFORM 0035-PRINT-TOTAL-LINE.                                !@02A
+024740     MOVE 'TOTAL OUTPUT RECORDS' TO LT-LABEL.                      !@02A
+024750     MOVE TOT-OUTRECCNT TO LT-COUNT.                               !@02A
+024760     PERFORM 0035-PRINT-TOTAL-LINE.                                !@02A
+024770     PERFORM 0038-PRINT-CONTROL-STATUS.                            !@02A
+024800 0035-PRINT-TOTAL-LINE.
+024900     IF FIRST-TIME
+025000      THEN
+025100       PERFORM 0027-PRINT-HEADER;
+025200       SET NOT-FIRST-TIME TO TRUE
+025300     END-IF.
+025400     MOVE LENGTH OF LINE-TOTAL TO PRINT-REC-LEN.
+025500     WRITE PRINT-RECORD FROM LINE-TOTAL.
+025510 0038-PRINT-CONTROL-STATUS.                                        !@02A
+025520* the input side is every line the two input exits read, less     !@03C
+025521* whatever lines those same exits deleted from the print stream,  !@03A
+025522* plus whatever lines they inserted into it; the output side is   !@03A
+025523* every line structured field the output exit wrote (BDT/EDT and  !@03A
+025524* per-page BPG structured fields are not lines and are excluded   !@03A
+025525* on both sides). When ACIF is running its normal one-input/      !@03A
+025526* one-output pipeline for the day, these two totals should match  !@03A
+025527* exactly.                                                        !@03A
+025560     COMPUTE CTL-DIFF =                                            !@03C
+025561         TOT-INRECCNT - CTL-DELCNT + CTL-INSCNT - TOT-OUTRECCNT.   !@03A
+025570     IF CTL-DIFF = 0                                               !@02A
+025580      THEN                                                        !@02A
+025590       MOVE 'IN BALANCE' TO CTL-STATUS                             !@02A
+025600      ELSE                                                        !@02A
+025610       MOVE 'OUT OF BALANCE' TO CTL-STATUS                         !@02A
+025620     END-IF.                                                       !@02A
+025625     MOVE TOT-INRECCNT TO CTL-INRECCNT-D.                          !@02A
+025627     MOVE TOT-OUTRECCNT TO CTL-OUTRECCNT-D.                        !@02A
+025630     MOVE SPACES TO LCS-STATUS.                                    !@02A
+025640     STRING CTL-STATUS DELIMITED BY SPACE                          !@02A
+025650         ' (INPUT ' DELIMITED BY SIZE                              !@02A
+025660         CTL-INRECCNT-D DELIMITED BY SIZE                          !@02A
+025670         ' OUTPUT ' DELIMITED BY SIZE                              !@02A
+025680         CTL-OUTRECCNT-D DELIMITED BY SIZE                         !@02A
+025690         ')' DELIMITED BY SIZE                                     !@02A
+025700       INTO LCS-STATUS.                                            !@02A
+025710     IF FIRST-TIME                                                 !@02A
+025720      THEN                                                         !@02A
+025730       PERFORM 0027-PRINT-HEADER;                                  !@02A
+025740       SET NOT-FIRST-TIME TO TRUE                                  !@02A
+025750     END-IF.                                                       !@02A
+025760     MOVE LENGTH OF LINE-CTL-STATUS TO PRINT-REC-LEN.              !@02A
+025770     WRITE PRINT-RECORD FROM LINE-CTL-STATUS.                      !@02A
+025600 0040-TERMINATE.
+025700     CLOSE PRINT-FILE.
+025800     CLOSE SUMMARY-FILE.
+025900 END PROGRAM APKBSUMR.
