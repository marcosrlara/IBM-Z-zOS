@@ -0,0 +1,142 @@
+000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ RENT
+000200 ID DIVISION.
+000300 PROGRAM-ID. APKSFBLD.
+000400 AUTHOR. TURETZKY--HYDRA.
+000500 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000600
+000700               This program is a shared AFPDS structured-field
+000800               builder, called by the ACIF sample exits that need
+000900               to construct AFPDS output (APKINPXT and APKOUTXT).
+001000               It has two entry points:
+001100
+001200               AFPWRITE builds a complete structured field (an
+001300               introducer plus data) at a caller-supplied buffer,
+001400               given the field's type code, data, and data length.
+001500               This is the same whole-record builder formerly
+001600               nested inside APKINPXT.
+001700
+001800               APKSFTRP builds a single triplet (a length byte, an
+001900               identifier byte, and the triplet's data) at a
+002000               caller-supplied buffer, given the identifier byte,
+002100               data, and data length, and returns the triplet's
+002200               total length. This covers the in-record triplet
+002300               inserts APKOUTXT builds into a Begin Page structured
+002400               field (the FQN Page Name triplet and the audit
+002500               comment triplet).
+002600
+002700               Keeping both AFPDS builders in one shared, callable
+002800               member means new exits do not have to reinvent
+002900               structured field construction, and existing exits
+003000               build fields the same way.
+003100 DATE-WRITTEN. 9 Aug 2026.
+003200 DATE-COMPILED.
+003300 SECURITY. IBM SAMPLE CODE ONLY.
+003400*/**************************************************************/
+003500*/* Licensed under the Apache License, Version 2.0 (the        */
+003600*/* "License"); you may not use this file except in compliance */
+003700*/* with the License. You may obtain a copy of the License at  */
+003800*/*                                                            */
+003900*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004000*/*                                                            */
+004100*/* Unless required by applicable law or agreed to in writing, */
+004200*/* software distributed under the License is distributed on an*/
+004300*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004400*/* KIND, either express or implied.  See the License for the  */
+004500*/* specific language governing permissions and limitations    */
+004600*/* under the License.                                         */
+004700*/*------------------------------------------------------------*/
+004800*/*                                                            */
+004900*/*   COPYRIGHT (C) 2026 RICOH COMPANY, LTD                    */
+005000*/*                                                            */
+005100*/*   Permission to use, copy, modify, and distribute          */
+005200*/*   this software for any purpose with or without fee        */
+005300*/*   is hereby granted, provided that the above               */
+005400*/*   copyright notices appear in all copies.                  */
+005500*/*                                                            */
+005600*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+005700*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+005800*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+005900*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+006000*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+006100*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+006200*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+006300*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+006400*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+006500*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+006600*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+006700*/**************************************************************/
+006800 ENVIRONMENT DIVISION.
+006900 CONFIGURATION SECTION.
+007000 SOURCE-COMPUTER. IBM-370.
+007100 OBJECT-COMPUTER. IBM-370.
+007200     EJECT
+007300 DATA DIVISION.
+007400 WORKING-STORAGE SECTION.
+007500 77  SF-CC                       PIC X VALUE X'5A'.
+007600 01  LOCAL-BIN2                  PIC 9(4) BINARY VALUE ZERO.
+007700 01  LOCAL-BIN2-X REDEFINES LOCAL-BIN2.
+007800     05  FILLER                  PIC X.
+007900     05  LOCAL-BIN2-LOW          PIC X.
+008000     SKIP2
+008100 LINKAGE SECTION.
+008200* parameters for the AFPWRITE whole-record entry point.
+008300 01  AFP-TYPE                    PIC X(3).
+008400 01  AFP-DATA                    PIC X(8192).
+008500 01  AFP-DATA-LENGTH             PIC 9(9) BINARY.
+008600 01  AFP-INSERT-LEN              PIC 9(4) BINARY.
+008700 01  AFP-RECPTR                  POINTER.
+008800     SKIP1
+008900 01  SF-RECORD.
+009000     05  SF-INTRODUCER.
+009100         10 SF-INTRO-CC      PIC X.
+009200         10 SF-INTRO-LEN     PIC 9(4) BINARY.
+009300         10 SF-INTRO-TYPE    PIC X(3).
+009400         10 SF-INTRO-FLAG    PIC X.
+009500         10 SF-INTRO-SEQNUM  PIC 9(4) BINARY.
+009600     05  SF-DATA             PIC X(8192).
+009700     SKIP2
+009800* parameters for the APKSFTRP triplet-builder entry point.
+009900 01  TRIP-IDENT                  PIC X(1).
+010000 01  TRIP-DATA                   PIC X(252).
+010100 01  TRIP-DATA-LEN               PIC 9(4) BINARY.
+010200 01  TRIP-OUT-AREA               PIC X(254).
+010300 01  TRIP-OUT-LEN                PIC 9(4) BINARY.
+010400     SKIP2
+010500 TITLE 'AFPWRITE - Build a Complete AFPDS Structured Field'.
+010600 PROCEDURE DIVISION.
+010700 ENTRY 'AFPWRITE' USING AFP-TYPE,
+010800                        AFP-DATA,
+010900                        AFP-DATA-LENGTH,
+011000                        AFP-INSERT-LEN,
+011100                        AFP-RECPTR.
+011200* set the final record length (introducer plus data), which is
+011300* found in the introducer length field, move in the introducer
+011400* and the data, then write the record.
+011500     SET ADDRESS OF SF-RECORD TO AFP-RECPTR.
+011600     ADD LENGTH OF SF-INTRODUCER, AFP-DATA-LENGTH GIVING
+011700         AFP-INSERT-LEN.
+011800     SUBTRACT 1 FROM AFP-INSERT-LEN GIVING SF-INTRO-LEN.
+011900     MOVE SF-CC TO     SF-INTRO-CC.
+012000     MOVE AFP-TYPE TO SF-INTRO-TYPE.
+012100     MOVE LOW-VALUE TO SF-INTRO-FLAG.
+012200     MOVE ZERO TO      SF-INTRO-SEQNUM.
+012300     MOVE AFP-DATA (1 : AFP-DATA-LENGTH) TO SF-DATA.
+012400     GOBACK.
+012500     EJECT
+012600 TITLE 'APKSFTRP - Build a Single AFPDS Triplet'.
+012700 ENTRY 'APKSFTRP' USING TRIP-IDENT,
+012800                        TRIP-DATA,
+012900                        TRIP-DATA-LEN,
+013000                        TRIP-OUT-AREA,
+013100                        TRIP-OUT-LEN.
+013200* build a length-byte/identifier-byte/data triplet at TRIP-OUT-AREA
+013300* and hand back its total length (TRIP-OUT-LEN) so the caller can
+013400* add it to whatever running record/field length it is tracking.
+013500     ADD 2, TRIP-DATA-LEN GIVING TRIP-OUT-LEN.
+013600     MOVE TRIP-OUT-LEN TO LOCAL-BIN2.
+013700     MOVE LOCAL-BIN2-LOW TO TRIP-OUT-AREA (1 : 1).
+013800     MOVE TRIP-IDENT TO TRIP-OUT-AREA (2 : 1).
+013900     MOVE TRIP-DATA (1 : TRIP-DATA-LEN) TO
+014000         TRIP-OUT-AREA (3 : TRIP-DATA-LEN).
+014100     GOBACK.
+014200 END PROGRAM APKSFBLD.
