@@ -1,4 +1,43 @@
 000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT   APKRSLST
+000035* LAST UPDATE ON 9 Aug 2026 AT 17:30:00 BY  HOWARDT VERSION 12   *!@12A
+000035*    WIDENED WK-OBJECT-NAME-X TO THE FULL 250-BYTE NATIONAL       *!@12A
+000035*    STORAGE IT REDEFINES (WAS 128) AND REWORDED THE COMMENT      *!@12A
+000035*    THAT MISDESCRIBED IT AS A LIKE-SIZED REDEFINITION.           *!@12A
+000036* LAST UPDATE ON 9 Aug 2026 AT 17:00:00 BY  HOWARDT VERSION 11   *!@11A
+000036*    FLAGGED OBJECT CONTAINER RESOURCES AS DBCS/GRAPHIC ON THE    *!@11A
+000036*    REPORT, AND FIXED THE OBJECT-NAME PRINT MOVE TO NOT DEPEND    *!@11A
+000036*    ON THE DISPLAY-OF INTRINSIC FUNCTION.                        *!@11A
+000037* LAST UPDATE ON 9 Aug 2026 AT 16:30:00 BY  HOWARDT VERSION 10   *!@10A
+000037*    ADD A (ZERO-FILLED) RECORD COUNT FIELD TO THE BATCH SUMMARY *!@10A
+000037*    RECORD, MATCHING THE FIELD ADDED TO THE OTHER FOUR EXITS.   *!@10A
+000038* LAST UPDATE ON 9 Aug 2026 AT 14:00:00 BY  HOWARDT VERSION 09   *!@09A
+000039*    APPEND ONE SUMMARY RECORD TO THE SHARED APKBSUM WORK FILE   *!@09A
+000039*    AT EOF, FOR THE NIGHTLY CROSS-EXIT BATCH SUMMARY REPORT.     *!@09A
+000040* LAST UPDATE ON 9 Aug 2026 AT 13:30:00 BY  HOWARDT VERSION 08   *!@08A
+000042*    ADDED A CHECKPOINT FILE, KEYED BY RESOURCE TYPE AND NAME,    *!@08A
+000044*    APPENDED TO EVERY TIME A NEW DISTINCT RESOURCE IS RECORDED,  *!@08A
+000046*    AND RELOADED AT JOB START, SO A RESTARTED RUN DOES NOT       *!@08A
+000048*    REPROCESS THE ENTIRE PRINT JOB FROM THE BEGINNING.           *!@08A
+000050* LAST UPDATE ON 9 Aug 2026 AT 11:30:00 BY  HOWARDT VERSION 07   *!@07A
+000052*    ADDED A SHARED RESOURCE-USAGE HISTORY FILE, APPENDED TO      !@07A
+000054*    ONCE PER DISTINCT RESOURCE, SO USAGE CAN BE TRACKED ACROSS   !@07A
+000056*    RUNS OVER TIME.                                              !@07A
+000060* LAST UPDATE ON 9 Aug 2026 AT 11:00:00 BY  HOWARDT VERSION 06   *!@06A
+000065*    GUARDED EACH RESOURCE TABLE AGAINST OVERFLOW PAST 256        *!@06A
+000068*    ENTRIES; A FULL TABLE PRINTS A TRUNCATION NOTICE INSTEAD OF  *!@06A
+000069*    RUNNING OFF THE END OF THE TABLE.                            *!@06A
+000070* LAST UPDATE ON 9 Aug 2026 AT 10:30:00 BY  HOWARDT VERSION 05   *!@05A
+000080*    EXTENDED THE CODE-PAGE DEDUPLICATION LOGIC TO EVERY         *!@05A
+000085*    RESOURCE TYPE, NOT JUST CODE PAGES.                         *!@05A
+000090* LAST UPDATE ON 9 Aug 2026 AT 10:00:00 BY  HOWARDT VERSION 04   *!@04A
+000100*    ADDED PER-TYPE AND GRAND-TOTAL COUNT LINES TO THE RESOURCE  *!@04A
+000105*    REPORT.                                                     *!@04A
+000110* LAST UPDATE ON 9 Aug 2026 AT 09:30:00 BY  HOWARDT VERSION 03   *!@03A
+000120*    ADDED A MACHINE-READABLE RESOURCE EXTRACT FILE, WRITTEN     *!@03A
+000130*    ALONGSIDE THE PRINTED RESOURCE REPORT.                      *!@03A
+000150* LAST UPDATE ON 9 Aug 2026 AT 09:00:00 BY  HOWARDT VERSION 02   *!@02A
+000160*    ADDED RESOURCE INCLUDE/EXCLUDE CONTROL FILE, KEYED BY       *!@02A
+000170*    RESOURCE TYPE, TO REPLACE THE HARDCODED INCLUDE-ALL ACTION. *!@02A
 000200* LAST UPDATE ON 9 Apr 2018 AT 15:46:17 BY  HOWARDT VERSION 01   *
 000300* LAST UPDATE ON 4 Mar 1993 AT 11:54:13 BY  VEND789 VERSION 01   *APKRSLST
 000400 ID DIVISION.                                                     APKRSLST
@@ -43,6 +82,52 @@
 004400               print file, with an LRECL of 84, BLKSIZE of        APKRSLST
 004500               n*84+4, VBA.                                       APKRSLST
 004600                                                                  APKRSLST
+004610               Optionally allocate a DD named APKREXC with        !@02A
+004620               one 80-byte fixed card per resource type to        !@02A
+004630               control, giving the type mnemonic (CPAGE, CSET,    !@02A
+004640               PSEG, OVLY, GOCA, IOCA, BCOCA, PTOCA, or OBJECT)   !@02A
+004650               in columns 1-8 and I or E in column 9. Types not   !@02A
+004660               named are included by default.                     !@02A
+004670                                                                  !@02A
+004680               A DD named APKREXT is required for the             !@03A
+004690               machine-readable resource extract, a 142-byte      !@03A
+004700               fixed file with one record per resource written    !@03A
+004710               alongside each line of the printed report.         !@03A
+004720                                                                  !@03A
+092000               A DD named APKRHST is required for the shared      !@07A
+092010               resource-usage history file, a 161-byte fixed file !@07A
+092020               opened for EXTEND so each run appends one record   !@07A
+092030               per distinct resource without disturbing prior     !@07A
+092040               runs' history.                                     !@07A
+092050                                                                  !@07A
+092060               Optionally allocate a DD named APKRJOB with a      !@07A
+092070               single 80-byte card giving the job name in         !@07A
+092080               columns 1-8, written to each history record so     !@07A
+092090               usage can be traced back to the job that produced  !@07A
+092100               it. An absent control file leaves the job name     !@07A
+092110               blank in history records.                          !@07A
+092120                                                                  !@07A
+092130               A DD named APKRCKP is required for the checkpoint  !@08A
+092140               file: a 22-byte fixed file gaining one record      !@08A
+092150               every time a new distinct resource is added to     !@08A
+092160               one of the CODE PAGE, CHARACTER SET, PAGE SEGMENT, !@08A
+092170               OVERLAY, GOCA, IOCA, BCOCA, or PTOCA tables. At    !@08A
+092180               job start, any existing checkpoint records are     !@08A
+092190               reloaded into those tables before the first        !@08A
+092200               resource is processed, so a job restarted after    !@08A
+092210               an abend does not have to reprocess the entire     !@08A
+092220               print job to rebuild them. The OBJECT table is     !@08A
+092230               national (DBCS) data and is not checkpointed; a    !@08A
+092240               restarted run rebuilds it from RESEXIT calls made  !@08A
+092250               after the restart point, same as UNKNOWN-CNTR.     !@08A
+
+               At EOF, one record giving this run's job name and  !@09A
+               total resource count is appended to a shared work  !@09A
+               file allocated on a DD named APKBSUM, for the      !@09A
+               nightly cross-exit batch summary report produced   !@09A
+               by APKBSUMR. This file should be reset (emptied)   !@09A
+               once a day, before the first job of the batch      !@09A
+               window runs.                                       !@09A
 004700 DATE-WRITTEN. 23 FEB 93.                                         APKRSLST
 004800 DATE-COMPILED.                                                   APKRSLST
 004900 SECURITY. IBM SAMPLE CODE ONLY.                                  APKRSLST
@@ -89,6 +174,18 @@
 007600 INPUT-OUTPUT SECTION.                                            APKRSLST
 007700 FILE-CONTROL.                                                    APKRSLST
 007800     SELECT PRINT-FILE ASSIGN TO PAPKRSLS.                        APKRSLST
+007810     SELECT CTL-FILE ASSIGN TO APKREXC                            !@02A
+007820         ORGANIZATION SEQUENTIAL.                                 !@02A
+007830     SELECT EXTRACT-FILE ASSIGN TO APKREXT                        !@03A
+007840         ORGANIZATION SEQUENTIAL.                                 !@03A
+092200     SELECT HISTORY-FILE ASSIGN TO APKRHST                        !@07A
+092210         ORGANIZATION SEQUENTIAL.                                 !@07A
+092220     SELECT JOBNAME-FILE ASSIGN TO APKRJOB                        !@07A
+092230         ORGANIZATION SEQUENTIAL.                                 !@07A
+092260     SELECT CKPT-FILE ASSIGN TO APKRCKP                           !@08A
+092270         ORGANIZATION SEQUENTIAL.                                 !@08A
+092280     SELECT SUMMARY-FILE ASSIGN TO APKBSUM                        !@09A
+092290         ORGANIZATION SEQUENTIAL.                                 !@09A
 007900     SKIP2                                                        APKRSLST
 008000 DATA DIVISION.                                                   APKRSLST
 008100 FILE SECTION.                                                    APKRSLST
@@ -101,6 +198,77 @@
 008800     05  PRINT-DATA          OCCURS 1 TO 255,                     APKRSLST
 008900                             DEPENDING ON PRINT-REC-LEN,          APKRSLST
 009000                             PIC X.                               APKRSLST
+009010* one card per resource type, naming the type and whether it is   !@02A
+009020* to be included in or excluded from the output resource library. !@02A
+009030 FD  CTL-FILE                                                     !@02A
+009040     LABEL RECORDS STANDARD                                       !@02A
+009050     RECORDING MODE F                                             !@02A
+009060     BLOCK CONTAINS 0                                             !@02A
+009070     RECORD CONTAINS 80 CHARACTERS.                               !@02A
+009080 01  CTL-FILE-RECORD             PIC X(80).                       !@02A
+009085* one fixed record per reported resource, written in parallel     !@03A
+009086* with the printed detail line, for programs that consume the     !@03A
+009087* resource list without parsing the print report.                 !@03A
+009088 FD  EXTRACT-FILE                                                 !@03A
+009089     LABEL RECORDS STANDARD                                       !@03A
+009090     RECORDING MODE F                                             !@03A
+009091     BLOCK CONTAINS 0                                             !@03A
+009092     RECORD CONTAINS 142 CHARACTERS.                              !@03A
+009093 01  EXTRACT-RECORD.                                              !@03A
+009094     05  EXTR-RESTYPE            PIC X(14).                       !@03A
+009095     05  EXTR-RESNAME            PIC X(128).                      !@03A
+092300* one record per distinct resource, appended (never overwritten)  !@07A
+092310* run after run, so usage can be tracked over weeks and months.   !@07A
+092320 FD  HISTORY-FILE                                                 !@07A
+092330     LABEL RECORDS STANDARD                                       !@07A
+092340     RECORDING MODE F                                             !@07A
+092350     BLOCK CONTAINS 0                                             !@07A
+092360     RECORD CONTAINS 161 CHARACTERS.                              !@07A
+092370 01  HISTORY-RECORD.                                              !@07A
+092380     05  HIST-RESTYPE            PIC X(14).                       !@07A
+092390     05  HIST-RESNAME            PIC X(128).                      !@07A
+092400     05  HIST-JOBNAME            PIC X(8).                        !@07A
+092410     05  HIST-RUNDATE            PIC 9(5).                        !@07A
+092420     05  HIST-RUNTIME            PIC X(6).                        !@07A
+092430* one card giving the job name to stamp on each history record    !@07A
+092440* written by this run.                                            !@07A
+092450 FD  JOBNAME-FILE                                                 !@07A
+092460     LABEL RECORDS STANDARD                                       !@07A
+092470     RECORDING MODE F                                             !@07A
+092480     BLOCK CONTAINS 0                                             !@07A
+092490     RECORD CONTAINS 80 CHARACTERS.                               !@07A
+092500 01  JOBNAME-FILE-RECORD         PIC X(80).                       !@07A
+092900* one record per distinct resource added to a checkpointed table, !@08A
+092910* appended as it happens; reloaded at job start so a restarted    !@08A
+092920* run does not have to reprocess the entire print job to rebuild  !@08A
+092930* the dedup tables.                                               !@08A
+092940 FD  CKPT-FILE                                                    !@08A
+092950     LABEL RECORDS STANDARD                                       !@08A
+092960     RECORDING MODE F                                             !@08A
+092970     BLOCK CONTAINS 0                                             !@08A
+092980     RECORD CONTAINS 22 CHARACTERS.                               !@08A
+092990 01  CKPT-RECORD.                                                 !@08A
+093000     05  CKPT-RESTYPE            PIC X(14).                       !@08A
+093010     05  CKPT-RESNAME            PIC X(8).                        !@08A
+093020* one record per run, appended at EOF, giving this exit's total   !@09A
+093030* resource count to the nightly cross-exit batch summary report.  !@09A
+093040 FD  SUMMARY-FILE                                                 !@09A
+093050     LABEL RECORDS STANDARD                                       !@09A
+093060     RECORDING MODE F                                             !@09A
+093070     BLOCK CONTAINS 0                                             !@09A
+093080     RECORD CONTAINS 80 CHARACTERS.                               !@09A
+093090 01  SUM-RECORD.                                                  !@09A
+093100     05  SUM-EXIT-ID         PIC X(8).                            !@09A
+093110     05  SUM-JOBID           PIC X(8).                            !@09A
+093120     05  SUM-RUNDATE         PIC 9(5).                            !@09A
+093130     05  SUM-RUNTIME         PIC X(6).                            !@09A
+093140     05  SUM-PAGECNT         PIC 9(8).                            !@09A
+093150     05  SUM-LINECNT         PIC 9(8).                            !@09A
+093160     05  SUM-INSCNT          PIC 9(8).                            !@09A
+093170     05  SUM-DELCNT          PIC 9(8).                            !@09A
+093180     05  SUM-RESCNT          PIC 9(8).                            !@09A
+093185     05  SUM-RECCNT          PIC 9(8).                            !@10A
+093190     05  FILLER              PIC X(05).                           !@10A
 009100     EJECT                                                        APKRSLST
 009200 WORKING-STORAGE SECTION.                                         APKRSLST
 009300 77  PGMNAME                 PIC X(8) VALUE 'APKRSLST'.           APKRSLST
@@ -117,6 +285,29 @@
 010400 77  IGNORE-RESOURCE         PIC X VALUE X'01'.                   APKRSLST
 010500 77  FIRST-TIME-FLAG         PIC X VALUE LOW-VALUE.               APKRSLST
 010600     88  FIRST-TIME          VALUE HIGH-VALUE.                    APKRSLST
+010610 77  CTL-LOADED-FLAG         PIC X VALUE LOW-VALUE.               !@02A
+010620     88  CTL-LOADED          VALUE HIGH-VALUE.                    !@02A
+010630     88  CTL-NOTLOADED       VALUE LOW-VALUE.                     !@02A
+010640 77  CTL-EOF-FLAG            PIC X VALUE LOW-VALUE.               !@02A
+010650     88  CTL-EOF             VALUE HIGH-VALUE.                    !@02A
+010660     88  CTL-NOTEOF          VALUE LOW-VALUE.                     !@02A
+010670 77  RESTYPE-VALID-FLAG      PIC X VALUE LOW-VALUE.               !@02A
+010680     88  RESTYPE-VALID       VALUE HIGH-VALUE.                    !@02A
+010690     88  RESTYPE-NOTVALID    VALUE LOW-VALUE.                     !@02A
+010695 77  WK-CTL-RESCODE          PIC X VALUE SPACE.                   !@02A
+010696 77  GRAND-TOTAL-CNTR        PIC 9(6) BINARY VALUE ZERO.          !@04A
+010697 77  WK-OBJECT-NAME          PIC N(125).                          !@05A
+010699 77  WK-OBJECT-NAME-X        REDEFINES WK-OBJECT-NAME             !@11C
+010700     PIC X(250).                                                  !@11C
+010698 77  MAX-TABLE-ENTRIES       PIC 9(4) BINARY VALUE 256.           !@06A
+092510 77  JOBNAME-LOADED-FLAG     PIC X VALUE LOW-VALUE.               !@07A
+092520     88  JOBNAME-LOADED      VALUE HIGH-VALUE.                    !@07A
+092530     88  JOBNAME-NOTLOADED   VALUE LOW-VALUE.                     !@07A
+093020 77  CKPT-EOF-FLAG           PIC X VALUE LOW-VALUE.               !@08A
+093030     88  CKPT-EOF            VALUE HIGH-VALUE.                    !@08A
+093040     88  CKPT-NOTEOF         VALUE LOW-VALUE.                     !@08A
+093200 77  WS-RUNDATE              PIC 9(5) VALUE ZERO.                  !@09A
+093210 77  WS-RUNTIME              PIC X(6) VALUE SPACES.                !@09A
 010700* RESOURCE TYPES
 010800 77  CPAGE                   PIC X VALUE X'41'.                   APKRSLST
 010900 77  CSET                    PIC X VALUE X'40'.                   APKRSLST
@@ -203,7 +394,32 @@
 019000                             DEPENDING ON OBJECTS-CNTR            !@01A
 019100                             INDEXED BY OBJECTS-INDEX             !@01A
 019200                             PIC N(125).                          !@01A
-019300     SKIP2                                                        APKRSLST
+019210     SKIP2                                                        !@02A
+019220* one control card: a resource type mnemonic (matching one of     !@02A
+019230* the -NAME literals above) and an action of I to include or E    !@02A
+019240* to exclude that type from the output resource library.          !@02A
+019250 01  CTL-CARD.                                                    !@02A
+019260     05  CTL-RESTYPE         PIC X(8).                            !@02A
+019270     05  CTL-ACTION          PIC X.                               !@02A
+019280     05  FILLER              PIC X(71).                           !@02A
+019290     SKIP1                                                        !@02A
+092540* one control card giving the job name stamped on every history   !@07A
+092550* record this run writes.                                         !@07A
+092560 01  JOBNAME-CARD.                                                !@07A
+092570     05  JN-JOBNAME          PIC X(8) VALUE SPACES.               !@07A
+092580     05  FILLER              PIC X(72).                           !@07A
+092590     SKIP1                                                        !@07A
+019300* resource type to action lookup table, loaded from CTL-FILE      !@02A
+019310* the first time this program is called.                          !@02A
+019320 01  RESTYPE-ACTIONS.                                             !@02A
+019330     05  RESACT-CNTR         PIC 9(4) BINARY VALUE ZERO.          !@02A
+019340     05  RESACT-TABLE        OCCURS 20                            !@02A
+019350                             DEPENDING ON RESACT-CNTR             !@02A
+019360                             INDEXED BY RESACT-INDEX.             !@02A
+019370         10  RESACT-TYPE     PIC X.                               !@02A
+019380         10  RESACT-EXCLUDE  PIC X VALUE 'N'.                     !@02A
+019390             88  RESACT-IS-EXCLUDED   VALUE 'Y'.                  !@02A
+019395     SKIP2                                                        APKRSLST
 019400 01  PAGE-TITLE.                                                  APKRSLST
 019500     05  FILLER              PIC X VALUE '1'.                     APKRSLST
 019600     05  FILLER              PIC X(26)                            APKRSLST
@@ -256,12 +472,42 @@
 024300     05  LINE-CC             PIC X   VALUE SPACE.                 APKRSLST
 024400     05  FILLER              PIC X(02) VALUE SPACES.              APKRSLST
 024500     05  LINE-RESNAME        PIC X(128).                          !@01A
+024510     05  FILLER              PIC X VALUE SPACE.                   !@11A
+024520     05  LINE-DBCS-FLAG      PIC X(06) VALUE SPACES.               !@11A
 024600         SKIP1                                                    APKRSLST
+024610 01  LINE-TOTAL.                                                  !@04A
+024620     05  LT-CC               PIC X   VALUE SPACE.                 !@04A
+024630     05  FILLER              PIC X(02) VALUE SPACES.              !@04A
+024640     05  LT-LABEL            PIC X(20).                           !@04A
+024650     05  FILLER              PIC X VALUE SPACE.                   !@04A
+024660     05  LT-COUNT            PIC ZZZ,ZZ9.                         !@04A
+024670         SKIP1                                                    !@04A
 024700 01  TIME-STAMP.                                                  APKRSLST
 024800     05  T-S-DAY             PIC 9(5).                            APKRSLST
 024900     05  FILLER              PIC X VALUE '/'.                     APKRSLST
 025000     05  T-S-TIME            PIC X(6).                            APKRSLST
 025100         SKIP1                                                    APKRSLST
+025105* one truncation switch per resource table, set when a table      !@06A
+025106* reaches MAX-TABLE-ENTRIES so no further entries are added and   !@06A
+025107* the report shows a truncation notice for that resource type.    !@06A
+025110 77  CPGS-TRUNC-FLAG         PIC X VALUE 'N'.                     !@06A
+025111     88  CPGS-TRUNCATED      VALUE 'Y'.                           !@06A
+025115 77  CSETS-TRUNC-FLAG        PIC X VALUE 'N'.                     !@06A
+025116     88  CSETS-TRUNCATED     VALUE 'Y'.                           !@06A
+025120 77  PSEGS-TRUNC-FLAG        PIC X VALUE 'N'.                     !@06A
+025121     88  PSEGS-TRUNCATED     VALUE 'Y'.                           !@06A
+025125 77  OVLYS-TRUNC-FLAG        PIC X VALUE 'N'.                     !@06A
+025126     88  OVLYS-TRUNCATED     VALUE 'Y'.                           !@06A
+025130 77  GOCA-TRUNC-FLAG         PIC X VALUE 'N'.                     !@06A
+025131     88  GOCA-TRUNCATED      VALUE 'Y'.                           !@06A
+025135 77  IOCA-TRUNC-FLAG         PIC X VALUE 'N'.                     !@06A
+025136     88  IOCA-TRUNCATED      VALUE 'Y'.                           !@06A
+025140 77  BCOCA-TRUNC-FLAG        PIC X VALUE 'N'.                     !@06A
+025141     88  BCOCA-TRUNCATED     VALUE 'Y'.                           !@06A
+025145 77  PTOCA-TRUNC-FLAG        PIC X VALUE 'N'.                     !@06A
+025146     88  PTOCA-TRUNCATED     VALUE 'Y'.                           !@06A
+025150 77  OBJECTS-TRUNC-FLAG      PIC X VALUE 'N'.                     !@06A
+025151     88  OBJECTS-TRUNCATED   VALUE 'Y'.                           !@06A
 025200/ PASSED PARAMETERS.                                              APKRSLST
 025300 LINKAGE SECTION.                                                 APKRSLST
 025400 01  RES-PARMS.                                                   APKRSLST
@@ -291,9 +537,22 @@
 027800 PROCEDURE DIVISION USING RES-PARMS.                              APKRSLST
 027900 0010-UPDATE-TABLE.                                               APKRSLST
 028000     SET ADDRESS OF RES-UAREA TO RES-USTOR.                       APKRSLST
+028050     IF CTL-NOTLOADED                                             !@02A
+028060      THEN                                                        !@02A
+028070       PERFORM 0020-LOAD-RESTYPE-CONTROLS;                        !@02A
+093050       PERFORM 0040-LOAD-CHECKPOINT;                              !@08A
+028080       SET CTL-LOADED TO TRUE                                     !@02A
+028090     END-IF.                                                      !@02A
+092600     IF JOBNAME-NOTLOADED                                         !@07A
+092610      THEN                                                        !@07A
+092620       PERFORM 0035-LOAD-JOBNAME;                                 !@07A
+092630       SET JOBNAME-LOADED TO TRUE                                 !@07A
+092640     END-IF.                                                      !@07A
 028100     IF RES-EOF                                                   APKRSLST
 028200      THEN                                                        APKRSLST
 028300       PERFORM 0100-PRINT-REPORT;                                 APKRSLST
+092645       PERFORM 0045-WRITE-SUMMARY;                                 !@09A
+092646       CLOSE SUMMARY-FILE;                                        !@09A
 028400       GOBACK;                                                    APKRSLST
 028500     END-IF.                                                      APKRSLST
 028600     EVALUATE RES-RSTYPE                                          APKRSLST
@@ -304,53 +563,336 @@
 029100       SET CPGS-INDEX TO 1;                                       APKRSLST
 029200       SEARCH CPGS-TABLE                                          APKRSLST
 029300        AT END                                                    APKRSLST
+090010         IF CPGS-CNTR < MAX-TABLE-ENTRIES                         !@06A
+090020          THEN                                                    !@06A
 029400         ADD 1 TO CPGS-CNTR;                                      APKRSLST
 029500         MOVE RES-RSNAME TO CPGS-TABLE (CPGS-INDEX);              APKRSLST
+093060         MOVE CPAGE-NAME TO CKPT-RESTYPE;                         !@08A
+093070         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093080         WRITE CKPT-RECORD;                                       !@08A
+090030          ELSE                                                    !@06A
+090040           SET CPGS-TRUNCATED TO TRUE                             !@06A
+090050         END-IF                                                   !@06A
 029600        WHEN RES-RSNAME = CPGS-TABLE (CPGS-INDEX)                 APKRSLST
 029700         CONTINUE;                                                APKRSLST
 029800       END-SEARCH;                                                APKRSLST
 029900      WHEN CSET                                                   APKRSLST
-030000       ADD 1 TO CSETS-CNTR;                                       APKRSLST
-030100       SET CSETS-INDEX TO CSETS-CNTR;                             APKRSLST
-030200       MOVE RES-RSNAME TO CSETS-TABLE (CSETS-INDEX);              APKRSLST
+030000       SET CSETS-INDEX TO 1;                                      !@05A
+030010       SEARCH CSETS-TABLE                                         !@05A
+030020        AT END                                                    !@05A
+090110         IF CSETS-CNTR < MAX-TABLE-ENTRIES                        !@06A
+090120          THEN                                                    !@06A
+030030         ADD 1 TO CSETS-CNTR;                                     !@05A
+030100         SET CSETS-INDEX TO CSETS-CNTR;                           !@05A
+030200         MOVE RES-RSNAME TO CSETS-TABLE (CSETS-INDEX);            !@05A
+093090         MOVE CSET-NAME TO CKPT-RESTYPE;                          !@08A
+093100         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093110         WRITE CKPT-RECORD;                                       !@08A
+090130          ELSE                                                    !@06A
+090140           SET CSETS-TRUNCATED TO TRUE                            !@06A
+090150         END-IF                                                   !@06A
+030210        WHEN RES-RSNAME = CSETS-TABLE (CSETS-INDEX)               !@05A
+030220         CONTINUE;                                                !@05A
+030230       END-SEARCH;                                                !@05A
 030300      WHEN PSEG                                                   APKRSLST
-030400       ADD 1 TO PSEGS-CNTR;                                       APKRSLST
-030500       SET PSEGS-INDEX TO PSEGS-CNTR;                             APKRSLST
-030600       MOVE RES-RSNAME TO PSEGS-TABLE (PSEGS-INDEX);              APKRSLST
+030400       SET PSEGS-INDEX TO 1;                                      !@05A
+030410       SEARCH PSEGS-TABLE                                         !@05A
+030420        AT END                                                    !@05A
+090210         IF PSEGS-CNTR < MAX-TABLE-ENTRIES                        !@06A
+090220          THEN                                                    !@06A
+030430         ADD 1 TO PSEGS-CNTR;                                     !@05A
+030500         SET PSEGS-INDEX TO PSEGS-CNTR;                           !@05A
+030600         MOVE RES-RSNAME TO PSEGS-TABLE (PSEGS-INDEX);            !@05A
+093120         MOVE PSEG-NAME TO CKPT-RESTYPE;                          !@08A
+093130         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093140         WRITE CKPT-RECORD;                                       !@08A
+090230          ELSE                                                    !@06A
+090240           SET PSEGS-TRUNCATED TO TRUE                            !@06A
+090250         END-IF                                                   !@06A
+030610        WHEN RES-RSNAME = PSEGS-TABLE (PSEGS-INDEX)               !@05A
+030620         CONTINUE;                                                !@05A
+030630       END-SEARCH;                                                !@05A
 030700      WHEN OVLY                                                   APKRSLST
-030800       ADD 1 TO OVLYS-CNTR;                                       APKRSLST
-030900       SET OVLYS-INDEX TO OVLYS-CNTR;                             APKRSLST
-031000       MOVE RES-RSNAME TO OVLYS-TABLE (OVLYS-INDEX);              APKRSLST
+030800       SET OVLYS-INDEX TO 1;                                      !@05A
+030810       SEARCH OVLYS-TABLE                                         !@05A
+030820        AT END                                                    !@05A
+090310         IF OVLYS-CNTR < MAX-TABLE-ENTRIES                        !@06A
+090320          THEN                                                    !@06A
+030830         ADD 1 TO OVLYS-CNTR;                                     !@05A
+030900         SET OVLYS-INDEX TO OVLYS-CNTR;                           !@05A
+031000         MOVE RES-RSNAME TO OVLYS-TABLE (OVLYS-INDEX);            !@05A
+093150         MOVE OVLY-NAME TO CKPT-RESTYPE;                          !@08A
+093160         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093170         WRITE CKPT-RECORD;                                       !@08A
+090330          ELSE                                                    !@06A
+090340           SET OVLYS-TRUNCATED TO TRUE                            !@06A
+090350         END-IF                                                   !@06A
+031010        WHEN RES-RSNAME = OVLYS-TABLE (OVLYS-INDEX)               !@05A
+031020         CONTINUE;                                                !@05A
+031030       END-SEARCH;                                                !@05A
 031100      WHEN GOCA                                                   APKRSLST
-031200       ADD 1 TO GOCA-CNTR;                                        APKRSLST
-031300       SET GOCA-INDEX TO GOCA-CNTR;                               APKRSLST
-031400       MOVE RES-RSNAME TO GOCA-TABLE (GOCA-INDEX);                APKRSLST
+031200       SET GOCA-INDEX TO 1;                                       !@05A
+031210       SEARCH GOCA-TABLE                                          !@05A
+031220        AT END                                                    !@05A
+090410         IF GOCA-CNTR < MAX-TABLE-ENTRIES                         !@06A
+090420          THEN                                                    !@06A
+031230         ADD 1 TO GOCA-CNTR;                                      !@05A
+031300         SET GOCA-INDEX TO GOCA-CNTR;                             !@05A
+031400         MOVE RES-RSNAME TO GOCA-TABLE (GOCA-INDEX);              !@05A
+093180         MOVE GOCA-NAME TO CKPT-RESTYPE;                          !@08A
+093190         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093200         WRITE CKPT-RECORD;                                       !@08A
+090430          ELSE                                                    !@06A
+090440           SET GOCA-TRUNCATED TO TRUE                             !@06A
+090450         END-IF                                                   !@06A
+031410        WHEN RES-RSNAME = GOCA-TABLE (GOCA-INDEX)                 !@05A
+031420         CONTINUE;                                                !@05A
+031430       END-SEARCH;                                                !@05A
 031500      WHEN IOCA                                                   APKRSLST
-031600       ADD 1 TO IOCA-CNTR;                                        APKRSLST
-031700       SET IOCA-INDEX TO IOCA-CNTR;                               APKRSLST
-031800       MOVE RES-RSNAME TO IOCA-TABLE (IOCA-INDEX);                APKRSLST
+031600       SET IOCA-INDEX TO 1;                                       !@05A
+031610       SEARCH IOCA-TABLE                                          !@05A
+031620        AT END                                                    !@05A
+090510         IF IOCA-CNTR < MAX-TABLE-ENTRIES                         !@06A
+090520          THEN                                                    !@06A
+031630         ADD 1 TO IOCA-CNTR;                                      !@05A
+031700         SET IOCA-INDEX TO IOCA-CNTR;                             !@05A
+031800         MOVE RES-RSNAME TO IOCA-TABLE (IOCA-INDEX);              !@05A
+093210         MOVE IOCA-NAME TO CKPT-RESTYPE;                          !@08A
+093220         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093230         WRITE CKPT-RECORD;                                       !@08A
+090530          ELSE                                                    !@06A
+090540           SET IOCA-TRUNCATED TO TRUE                             !@06A
+090550         END-IF                                                   !@06A
+031810        WHEN RES-RSNAME = IOCA-TABLE (IOCA-INDEX)                 !@05A
+031820         CONTINUE;                                                !@05A
+031830       END-SEARCH;                                                !@05A
 031900      WHEN BCOCA                                                  APKRSLST
-032000       ADD 1 TO BCOCA-CNTR;                                       APKRSLST
-032100       SET BCOCA-INDEX TO BCOCA-CNTR;                             APKRSLST
-032200       MOVE RES-RSNAME TO BCOCA-TABLE (BCOCA-INDEX);              APKRSLST
+032000       SET BCOCA-INDEX TO 1;                                      !@05A
+032010       SEARCH BCOCA-TABLE                                         !@05A
+032020        AT END                                                    !@05A
+090610         IF BCOCA-CNTR < MAX-TABLE-ENTRIES                        !@06A
+090620          THEN                                                    !@06A
+032030         ADD 1 TO BCOCA-CNTR;                                     !@05A
+032100         SET BCOCA-INDEX TO BCOCA-CNTR;                           !@05A
+032200         MOVE RES-RSNAME TO BCOCA-TABLE (BCOCA-INDEX);            !@05A
+093240         MOVE BCOCA-NAME TO CKPT-RESTYPE;                         !@08A
+093250         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093260         WRITE CKPT-RECORD;                                       !@08A
+090630          ELSE                                                    !@06A
+090640           SET BCOCA-TRUNCATED TO TRUE                            !@06A
+090650         END-IF                                                   !@06A
+032210        WHEN RES-RSNAME = BCOCA-TABLE (BCOCA-INDEX)               !@05A
+032220         CONTINUE;                                                !@05A
+032230       END-SEARCH;                                                !@05A
 032300      WHEN PTOCA-OBJECT                                           APKRSLST
-032400       ADD 1 TO PTOCA-CNTR;                                       APKRSLST
-032500       SET PTOCA-INDEX TO PTOCA-CNTR;                             APKRSLST
-032600       MOVE RES-RSNAME TO PTOCA-TABLE (PTOCA-INDEX);              APKRSLST
+032400       SET PTOCA-INDEX TO 1;                                      !@05A
+032410       SEARCH PTOCA-TABLE                                         !@05A
+032420        AT END                                                    !@05A
+090710         IF PTOCA-CNTR < MAX-TABLE-ENTRIES                        !@06A
+090720          THEN                                                    !@06A
+032430         ADD 1 TO PTOCA-CNTR;                                     !@05A
+032500         SET PTOCA-INDEX TO PTOCA-CNTR;                           !@05A
+032600         MOVE RES-RSNAME TO PTOCA-TABLE (PTOCA-INDEX);            !@05A
+093270         MOVE PTOCA-NAME TO CKPT-RESTYPE;                         !@08A
+093280         MOVE RES-RSNAME TO CKPT-RESNAME;                         !@08A
+093290         WRITE CKPT-RECORD;                                       !@08A
+090730          ELSE                                                    !@06A
+090740           SET PTOCA-TRUNCATED TO TRUE                            !@06A
+090750         END-IF                                                   !@06A
+032610        WHEN RES-RSNAME = PTOCA-TABLE (PTOCA-INDEX)               !@05A
+032620         CONTINUE;                                                !@05A
+032630       END-SEARCH;                                                !@05A
 032700      WHEN OBJECT-CONT                                            !@01A
-032800       ADD 1 TO OBJECTS-CNTR;                                     !@01A
-032900       SET OBJECTS-INDEX TO OBJECTS-CNTR;                         !@01A
-033000       MOVE SPACES TO OBJECTS-TABLE (OBJECTS-INDEX);              !@01A
-033100       MOVE RES-RESNAMF (1:RES-RESNAMEL) TO                       !@01A
-033200            OBJECTS-TABLE (OBJECTS-INDEX);                        !@01A
+032710       MOVE SPACES TO WK-OBJECT-NAME;                             !@05A
+032720       MOVE RES-RESNAMF (1:RES-RESNAMEL) TO WK-OBJECT-NAME;       !@05A
+032730       SET OBJECTS-INDEX TO 1;                                    !@05A
+032740       SEARCH OBJECTS-TABLE                                       !@05A
+032750        AT END                                                    !@05A
+090810         IF OBJECTS-CNTR < MAX-TABLE-ENTRIES                      !@06A
+090820          THEN                                                    !@06A
+032800         ADD 1 TO OBJECTS-CNTR;                                   !@05A
+032900         SET OBJECTS-INDEX TO OBJECTS-CNTR;                       !@05A
+033000         MOVE SPACES TO OBJECTS-TABLE (OBJECTS-INDEX);            !@05A
+033100         MOVE WK-OBJECT-NAME TO                                   !@05A
+033200              OBJECTS-TABLE (OBJECTS-INDEX)                       !@05A
+090830          ELSE                                                    !@06A
+090840           SET OBJECTS-TRUNCATED TO TRUE                          !@06A
+090850         END-IF                                                   !@06A
+033210        WHEN WK-OBJECT-NAME = OBJECTS-TABLE (OBJECTS-INDEX)       !@05A
+033220         CONTINUE                                                 !@05A
+033230       END-SEARCH;                                                !@05A
 033300      WHEN OTHER                                                  APKRSLST
 033400       ADD 1 TO UNKNOWN-CNTR;                                     APKRSLST
 033500     END-EVALUATE.                                                APKRSLST
-033600* The following omits or includes all resources.                  APKRSLST
-033700*    MOVE IGNORE-RESOURCE TO RES-ACTION.                          APKRSLST
-033800     MOVE INCLUDE-RESOURCE TO RES-ACTION.                         APKRSLST
+033550     PERFORM 0030-SET-RES-ACTION.                                 !@02A
 033900     GOBACK.                                                      APKRSLST
-034000 TITLE 'Produce Resource Used Report'.                            APKRSLST
+034010 0020-LOAD-RESTYPE-CONTROLS.                                      !@02A
+034020* read the resource type include/exclude control cards, if any,   !@02A
+034030* into the lookup table used by 0030-SET-RES-ACTION below. an     !@02A
+034040* absent or empty control file leaves the table empty, and every  !@02A
+034050* resource type defaults to included.                             !@02A
+034060     OPEN INPUT CTL-FILE.                                         !@02A
+034070     SET CTL-NOTEOF TO TRUE.                                      !@02A
+034080     PERFORM UNTIL CTL-EOF                                        !@02A
+034090       READ CTL-FILE INTO CTL-CARD                                !@02A
+034100        AT END                                                    !@02A
+034110         SET CTL-EOF TO TRUE                                      !@02A
+034120        NOT AT END                                                !@02A
+034130         PERFORM 0025-ADD-RESTYPE-CONTROL                         !@02A
+034140       END-READ                                                   !@02A
+034150     END-PERFORM.                                                 !@02A
+034160     CLOSE CTL-FILE.                                              !@02A
+034170 0025-ADD-RESTYPE-CONTROL.                                        !@02A
+034180     SET RESTYPE-VALID TO TRUE.                                   !@02A
+034190     EVALUATE CTL-RESTYPE                                         !@02A
+034200      WHEN 'CPAGE'   MOVE CPAGE   TO WK-CTL-RESCODE               !@02A
+034210      WHEN 'CSET'    MOVE CSET    TO WK-CTL-RESCODE               !@02A
+034220      WHEN 'PSEG'    MOVE PSEG    TO WK-CTL-RESCODE               !@02A
+034230      WHEN 'OVLY'    MOVE OVLY    TO WK-CTL-RESCODE               !@02A
+034240      WHEN 'GOCA'    MOVE GOCA    TO WK-CTL-RESCODE               !@02A
+034250      WHEN 'IOCA'    MOVE IOCA    TO WK-CTL-RESCODE               !@02A
+034260      WHEN 'BCOCA'   MOVE BCOCA   TO WK-CTL-RESCODE               !@02A
+034270      WHEN 'PTOCA'   MOVE PTOCA-OBJECT TO WK-CTL-RESCODE          !@02A
+034280      WHEN 'OBJECT'  MOVE OBJECT-CONT TO WK-CTL-RESCODE           !@02A
+034290      WHEN OTHER     SET RESTYPE-NOTVALID TO TRUE                 !@02A
+034300     END-EVALUATE.                                                !@02A
+034310     IF RESTYPE-VALID                                             !@02A
+034320      THEN                                                        !@02A
+034330       ADD 1 TO RESACT-CNTR;                                      !@02A
+034340       SET RESACT-INDEX TO RESACT-CNTR;                           !@02A
+034350       MOVE WK-CTL-RESCODE TO RESACT-TYPE (RESACT-INDEX);         !@02A
+034360       IF CTL-ACTION = 'E'                                        !@02A
+034370        THEN                                                      !@02A
+034380         SET RESACT-IS-EXCLUDED (RESACT-INDEX) TO TRUE            !@02A
+034390       END-IF                                                     !@02A
+034400     END-IF.                                                      !@02A
+034410 0030-SET-RES-ACTION.                                             !@02A
+034420* every resource type is included unless the control file names   !@02A
+034430* it with action E.                                               !@02A
+034440     MOVE INCLUDE-RESOURCE TO RES-ACTION.                         !@02A
+034450     IF RESACT-CNTR > 0                                           !@02A
+034460      THEN                                                        !@02A
+034470       SET RESACT-INDEX TO 1;                                     !@02A
+034480       SEARCH RESACT-TABLE                                        !@02A
+034490        AT END                                                    !@02A
+034500         CONTINUE                                                 !@02A
+034510        WHEN RES-RSTYPE = RESACT-TYPE (RESACT-INDEX)              !@02A
+034520         IF RESACT-IS-EXCLUDED (RESACT-INDEX)                     !@02A
+034530          THEN                                                    !@02A
+034540           MOVE IGNORE-RESOURCE TO RES-ACTION                     !@02A
+034550         END-IF                                                   !@02A
+034560       END-SEARCH                                                 !@02A
+034570     END-IF.                                                      !@02A
+092650 0035-LOAD-JOBNAME.                                               !@07A
+092660* read the one-card job name control file, if any, so the         !@07A
+092670* resource-usage history file can identify which job produced     !@07A
+092680* each entry. an absent or empty control file leaves the job      !@07A
+092690* name blank in history records.                                  !@07A
+092700     OPEN INPUT JOBNAME-FILE.                                     !@07A
+092710     READ JOBNAME-FILE INTO JOBNAME-CARD                          !@07A
+092720      AT END                                                      !@07A
+092730       CONTINUE                                                   !@07A
+092740     END-READ.                                                    !@07A
+092750     CLOSE JOBNAME-FILE.                                          !@07A
+093300 0040-LOAD-CHECKPOINT.                                            !@08A
+093310* reload any checkpoint records from a prior, abended run of this !@08A
+093320* print job into the dedup tables before the first resource is    !@08A
+093330* processed, so a restarted run does not reprocess the entire     !@08A
+093340* input from the beginning. an absent or empty checkpoint file    !@08A
+093350* leaves every table exactly as it starts out.                    !@08A
+093360     OPEN INPUT CKPT-FILE.                                        !@08A
+093370     SET CKPT-NOTEOF TO TRUE.                                     !@08A
+093380     PERFORM UNTIL CKPT-EOF                                       !@08A
+093390       READ CKPT-FILE INTO CKPT-RECORD                            !@08A
+093400        AT END                                                    !@08A
+093410         SET CKPT-EOF TO TRUE                                     !@08A
+093420        NOT AT END                                                !@08A
+093430         PERFORM 0045-RESTORE-CHECKPOINT-ENTRY                    !@08A
+093440       END-READ                                                   !@08A
+093450     END-PERFORM.                                                 !@08A
+093460     CLOSE CKPT-FILE.                                             !@08A
+093470     OPEN EXTEND CKPT-FILE.                                       !@08A
+093480 0045-RESTORE-CHECKPOINT-ENTRY.                                   !@08A
+093490* re-add one previously checkpointed resource to its table; a     !@08A
+093500* table already at MAX-TABLE-ENTRIES simply sets its truncated    !@08A
+093510* flag, the same as it would have on the run that wrote it.       !@08A
+093520     EVALUATE CKPT-RESTYPE                                        !@08A
+093530      WHEN CPAGE-NAME                                             !@08A
+093540       IF CPGS-CNTR < MAX-TABLE-ENTRIES                           !@08A
+093550        THEN                                                      !@08A
+093560         ADD 1 TO CPGS-CNTR;                                      !@08A
+093570         SET CPGS-INDEX TO CPGS-CNTR;                             !@08A
+093580         MOVE CKPT-RESNAME TO CPGS-TABLE (CPGS-INDEX)             !@08A
+093590        ELSE                                                      !@08A
+093600         SET CPGS-TRUNCATED TO TRUE                               !@08A
+093610       END-IF                                                     !@08A
+093620      WHEN CSET-NAME                                              !@08A
+093630       IF CSETS-CNTR < MAX-TABLE-ENTRIES                          !@08A
+093640        THEN                                                      !@08A
+093650         ADD 1 TO CSETS-CNTR;                                     !@08A
+093660         SET CSETS-INDEX TO CSETS-CNTR;                           !@08A
+093670         MOVE CKPT-RESNAME TO CSETS-TABLE (CSETS-INDEX)           !@08A
+093680        ELSE                                                      !@08A
+093690         SET CSETS-TRUNCATED TO TRUE                              !@08A
+093700       END-IF                                                     !@08A
+093710      WHEN PSEG-NAME                                              !@08A
+093720       IF PSEGS-CNTR < MAX-TABLE-ENTRIES                          !@08A
+093730        THEN                                                      !@08A
+093740         ADD 1 TO PSEGS-CNTR;                                     !@08A
+093750         SET PSEGS-INDEX TO PSEGS-CNTR;                           !@08A
+093760         MOVE CKPT-RESNAME TO PSEGS-TABLE (PSEGS-INDEX)           !@08A
+093770        ELSE                                                      !@08A
+093780         SET PSEGS-TRUNCATED TO TRUE                              !@08A
+093790       END-IF                                                     !@08A
+093800      WHEN OVLY-NAME                                              !@08A
+093810       IF OVLYS-CNTR < MAX-TABLE-ENTRIES                          !@08A
+093820        THEN                                                      !@08A
+093830         ADD 1 TO OVLYS-CNTR;                                     !@08A
+093840         SET OVLYS-INDEX TO OVLYS-CNTR;                           !@08A
+093850         MOVE CKPT-RESNAME TO OVLYS-TABLE (OVLYS-INDEX)           !@08A
+093860        ELSE                                                      !@08A
+093870         SET OVLYS-TRUNCATED TO TRUE                              !@08A
+093880       END-IF                                                     !@08A
+093890      WHEN GOCA-NAME                                              !@08A
+093900       IF GOCA-CNTR < MAX-TABLE-ENTRIES                           !@08A
+093910        THEN                                                      !@08A
+093920         ADD 1 TO GOCA-CNTR;                                      !@08A
+093930         SET GOCA-INDEX TO GOCA-CNTR;                             !@08A
+093940         MOVE CKPT-RESNAME TO GOCA-TABLE (GOCA-INDEX)             !@08A
+093950        ELSE                                                      !@08A
+093960         SET GOCA-TRUNCATED TO TRUE                               !@08A
+093970       END-IF                                                     !@08A
+093980      WHEN IOCA-NAME                                              !@08A
+093990       IF IOCA-CNTR < MAX-TABLE-ENTRIES                           !@08A
+094000        THEN                                                      !@08A
+094010         ADD 1 TO IOCA-CNTR;                                      !@08A
+094020         SET IOCA-INDEX TO IOCA-CNTR;                             !@08A
+094030         MOVE CKPT-RESNAME TO IOCA-TABLE (IOCA-INDEX)             !@08A
+094040        ELSE                                                      !@08A
+094050         SET IOCA-TRUNCATED TO TRUE                               !@08A
+094060       END-IF                                                     !@08A
+094070      WHEN BCOCA-NAME                                             !@08A
+094080       IF BCOCA-CNTR < MAX-TABLE-ENTRIES                          !@08A
+094090        THEN                                                      !@08A
+094100         ADD 1 TO BCOCA-CNTR;                                     !@08A
+094110         SET BCOCA-INDEX TO BCOCA-CNTR;                           !@08A
+094120         MOVE CKPT-RESNAME TO BCOCA-TABLE (BCOCA-INDEX)           !@08A
+094130        ELSE                                                      !@08A
+094140         SET BCOCA-TRUNCATED TO TRUE                              !@08A
+094150       END-IF                                                     !@08A
+094160      WHEN PTOCA-NAME                                             !@08A
+094170       IF PTOCA-CNTR < MAX-TABLE-ENTRIES                          !@08A
+094180        THEN                                                      !@08A
+094190         ADD 1 TO PTOCA-CNTR;                                     !@08A
+094200         SET PTOCA-INDEX TO PTOCA-CNTR;                           !@08A
+094210         MOVE CKPT-RESNAME TO PTOCA-TABLE (PTOCA-INDEX)           !@08A
+094220        ELSE                                                      !@08A
+094230         SET PTOCA-TRUNCATED TO TRUE                              !@08A
+094240       END-IF                                                     !@08A
+094250      WHEN OTHER                                                  !@08A
+094260       CONTINUE                                                   !@08A
+094270     END-EVALUATE.                                                !@08A
+034580 TITLE 'Produce Resource Used Report'.                            APKRSLST
 034100 0100-PRINT-REPORT.                                               APKRSLST
 034200     ACCEPT T-S-DAY FROM DAY.                                     APKRSLST
 034300     ACCEPT T-S-TIME FROM TIME.                                   APKRSLST
@@ -366,6 +908,9 @@
 035300     MOVE CPAGE-NAME TO PS-RESTYPE.                               APKRSLST
 035400     SKIP1                                                        APKRSLST
 035500     OPEN OUTPUT PRINT-FILE.                                      APKRSLST
+035550     OPEN OUTPUT EXTRACT-FILE.                                    !@03A
+092760     OPEN EXTEND HISTORY-FILE.                                    !@07A
+092761     OPEN EXTEND SUMMARY-FILE.                                    !@09A
 035600     SKIP1                                                        APKRSLST
 035700     MOVE PAGE-LEN TO LINE-COUNT.                                 APKRSLST
 035800     PERFORM WITH TEST BEFORE                                     APKRSLST
@@ -374,6 +919,10 @@
 036100       MOVE CPGS-TABLE (CPGS-INDEX) TO LINE-RESNAME;              APKRSLST
 036200       PERFORM 0120-PRINT-DETAIL;                                 APKRSLST
 036300     END-PERFORM.                                                 APKRSLST
+091010     IF CPGS-TRUNCATED                                            !@06A
+091020      THEN                                                        !@06A
+091030       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091040     END-IF.                                                      !@06A
 036400     MOVE CSET-NAME TO PS-RESTYPE.                                APKRSLST
 036500     MOVE PAGE-LEN TO LINE-COUNT.                                 APKRSLST
 036600     PERFORM WITH TEST BEFORE                                     APKRSLST
@@ -382,6 +931,10 @@
 036900       MOVE CSETS-TABLE (CSETS-INDEX) TO LINE-RESNAME;            APKRSLST
 037000       PERFORM 0120-PRINT-DETAIL;                                 APKRSLST
 037100     END-PERFORM.                                                 APKRSLST
+091110     IF CSETS-TRUNCATED                                           !@06A
+091120      THEN                                                        !@06A
+091130       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091140     END-IF.                                                      !@06A
 037200     MOVE PSEG-NAME TO PS-RESTYPE.                                APKRSLST
 037300     MOVE PAGE-LEN TO LINE-COUNT.                                 APKRSLST
 037400     PERFORM WITH TEST BEFORE                                     APKRSLST
@@ -390,6 +943,10 @@
 037700       MOVE PSEGS-TABLE (PSEGS-INDEX) TO LINE-RESNAME;            APKRSLST
 037800       PERFORM 0120-PRINT-DETAIL;                                 APKRSLST
 037900     END-PERFORM.                                                 APKRSLST
+091210     IF PSEGS-TRUNCATED                                           !@06A
+091220      THEN                                                        !@06A
+091230       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091240     END-IF.                                                      !@06A
 038000     MOVE OVLY-NAME TO PS-RESTYPE.                                APKRSLST
 038100     MOVE PAGE-LEN TO LINE-COUNT.                                 APKRSLST
 038200     PERFORM WITH TEST BEFORE                                     APKRSLST
@@ -398,6 +955,10 @@
 038500       MOVE OVLYS-TABLE (OVLYS-INDEX) TO LINE-RESNAME;            APKRSLST
 038600       PERFORM 0120-PRINT-DETAIL;                                 APKRSLST
 038700     END-PERFORM.                                                 APKRSLST
+091310     IF OVLYS-TRUNCATED                                           !@06A
+091320      THEN                                                        !@06A
+091330       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091340     END-IF.                                                      !@06A
 038800     MOVE GOCA-NAME TO PS-RESTYPE.                                !@01A
 038900     MOVE PAGE-LEN TO LINE-COUNT.                                 !@01A
 039000     PERFORM WITH TEST BEFORE                                     !@01A
@@ -406,6 +967,10 @@
 039300       MOVE GOCA-TABLE (GOCA-INDEX) TO LINE-RESNAME;              !@01A
 039400       PERFORM 0120-PRINT-DETAIL;                                 !@01A
 039500     END-PERFORM.                                                 !@01A
+091410     IF GOCA-TRUNCATED                                            !@06A
+091420      THEN                                                        !@06A
+091430       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091440     END-IF.                                                      !@06A
 039600     MOVE BCOCA-NAME TO PS-RESTYPE.                               !@01A
 039700     MOVE PAGE-LEN TO LINE-COUNT.                                 !@01A
 039800     PERFORM WITH TEST BEFORE                                     !@01A
@@ -414,6 +979,10 @@
 040100       MOVE BCOCA-TABLE (BCOCA-INDEX) TO LINE-RESNAME;            !@01A
 040200       PERFORM 0120-PRINT-DETAIL;                                 !@01A
 040300     END-PERFORM.                                                 !@01A
+091510     IF BCOCA-TRUNCATED                                           !@06A
+091520      THEN                                                        !@06A
+091530       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091540     END-IF.                                                      !@06A
 040400     MOVE IOCA-NAME TO PS-RESTYPE.                                !@01A
 040500     MOVE PAGE-LEN TO LINE-COUNT.                                 !@01A
 040600     PERFORM WITH TEST BEFORE                                     !@01A
@@ -422,6 +991,10 @@
 040900       MOVE IOCA-TABLE (IOCA-INDEX) TO LINE-RESNAME;              !@01A
 041000       PERFORM 0120-PRINT-DETAIL;                                 !@01A
 041100     END-PERFORM.                                                 !@01A
+091610     IF IOCA-TRUNCATED                                            !@06A
+091620      THEN                                                        !@06A
+091630       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091640     END-IF.                                                      !@06A
 041200     MOVE PTOCA-NAME TO PS-RESTYPE.                               !@01A
 041300     MOVE PAGE-LEN TO LINE-COUNT.                                 !@01A
 041400     PERFORM WITH TEST BEFORE                                     !@01A
@@ -430,19 +1003,41 @@
 041700       MOVE PTOCA-TABLE (PTOCA-INDEX) TO LINE-RESNAME;            !@01A
 041800       PERFORM 0120-PRINT-DETAIL;                                 !@01A
 041900     END-PERFORM.                                                 !@01A
+091710     IF PTOCA-TRUNCATED                                           !@06A
+091720      THEN                                                        !@06A
+091730       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091740     END-IF.                                                      !@06A
 042000     MOVE OBJ-CONT-NAME TO PS-RESTYPE.                            !@01A
 042100     MOVE PAGE-LEN TO LINE-COUNT.                                 !@01A
+042150     MOVE '(DBCS)' TO LINE-DBCS-FLAG.                             !@11A
 042200     PERFORM WITH TEST BEFORE                                     !@01A
 042300         VARYING OBJECTS-INDEX FROM 1 BY 1                        !@01A
 042400         UNTIL OBJECTS-INDEX > OBJECTS-CNTR;                      !@01A
 042500       MOVE SPACES TO LINE-RESNAME;                               !@01A
-042600       MOVE FUNCTION DISPLAY-OF (OBJECTS-TABLE (OBJECTS-INDEX))   !@01A
-042700            TO  LINE-RESNAME;                                     !@01A
+042550* object names come from a graphic (DBCS) field, since MO:DCA     !@11C
+042560* lets object container names carry graphic characters where      !@11C
+042570* other resource names cannot. This shop's compiler does not      !@11C
+042580* implement FUNCTION DISPLAY-OF, so the national field is moved   !@11C
+042590* through a full-width (250-byte) alphanumeric redefinition       !@11C
+042595* instead of a proper code-page conversion - the printed name is  !@11C
+042598* shown in its raw graphic-field bytes, then cut to LINE-RESNAME's !@11C
+042599* 128-byte report width the same as every other resource type.    !@11C
+042600       MOVE OBJECTS-TABLE (OBJECTS-INDEX) TO WK-OBJECT-NAME;      !@11A
+042650       MOVE WK-OBJECT-NAME-X TO LINE-RESNAME;                     !@11A
 042800       PERFORM 0120-PRINT-DETAIL;                                 APKRSLST
 042900     END-PERFORM.                                                 APKRSLST
+042920     MOVE SPACES TO LINE-DBCS-FLAG.                               !@11A
+091810     IF OBJECTS-TRUNCATED                                         !@06A
+091820      THEN                                                        !@06A
+091830       PERFORM 0125-PRINT-TRUNC-LINE                              !@06A
+091840     END-IF.                                                      !@06A
+042950     PERFORM 0130-PRINT-TOTALS.                                   !@04A
 043000     MOVE PAGE-LEN TO LINE-COUNT.                                 APKRSLST
 043100     SKIP1                                                        APKRSLST
 043200     CLOSE PRINT-FILE.                                            APKRSLST
+043250     CLOSE EXTRACT-FILE.                                          !@03A
+092770     CLOSE HISTORY-FILE.                                          !@07A
+094280     CLOSE CKPT-FILE.                                             !@08A
 043300     SKIP1                                                        APKRSLST
 043400 0110-PRINT-HEADER.                                               APKRSLST
 043500     ADD 1 TO PAGE-COUNT.                                         APKRSLST
@@ -464,4 +1059,95 @@
 045100     END-IF.                                                      APKRSLST
 045200     ADD 1 TO LINE-COUNT.                                         APKRSLST
 045300     MOVE LENGTH OF LINE-DETAIL TO PRINT-REC-LEN.                 APKRSLST
-045400     WRITE PRINT-RECORD FROM LINE-DETAIL.                         APKRSLST
\ No newline at end of file
+045400     WRITE PRINT-RECORD FROM LINE-DETAIL.                         APKRSLST
+045450     MOVE PS-RESTYPE TO EXTR-RESTYPE.                             !@03A
+045460     MOVE LINE-RESNAME TO EXTR-RESNAME.                           !@03A
+045470     WRITE EXTRACT-RECORD.                                        !@03A
+092780     MOVE PS-RESTYPE TO HIST-RESTYPE.                             !@07A
+092790     MOVE LINE-RESNAME TO HIST-RESNAME.                           !@07A
+092800     MOVE JN-JOBNAME TO HIST-JOBNAME.                             !@07A
+092810     MOVE T-S-DAY TO HIST-RUNDATE.                                !@07A
+092820     MOVE T-S-TIME TO HIST-RUNTIME.                               !@07A
+092830     WRITE HISTORY-RECORD.                                        !@07A
+090900 0125-PRINT-TRUNC-LINE.                                           !@06A
+090910* one extra detail line per resource table that hit               !@06A
+090920* MAX-TABLE-ENTRIES, so the report shows the list was cut short   !@06A
+090930* instead of silently omitting the resources past entry 256.      !@06A
+090940     MOVE 'TABLE FULL - LIST TRUNCATED' TO LINE-RESNAME.          !@06A
+090945     MOVE SPACES TO LINE-DBCS-FLAG.                               !@11A
+090950     PERFORM 0120-PRINT-DETAIL.                                   !@06A
+045480 0130-PRINT-TOTALS.                                               !@04A
+045490* print one count line per resource type, followed by a grand     !@04A
+045500* total, after all of the detail sections have been printed.      !@04A
+045510     MOVE ZERO TO GRAND-TOTAL-CNTR.                               !@04A
+045520     MOVE CPAGE-NAME TO LT-LABEL.                                 !@04A
+045530     MOVE CPGS-CNTR TO LT-COUNT.                                  !@04A
+045540     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045550     ADD CPGS-CNTR TO GRAND-TOTAL-CNTR.                           !@04A
+045560     MOVE CSET-NAME TO LT-LABEL.                                  !@04A
+045570     MOVE CSETS-CNTR TO LT-COUNT.                                 !@04A
+045580     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045590     ADD CSETS-CNTR TO GRAND-TOTAL-CNTR.                          !@04A
+045600     MOVE PSEG-NAME TO LT-LABEL.                                  !@04A
+045610     MOVE PSEGS-CNTR TO LT-COUNT.                                 !@04A
+045620     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045630     ADD PSEGS-CNTR TO GRAND-TOTAL-CNTR.                          !@04A
+045640     MOVE OVLY-NAME TO LT-LABEL.                                  !@04A
+045650     MOVE OVLYS-CNTR TO LT-COUNT.                                 !@04A
+045660     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045670     ADD OVLYS-CNTR TO GRAND-TOTAL-CNTR.                          !@04A
+045680     MOVE GOCA-NAME TO LT-LABEL.                                  !@04A
+045690     MOVE GOCA-CNTR TO LT-COUNT.                                  !@04A
+045700     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045710     ADD GOCA-CNTR TO GRAND-TOTAL-CNTR.                           !@04A
+045720     MOVE IOCA-NAME TO LT-LABEL.                                  !@04A
+045730     MOVE IOCA-CNTR TO LT-COUNT.                                  !@04A
+045740     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045750     ADD IOCA-CNTR TO GRAND-TOTAL-CNTR.                           !@04A
+045760     MOVE BCOCA-NAME TO LT-LABEL.                                 !@04A
+045770     MOVE BCOCA-CNTR TO LT-COUNT.                                 !@04A
+045780     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045790     ADD BCOCA-CNTR TO GRAND-TOTAL-CNTR.                          !@04A
+045800     MOVE PTOCA-NAME TO LT-LABEL.                                 !@04A
+045810     MOVE PTOCA-CNTR TO LT-COUNT.                                 !@04A
+045820     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045830     ADD PTOCA-CNTR TO GRAND-TOTAL-CNTR.                          !@04A
+045840     MOVE OBJ-CONT-NAME TO LT-LABEL.                              !@04A
+045850     MOVE OBJECTS-CNTR TO LT-COUNT.                               !@04A
+045860     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045870     ADD OBJECTS-CNTR TO GRAND-TOTAL-CNTR.                        !@04A
+045880     MOVE 'UNKNOWN' TO LT-LABEL.                                  !@04A
+045890     MOVE UNKNOWN-CNTR TO LT-COUNT.                               !@04A
+045900     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045910     ADD UNKNOWN-CNTR TO GRAND-TOTAL-CNTR.                        !@04A
+045920     MOVE SPACES TO LINE-TOTAL.                                   !@04A
+045930     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045940     MOVE 'TOTAL RESOURCES' TO LT-LABEL.                          !@04A
+045950     MOVE GRAND-TOTAL-CNTR TO LT-COUNT.                           !@04A
+045960     PERFORM 0140-PRINT-TOTAL-LINE.                               !@04A
+045970 0140-PRINT-TOTAL-LINE.                                           !@04A
+045980     IF LINE-COUNT >= PAGE-LEN                                    !@04A
+045990      THEN                                                        !@04A
+046000       PERFORM 0110-PRINT-HEADER                                  !@04A
+046010     END-IF.                                                      !@04A
+046020     ADD 1 TO LINE-COUNT.                                         !@04A
+046030     MOVE LENGTH OF LINE-TOTAL TO PRINT-REC-LEN.                  !@04A
+046040     WRITE PRINT-RECORD FROM LINE-TOTAL.                            !@04A
+046100     EJECT                                                        !@09A
+046110 0045-WRITE-SUMMARY.                                              !@09A
+046120* append one record giving this run's job name and total          !@09A
+046130* resource count to the shared batch summary file, for the        !@09A
+046140* nightly cross-exit batch summary report.                        !@09A
+046150     ACCEPT WS-RUNDATE FROM DAY.                                  !@09A
+046160     ACCEPT WS-RUNTIME FROM TIME.                                 !@09A
+046170     MOVE 'APKRSLST' TO SUM-EXIT-ID.                              !@09A
+046180     MOVE JN-JOBNAME TO SUM-JOBID.                                !@09A
+046190     MOVE WS-RUNDATE TO SUM-RUNDATE.                              !@09A
+046200     MOVE WS-RUNTIME TO SUM-RUNTIME.                              !@09A
+046210     MOVE ZERO TO SUM-PAGECNT.                                    !@09A
+046220     MOVE ZERO TO SUM-LINECNT.                                    !@09A
+046230     MOVE ZERO TO SUM-INSCNT.                                     !@09A
+046240     MOVE ZERO TO SUM-DELCNT.                                     !@09A
+046250     MOVE GRAND-TOTAL-CNTR TO SUM-RESCNT.                         !@09A
+046255     MOVE ZERO TO SUM-RECCNT.                                      !@10A
+046260     WRITE SUM-RECORD.                                            !@09A
