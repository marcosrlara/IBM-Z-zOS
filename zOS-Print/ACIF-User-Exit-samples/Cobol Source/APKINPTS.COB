@@ -1,4 +1,34 @@
 000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ NOLIST
+000129* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 11   *!@11A
+000129*    DEFAULTED CTL-TRIG-PAGE/CTL-TRIG-LINE/CTL-MAX-INSERTS TO     *!@11A
+000129*    THE ORIGINAL PAGE 5/LINE 5/MAX 6 TRIGGER WHEN THE CONTROL    *!@11A
+000129*    CARD IS MISSING OR LEAVES THEM BLANK, MATCHING THE EXISTING  *!@11A
+000129*    FALLBACK FOR CTL-INSERT-TEXT/CTL-INSERT-TRAIL.                *!@11A
+000130* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 10   *!@10A
+000130*    ADDED INVALID KEY/NOT INVALID KEY CHECKING TO THE COUNTER    *!@10A
+000130*    FILE'S WRITE AND REWRITE, SO A DUPLICATE-KEY OR I/O ERROR    *!@10A
+000130*    ON APKCNTR IS DETECTED INSTEAD OF LEAVING STALE CHECKPOINT   *!@10A
+000130*    DATA IN PLACE UNDETECTED.                                    *!@10A
+000131* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 09   *!@09A
+000131*    MADE THE MULTI-INSERT BURST'S TEXT CONFIGURABLE FROM THE     *!@09A
+000131*    CONTROL CARD, ALONGSIDE THE EXISTING INSERT-COUNT CAP.       *!@09A
+000132* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 08   *!@08A
+000132*    ADD A TOTAL INPUT RECORD COUNT TO THE BATCH SUMMARY RECORD, *!@08A
+000132*    FOR RECONCILIATION AGAINST APKOUTXT'S OUTPUT RECORD COUNT.  *!@08A
+000133* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 07   *!@07A
+000134*    DETECT PRINT FILES WITH NO CARRIAGE CONTROL AND SAFELY      *!@07A
+000134*    PASS THEIR RECORDS THROUGH, INSTEAD OF MISTESTING A DATA    *!@07A
+000134*    BYTE AS A MACHINE CONTROL BYTE.                             *!@07A
+000135* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 06   *!@06
+000136*    APPEND ONE SUMMARY RECORD TO THE SHARED APKBSUM WORK FILE   *!@06
+000137*    AT EOF, FOR THE NIGHTLY CROSS-EXIT BATCH SUMMARY REPORT.    *!@06
+000140* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 05   *!@05
+000142*    CHECKPOINT THE PAGE/LINE/INSERT COUNTERS PERIODICALLY,      *!@05
+000144*    NOT JUST AT EOF, SO A RESTARTED JOB CAN PICK UP CLOSE TO    *!@05
+000146*    WHERE AN ABENDED RUN LEFT OFF.                              *!@05
+000150* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 03   *
+000160*    ADDED CONTROL-CARD DRIVEN INSERT TRIGGER/BURST LIMITS AND   *
+000170*    CROSS-RUN CHECKPOINTING OF THE INSERTED-LINE SEQUENCE.      *
 000200* LAST UPDATE ON 9 Apr 2018 AT 15:39:32 BY  HOWARDT VERSION 01   *
 000300* LAST UPDATE ON 16 Nov 2017            BY  Howardt VERSION 02   *
 000400 ID DIVISION.
@@ -19,6 +49,12 @@
 001900               a record after each input record. It will also
 002000               insert a record after EOF.
 002100
+002110               A DD named APKBSUM is required for the shared      !@06
+002115               batch summary work file; one record giving this    !@06
+002120               run's page, line, and insert counts is appended    !@06
+002125               to it at EOF, for the nightly cross-exit summary   !@06
+002130               report driven by APKBSUMR.                         !@06
+002140
 002200               Method of operation: for each input record, the
 002300               request flag is set to INSERT (x'02'), the existing
 002400               record is sent back unchanged, then when control is
@@ -68,8 +104,57 @@
 005400 CONFIGURATION SECTION.
 005500 SOURCE-COMPUTER. IBM-370.
 005600 OBJECT-COMPUTER. IBM-370.
+005620 INPUT-OUTPUT SECTION.                                            !@03
+005640 FILE-CONTROL.                                                    !@03
+005650     SELECT CTL-FILE ASSIGN TO APKCTL                             !@03
+005660         ORGANIZATION SEQUENTIAL.                                 !@03
+005670     SELECT CNTR-FILE ASSIGN TO APKCNTR                           !@03
+005680         ORGANIZATION INDEXED                                     !@03
+005690         ACCESS MODE DYNAMIC                                      !@03
+005700         RECORD KEY IS CNTR-JOBID                                 !@03
+005710         FILE STATUS IS CNTR-STATUS.                              !@03
+006810     SELECT SUMMARY-FILE ASSIGN TO APKBSUM                         !@06
+006820         ORGANIZATION SEQUENTIAL.                                 !@06
 005700     EJECT
 005800 DATA DIVISION.
+005810 FILE SECTION.                                                    !@03
+005820 FD  CTL-FILE                                                     !@03
+005830     LABEL RECORDS STANDARD                                       !@03
+005840     RECORDING MODE F                                             !@03
+005850     BLOCK CONTAINS 0                                             !@03
+005860     RECORD CONTAINS 80 CHARACTERS.                               !@03
+005870 01  CTL-FILE-RECORD             PIC X(80).                       !@03
+005880* checkpoint file holding the inserted-line sequence counter,     !@03
+005890* keyed by report/job id, so numbering survives across runs.      !@03
+005900 FD  CNTR-FILE                                                    !@03
+005910     LABEL RECORDS STANDARD                                       !@03
+092000     RECORD CONTAINS 22 CHARACTERS.                               !@05
+005930 01  CNTR-RECORD.                                                 !@03
+005940     05  CNTR-JOBID              PIC X(8).                        !@03
+005950     05  CNTR-INSSEQ             PIC 9(8) BINARY.                 !@03
+092010     05  CNTR-PAGECNT            PIC 9(8) BINARY.                 !@05
+092020     05  CNTR-LINECNT            PIC 9(8) BINARY.                 !@05
+092030     05  CNTR-INSCNT             PIC 9(4) BINARY.                 !@05
+006830* one record per run, appended at EOF, giving this exit's page/line/ !@06
+006840* insert counts to the nightly cross-exit batch summary report.   !@06
+006850 FD  SUMMARY-FILE                                                 !@06
+006860     LABEL RECORDS STANDARD                                       !@06
+006870     RECORDING MODE F                                             !@06
+006880     BLOCK CONTAINS 0                                             !@06
+006890     RECORD CONTAINS 80 CHARACTERS.                               !@06
+006900 01  SUM-RECORD.                                                  !@06
+006910     05  SUM-EXIT-ID         PIC X(8).                            !@06
+006920     05  SUM-JOBID           PIC X(8).                            !@06
+006930     05  SUM-RUNDATE         PIC 9(5).                            !@06
+006940     05  SUM-RUNTIME         PIC X(6).                            !@06
+006950     05  SUM-PAGECNT         PIC 9(8).                            !@06
+006960     05  SUM-LINECNT         PIC 9(8).                            !@06
+006970     05  SUM-INSCNT          PIC 9(8).                            !@06
+006980     05  SUM-DELCNT          PIC 9(8).                            !@06
+006990     05  SUM-RESCNT          PIC 9(8).                            !@06
+006995     05  SUM-RECCNT          PIC 9(8).                            !@08A
+007000     05  FILLER              PIC X(05).                           !@08A
+005960     EJECT
 005900 WORKING-STORAGE SECTION.
 006000 77  PGMNAME                 PIC X(8) VALUE 'APKINPTS'.
 006100 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
@@ -79,6 +164,7 @@
 006500 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.
 006600 77  PAGE-COUNT              PIC 9(8) BINARY VALUE ZERO.
 006700 77  LINE-COUNT              PIC 9(8) BINARY VALUE ZERO.
+006710 77  REC-COUNT               PIC 9(8) BINARY VALUE ZERO.             !@08A
 006800 77  EOF-LIT                 PIC X(9) VALUE 'AFTER EOF'.
 006900 77  CC-TOF                  PIC X.
 007000     88  ANSI-TOF            VALUE '1'.
@@ -86,12 +172,42 @@
 007200 77  FIRST-LINE-FLAG         PIC X VALUE LOW-VALUE.
 007300     88  FIRST-LINE          VALUE HIGH-VALUE.
 007400     88  NOTFIRST-LINE       VALUE LOW-VALUE.
-007500     SKIP2
+007410 77  CTL-LOADED-FLAG         PIC X VALUE LOW-VALUE.               !@03
+007420     88  CTL-LOADED          VALUE HIGH-VALUE.                    !@03
+007430     88  CTL-NOTLOADED       VALUE LOW-VALUE.                     !@03
+007440 77  CNTR-FOUND-FLAG         PIC X VALUE LOW-VALUE.               !@03
+007450     88  CNTR-FOUND          VALUE HIGH-VALUE.                    !@03
+007460     88  CNTR-NOTFOUND       VALUE LOW-VALUE.                     !@03
+007470 77  CNTR-STATUS             PIC XX VALUE SPACES.                 !@03
+092040 77  CKPT-INTERVAL           PIC 9(4) BINARY VALUE 100.           !@05
+092042 77  CKPT-QUOTIENT           PIC 9(8) BINARY VALUE ZERO.          !@05
+092044 77  CKPT-REMAINDER          PIC 9(4) BINARY VALUE ZERO.          !@05
+007471 77  WS-RUNDATE              PIC 9(5) VALUE ZERO.                  !@06
+007472 77  WS-RUNTIME              PIC X(6) VALUE SPACES.                !@06
+007473 77  NOCC-WARNED-FLAG        PIC X VALUE LOW-VALUE.                 !@07A
+007474     88  NOCC-WARNED         VALUE HIGH-VALUE.                     !@07A
+007475     88  NOCC-NOTWARNED      VALUE LOW-VALUE.                      !@07A
+092050* every CKPT-INTERVAL pages, the current counters are             !@05
+092060* checkpointed to CNTR-FILE, not just at end of job, so a         !@05
+092070* restarted run loses at most one interval's worth of numbering.  !@05
+007480     SKIP1                                                        !@03
+007500 01  CTL-CARD.                                                    !@03
+007502* control card supplying the report/job id used to key the        !@03
+007504* checkpoint file, one card per job, plus the page/line that      !@04
+007505* triggers the multi-insert burst and the burst's insert limit.   !@04
+007510     05  CTL-JOBID           PIC X(8).                            !@03
+007512     05  CTL-TRIG-PAGE       PIC 9(4).                            !@04
+007514     05  CTL-TRIG-LINE       PIC 9(3).                            !@04
+007516     05  CTL-MAX-INSERTS     PIC 9(4).                            !@04
+007517     05  CTL-INSERT-TEXT     PIC X(17).                           !@09A
+007518     05  CTL-INSERT-TRAIL    PIC X(03).                           !@09A
+007520     05  FILLER              PIC X(41).                           !@09C
+007530     SKIP2
 007600 01  NEW-LINE.
 007700     05  NEW-CC              PIC X.
-007800     05  FILLER              PIC X(17) VALUE '>>>INSERTED LINE '.
+007800     05  NEW-TEXT            PIC X(17) VALUE '>>>INSERTED LINE '.  !@09C
 007900     05  NEW-COUNT           PIC ZZZ,ZZ9.
-008000     05  FILLER              PIC X(03) VALUE '<<<'.
+008000     05  NEW-TRAIL           PIC X(03) VALUE '<<<'.               !@09C
 008100     05  NEW-EOF             PIC X(9) VALUE SPACES.
 008200/ PASSED PARAMETERS.
 008300 LINKAGE SECTION.
@@ -123,6 +239,7 @@
 010900     05  INP-CCTYPE          PIC X.
 011000         88  INP-ANSI-CC     VALUE 'A'.
 011100         88  INP-MACH-CC     VALUE 'M'.
+011150         88  INP-NOCC        VALUE SPACE.                          !@07A
 011200     05  INP-CHARS           PIC X(20).
 011300     05  INP-FORMDEF         PIC X(8).
 011400     05  INP-PAGEDEF         PIC X(8).
@@ -150,14 +267,36 @@
 013600     SET ADDRESS OF INP-UAREA TO INP-USTOR.
 013700     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
 013800     SET ADDRESS OF INP-LINE TO INP-RECPTR.
+013810* on the first call of the run, read the control card and         !@03
+013820* reload the checkpointed insert-line sequence counter.           !@03
+013830     IF CTL-NOTLOADED                                             !@03
+013840      THEN                                                        !@03
+013850       PERFORM 0050-LOAD-CONTROL;                                 !@03
+013860       SET CTL-LOADED TO TRUE                                     !@03
+013870     END-IF.                                                      !@03
 013900* no special action is necessary at EOF.
 014000     IF INP-EOF
 014100      THEN
 014200       DISPLAY PGMNAME, ' EOF REACHED.';
 014300       MOVE EOF-LIT TO NEW-EOF;
 014400       PERFORM 0100-INSERT-RECORD;
+014410       PERFORM 0060-SAVE-CONTROL;                                 !@03
+092230       CLOSE CNTR-FILE;                                           !@05
+092235       PERFORM 0070-WRITE-SUMMARY;                                !@06
+092236       CLOSE SUMMARY-FILE;                                        !@06
 014500       GOBACK;
 014600     END-IF.
+014610* one more input record read, for the control-total reconciled    !@08A
+014620* against APKOUTXT's output record count by APKBSUMR.             !@08A
+014630     ADD 1 TO REC-COUNT.                                          !@08A
+014650* a print file with no carriage control at all cannot be tested   !@07A
+014660* for top-of-form this way; pass its records through unchanged    !@07A
+014670* rather than risk misreading a data byte as a control byte.      !@07A
+014680     IF INP-NOCC                                                  !@07A
+014690      THEN                                                        !@07A
+014692       PERFORM 0080-BYPASS-NOCC-LINE;                             !@07A
+014694       GOBACK                                                     !@07A
+014696     END-IF.                                                      !@07A
 014700* The print file attributes are used to determine the type
 014800* of carriage control to test for for top-of-form.
 014900* For purposes of this example, we assume the file will
@@ -184,6 +323,13 @@
 017000        THEN
 017100         ADD 1 TO PAGE-COUNT;
 017200         MOVE 1 TO LINE-COUNT;
+092080         DIVIDE PAGE-COUNT BY CKPT-INTERVAL                       !@05
+092082           GIVING CKPT-QUOTIENT                                   !@05
+092084           REMAINDER CKPT-REMAINDER;                              !@05
+092090         IF CKPT-REMAINDER = 0                                    !@05
+092100          THEN                                                    !@05
+092110           PERFORM 0060-SAVE-CONTROL                              !@05
+092120         END-IF;                                                  !@05
 017300         SET NOTFIRST-LINE TO TRUE;
 017400        ELSE
 017500         SET FIRST-LINE TO TRUE;
@@ -203,12 +349,13 @@
 018900       PERFORM 0100-INSERT-RECORD;
 019000       SET INP-USE TO TRUE;
 019100      ELSE
-019200* last line is on page 5, line 5
-019300       IF (INP-PAGENUM = 5 AND INP-LINENUM = 5) OR INSERT-MULTIPLE
+019200* trigger page/line comes from the control card, not a literal
+019300       IF (INP-PAGENUM = CTL-TRIG-PAGE
+019350        AND INP-LINENUM = CTL-TRIG-LINE) OR INSERT-MULTIPLE
 019400        THEN
 019500         SET INSERT-MULTIPLE TO TRUE;
 019600         ADD 1 TO UAREA-INSCOUNT;
-019700         IF UAREA-INSCOUNT < 6
+019700         IF UAREA-INSCOUNT < CTL-MAX-INSERTS
 019800          THEN
 019900           SET INP-INSERT TO TRUE;
 020000           PERFORM 0100-INSERT-RECORD;
@@ -230,4 +377,121 @@
 021600     ADD 1 TO UAREA-CNTR.
 021700     MOVE UAREA-CNTR TO NEW-COUNT.
 021800     MOVE NEW-LINE TO INP-LINE.
-021900     MOVE LENGTH OF NEW-LINE TO INP-RECLEN.
\ No newline at end of file
+021900     MOVE LENGTH OF NEW-LINE TO INP-RECLEN.
+021910     SKIP3                                                        !@03
+021920 0050-LOAD-CONTROL.                                               !@03
+021930* read the one-card control file to get the report/job id,        !@03
+021940* then look up the checkpointed insert sequence for that id       !@03
+021950* in the counter file so numbering carries across runs.           !@03
+021960     OPEN INPUT CTL-FILE.                                         !@03
+021970     READ CTL-FILE INTO CTL-CARD                                  !@03
+021980      AT END                                                      !@03
+021990       MOVE SPACES TO CTL-CARD                                    !@03
+022000     END-READ.                                                    !@03
+022010     CLOSE CTL-FILE.                                              !@03
+022011* an empty control card, or one written before this field was     !@09A
+022012* added, leaves CTL-INSERT-TEXT/CTL-INSERT-TRAIL blank; fall back  !@09A
+022013* to the original test-burst wording so existing control cards     !@09A
+022014* keep working unchanged.                                          !@09A
+022015     IF CTL-INSERT-TEXT = SPACES                                  !@09A
+022016      THEN                                                        !@09A
+022017       MOVE '>>>INSERTED LINE ' TO CTL-INSERT-TEXT                !@09A
+022018     END-IF.                                                       !@09A
+022019     IF CTL-INSERT-TRAIL = SPACES                                 !@09A
+022020      THEN                                                        !@09A
+022021       MOVE '<<<' TO CTL-INSERT-TRAIL                             !@09A
+022022     END-IF.                                                       !@09A
+023000* the same fallback for the trigger page/line and the insert      !@11A
+023010* cap - an absent or empty control card leaves these SPACES,      !@11A
+023020* and they are used directly as numeric operands below, so        !@11A
+023030* default to the original page 5/line 5/max 6 test-burst          !@11A
+023040* trigger when no control card overrides them.                    !@11A
+023050     IF CTL-TRIG-PAGE = SPACES                                    !@11A
+023060      THEN                                                        !@11A
+023070       MOVE 5 TO CTL-TRIG-PAGE                                    !@11A
+023080     END-IF.                                                      !@11A
+023090     IF CTL-TRIG-LINE = SPACES                                    !@11A
+023100      THEN                                                        !@11A
+023110       MOVE 5 TO CTL-TRIG-LINE                                    !@11A
+023120     END-IF.                                                      !@11A
+023130     IF CTL-MAX-INSERTS = SPACES                                  !@11A
+023140      THEN                                                        !@11A
+023150       MOVE 6 TO CTL-MAX-INSERTS                                  !@11A
+023160     END-IF.                                                      !@11A
+022023     MOVE CTL-INSERT-TEXT TO NEW-TEXT.                             !@09A
+022024     MOVE CTL-INSERT-TRAIL TO NEW-TRAIL.                           !@09A
+092045     OPEN EXTEND SUMMARY-FILE.                                    !@06
+022020     OPEN I-O CNTR-FILE.                                          !@03
+022030     MOVE CTL-JOBID TO CNTR-JOBID.                                !@03
+022040     READ CNTR-FILE                                               !@03
+022050      INVALID KEY                                                 !@03
+022060       SET CNTR-NOTFOUND TO TRUE;                                 !@03
+022070       MOVE ZERO TO UAREA-CNTR;                                   !@05
+092130       MOVE ZERO TO PAGE-COUNT, LINE-COUNT, UAREA-INSCOUNT        !@05
+022080      NOT INVALID KEY                                             !@03
+022090       SET CNTR-FOUND TO TRUE;                                    !@03
+022100       MOVE CNTR-INSSEQ TO UAREA-CNTR;                            !@05
+092140       MOVE CNTR-PAGECNT TO PAGE-COUNT;                           !@05
+092150       MOVE CNTR-LINECNT TO LINE-COUNT;                           !@05
+092160       MOVE CNTR-INSCNT TO UAREA-INSCOUNT                         !@05
+022110     END-READ.                                                    !@03
+022120     SKIP2                                                        !@03
+022130 0060-SAVE-CONTROL.                                               !@03
+022140* checkpoint the current counters back to the counter file, not   !@05
+022150* only at end of job but every CKPT-INTERVAL pages, so the next   !@05
+022160* run (or a restarted one) picks up close to where this one left  !@05
+092170* off. the file is left open between checkpoints and closed only  !@05
+092180* once, at true end of job.                                       !@05
+022180     MOVE UAREA-CNTR TO CNTR-INSSEQ.                              !@03
+092190     MOVE PAGE-COUNT TO CNTR-PAGECNT.                             !@05
+092200     MOVE LINE-COUNT TO CNTR-LINECNT.                             !@05
+092210     MOVE UAREA-INSCOUNT TO CNTR-INSCNT.                          !@05
+022190     IF CNTR-FOUND                                                !@03
+022200      THEN                                                        !@03
+022205       REWRITE CNTR-RECORD                                        !@10C
+022206        INVALID KEY                                                !@10A
+022207         DISPLAY PGMNAME ' ERROR REWRITING CNTR-RECORD, STATUS='   !@10A
+092219           CNTR-STATUS;                                           !@10A
+022208         GOBACK                                                   !@10A
+022209       END-REWRITE                                                !@10A
+022220      ELSE                                                        !@03
+022225       WRITE CNTR-RECORD                                          !@10C
+022226        INVALID KEY                                                !@10A
+022227         DISPLAY PGMNAME ' ERROR WRITING CNTR-RECORD, STATUS='     !@10A
+092221           CNTR-STATUS;                                           !@10A
+022228         GOBACK                                                   !@10A
+022229        NOT INVALID KEY                                            !@10A
+092220           SET CNTR-FOUND TO TRUE                                 !@10C
+022235       END-WRITE                                                  !@10A
+022240     END-IF.                                                      !@03
+092237     SKIP2                                                        !@06
+092238 0070-WRITE-SUMMARY.                                              !@06
+092239* append one record giving this run's page, line, and insert      !@06
+092240* counts to the shared batch summary file, for the nightly        !@06
+092241* cross-exit summary report.                                      !@06
+092242     ACCEPT WS-RUNDATE FROM DAY.                                  !@06
+092243     ACCEPT WS-RUNTIME FROM TIME.                                 !@06
+092244     MOVE 'APKINPTS' TO SUM-EXIT-ID.                              !@06
+092245     MOVE CTL-JOBID TO SUM-JOBID.                                 !@06
+092246     MOVE WS-RUNDATE TO SUM-RUNDATE.                              !@06
+092247     MOVE WS-RUNTIME TO SUM-RUNTIME.                              !@06
+092248     MOVE PAGE-COUNT TO SUM-PAGECNT.                              !@06
+092249     MOVE LINE-COUNT TO SUM-LINECNT.                              !@06
+092250     MOVE UAREA-INSCOUNT TO SUM-INSCNT.                           !@06
+092251     MOVE ZERO TO SUM-DELCNT, SUM-RESCNT.                         !@06
+092253     MOVE REC-COUNT TO SUM-RECCNT.                                 !@08A
+092252     WRITE SUM-RECORD.                                            !@06
+092253     SKIP2                                                        !@07A
+092254 0080-BYPASS-NOCC-LINE.                                           !@07A
+092255* this print file carries no carriage control at all, so there    !@07A
+092256* is no reliable way to detect top-of-form or a trigger line;     !@07A
+092257* pass every record through unchanged instead of risking a        !@07A
+092258* false match against print data.                                 !@07A
+092259     IF NOCC-NOTWARNED                                            !@07A
+092260      THEN                                                        !@07A
+092261       DISPLAY PGMNAME ' PRINT FILE HAS NO CARRIAGE CONTROL. TOP-'!@07A
+092262         'OF-FORM DETECTION AND LINE INSERTS DISABLED.';          !@07A
+092263       SET NOCC-WARNED TO TRUE                                    !@07A
+092264     END-IF.                                                      !@07A
+092265     ADD 1 TO LINE-COUNT.                                         !@07A
+092266     SET INP-USE TO TRUE.                                         !@07A
