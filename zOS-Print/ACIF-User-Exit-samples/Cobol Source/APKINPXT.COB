@@ -1,4 +1,39 @@
 000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ RENT
+000075* LAST UPDATE ON 9 Aug 2026 AT 15:30:00 BY  HOWARDT VERSION 11   *!@11A
+000075*    ADDED INVALID KEY/NOT INVALID KEY CHECKING TO THE CHECKPOINT*!@11A
+000075*    FILE'S WRITE AND REWRITE, SO A DUPLICATE-KEY OR I/O ERROR   *!@11A
+000075*    ON APKICKP IS DETECTED INSTEAD OF LEAVING STALE CHECKPOINT  *!@11A
+000075*    DATA IN PLACE UNDETECTED.                                   *!@11A
+000076* LAST UPDATE ON 9 Aug 2026 AT 15:00:00 BY  HOWARDT VERSION 10   *!@10A
+000076*    ADD A TOTAL INPUT RECORD COUNT TO THE BATCH SUMMARY RECORD, *!@10A
+000076*    FOR RECONCILIATION AGAINST APKOUTXT'S OUTPUT RECORD COUNT.  *!@10A
+000077* LAST UPDATE ON 9 Aug 2026 AT 14:30:00 BY  HOWARDT VERSION 09   *!@09A
+000077*    DETECT PRINT FILES WITH NO CARRIAGE CONTROL AND SAFELY      *!@09A
+000077*    PASS THEIR RECORDS THROUGH, INSTEAD OF MISTESTING A DATA    *!@09A
+000077*    BYTE AS A MACHINE CONTROL BYTE.                             *!@09A
+000078* LAST UPDATE ON 9 Aug 2026 AT 14:00:00 BY  HOWARDT VERSION 08   *!@08A
+000079*    APPEND ONE SUMMARY RECORD TO THE SHARED APKBSUM WORK FILE   *!@08A
+000079*    AT EOF, FOR THE NIGHTLY CROSS-EXIT BATCH SUMMARY REPORT.     *!@08A
+000080* LAST UPDATE ON 9 Aug 2026 AT 13:30:00 BY  HOWARDT VERSION 07   *!@07A
+000081*    MOVED THE AFPWRITE STRUCTURED-FIELD BUILDER OUT OF THIS     *!@07A
+000082*    PROGRAM AND INTO THE SHARED APKSFBLD MEMBER, ALSO USED BY   *!@07A
+000083*    APKOUTXT.                                                   *!@07A
+000085* LAST UPDATE ON 9 Aug 2026 AT 13:00:00 BY  HOWARDT VERSION 06   *!@06A
+000086*    CHECKPOINT PAGE-COUNT AND LINE-COUNT PERIODICALLY, KEYED BY  *!@06A
+000087*    A JOB ID CONTROL CARD, SO A RESTARTED RUN CAN PICK UP CLOSE  *!@06A
+000088*    TO WHERE AN ABENDED RUN LEFT OFF.                            *!@06A
+000091* LAST UPDATE ON 9 Aug 2026 AT 12:30:00 BY  HOWARDT VERSION 05   *!@05A
+000092*    EXTENDED THE DEPARTMENT TABLE WITH A PER-DEPARTMENT LOGO    *!@05A
+000093*    PAGE SEGMENT NAME.                                          *!@05A
+000101* LAST UPDATE ON 9 Aug 2026 AT 12:00:00 BY  HOWARDT VERSION 04   *!@04A
+000102*    ADDED A DELETION AUDIT FILE SO SUPPRESSED LINES ARE LOGGED  *!@04A
+000103*    INSTEAD OF DROPPED SILENTLY.                                *!@04A
+000105* LAST UPDATE ON 9 Aug 2026 AT 11:30:00 BY  HOWARDT VERSION 03   *!@03A
+000106*    REPLACED THE FIXED "TEST" LINE-DELETION FILTER WITH A       *!@03A
+000107*    CONFIGURABLE TABLE OF SUPPRESS PHRASES.                     *!@03A
+000110* LAST UPDATE ON 9 Aug 2026 AT 11:00:00 BY  HOWARDT VERSION 02   *!@02A
+000120*    REPLACED THE HARDCODED DEPARTMENT ROUTING TABLE WITH ONE    *!@02A
+000130*    LOADED FROM A CONTROL FILE AT JOB START.                    *!@02A
 000200* LAST UPDATE ON 9 Apr 2018 AT 15:40:38 BY  HOWARDT VERSION 01   *
 000300 ID DIVISION.
 000400 PROGRAM-ID. APKINPXT.
@@ -36,7 +71,55 @@
 003600               also scanned for the word "TEST" as the third word
 003700               in the line. When found, ACIF is instructed to
 003800               delete the record.
+003850
+003860               Optionally allocate a DD named APKDEPT with one    !@02A
+003870               80-byte fixed card per report number, giving the   !@02A
+003880               3-byte report number in columns 1-3 and the        !@02A
+003890               4-digit department code in columns 4-7. Report     !@02A
+003895               numbers not named default to department 0999. An   !@02A
+003897               absent or empty control file falls back to the     !@02A
+003899               original 5-entry department table.                 !@02A
+003891              The APKDEPT card also carries an 8-byte page        !@05A
+003892              segment name in columns 8-15, so each department's  !@05A
+003893              summary page can insert its own logo instead of     !@05A
+003894              the fixed S1ISLOGO name.                            !@05A
 003900
+003901               Optionally allocate a DD named APKDELC with one    !@03A
+003902               80-byte fixed card per suppress phrase, giving the !@03A
+003903               starting column (4 digits) in columns 1-4, the     !@03A
+003904               phrase length (4 digits) in columns 5-8, and the   !@03A
+003905               phrase itself (up to 20 bytes) starting in column  !@03A
+003906               9. An absent or empty control file falls back to   !@03A
+003907               the original single "TEST" filter at column 15.    !@03A
+003908
+003909               Every line deleted by 0200-CHECK-SUPPRESS is also  !@04A
+003910               logged, with its report number, page and line      !@04A
+003911               number, and the triggering phrase, as one 80-byte  !@04A
+003912               record on a DD named APKDELG.                      !@04A
+003913
+003914               The AFPDS Include Page Segment record is built by      !@07A
+               a CALL to AFPWRITE, an entry point in the shared        !@07A
+               APKSFBLD member (also used by APKOUTXT), rather than    !@07A
+               a copy of the structured-field builder nested in this   !@07A
+               program.                                                !@07A
+
+               Optionally allocate a DD named APKICKI with one    !@06A
+003915               8-byte job id card in columns 1-8, and a keyed     !@06A
+003916               checkpoint file APKICKP. PAGE-COUNT and LINE-COUNT !@06A
+003917               are restored from the checkpoint at job start and  !@06A
+003918               saved back every 100 pages and at EOF, so a        !@06A
+003919               restarted run resumes its page/line numbering      !@06A
+003920               close to where an abended run left off. An absent  !@06A
+003921               job id card leaves the job id blank and the        !@06A
+003922               counters start at zero, as before.                 !@06A
+003923
+003924               At EOF, one record giving this run's job id and     !@08A
+003925               page, line, and insert/delete counts is appended    !@08A
+003926               to a shared work file allocated on a DD named       !@08A
+003927               APKBSUM, for the nightly cross-exit batch summary   !@08A
+003928               report produced by APKBSUMR. This file should be    !@08A
+003929               reset (emptied) once a day, before the first job    !@08A
+003930               of the batch window runs.                           !@08A
 004000               The third line of each page is the last heading
 004100               line.  If it indicates a summary page, then an
 004200               AFPDS Include Page Segment record is inserted to
@@ -86,9 +169,105 @@
 007200 CONFIGURATION SECTION.
 007300 SOURCE-COMPUTER. IBM-370.
 007400 OBJECT-COMPUTER. IBM-370.
+007420 INPUT-OUTPUT SECTION.                                            !@02A
+007430 FILE-CONTROL.                                                    !@02A
+007440     SELECT DEPT-CTL-FILE ASSIGN TO APKDEPT                       !@02A
+007450         ORGANIZATION SEQUENTIAL.                                 !@02A
+007460     SELECT SUPP-CTL-FILE ASSIGN TO APKDELC                       !@03A
+007470         ORGANIZATION SEQUENTIAL.                                 !@03A
+007475     SELECT DELETE-LOG-FILE ASSIGN TO APKDELG                     !@04A
+007476         ORGANIZATION SEQUENTIAL.                                 !@04A
+090010     SELECT CKPT-CTL-FILE ASSIGN TO APKICKI                       !@06A
+090020         ORGANIZATION SEQUENTIAL.                                 !@06A
+090030     SELECT CKPT-FILE ASSIGN TO APKICKP                           !@06A
+090040         ORGANIZATION INDEXED                                     !@06A
+090050         ACCESS MODE DYNAMIC                                      !@06A
+090060         RECORD KEY IS CKPT-JOBID                                 !@06A
+090070         FILE STATUS IS CKPT-STATUS.                              !@06A
+092010     SELECT SUMMARY-FILE ASSIGN TO APKBSUM                         !@08A
+092020         ORGANIZATION SEQUENTIAL.                                 !@08A
 007500     EJECT
 007600 DATA DIVISION.
-007700 WORKING-STORAGE SECTION.
+007650 FILE SECTION.                                                    !@02A
+007660* one 80-byte card per report number, giving the department       !@02A
+007670* code that report number's summary page indexer key should       !@02A
+007680* carry.                                                          !@02A
+007690 FD  DEPT-CTL-FILE                                                !@02A
+007700     LABEL RECORDS STANDARD                                       !@02A
+007710     RECORDING MODE F                                             !@02A
+007720     BLOCK CONTAINS 0                                             !@02A
+007730     RECORD CONTAINS 80 CHARACTERS.                               !@02A
+007740 01  DEPT-CTL-FILE-RECORD       PIC X(80).                        !@02A
+007745* one 80-byte card per suppress phrase, giving the phrase's       !@03A
+007746* starting column and length in the detail line and the phrase    !@03A
+007747* text itself.                                                    !@03A
+007748 FD  SUPP-CTL-FILE                                                !@03A
+007749     LABEL RECORDS STANDARD                                       !@03A
+007750     RECORDING MODE F                                             !@03A
+007751     BLOCK CONTAINS 0                                             !@03A
+007752     RECORD CONTAINS 80 CHARACTERS.                               !@03A
+007753 01  SUPP-CTL-FILE-RECORD       PIC X(80).                        !@03A
+007754     EJECT                                                        !@03A
+007755* one 80-byte record per deleted detail line, giving the report   !@04A
+007756* number, page, line, and the phrase that triggered the delete.   !@04A
+007757 FD  DELETE-LOG-FILE                                              !@04A
+007758     LABEL RECORDS STANDARD                                       !@04A
+007759     RECORDING MODE F                                             !@04A
+007760     BLOCK CONTAINS 0                                             !@04A
+007761     RECORD CONTAINS 80 CHARACTERS.                               !@04A
+007762 01  DELETE-LOG-RECORD.                                           !@04A
+007763     05  DLOG-REPTNUM        PIC XXX.                             !@04A
+007764     05  FILLER              PIC X VALUE SPACE.                   !@04A
+007765     05  DLOG-PAGENUM        PIC 9(8).                            !@04A
+007766     05  FILLER              PIC X VALUE SPACE.                   !@04A
+007767     05  DLOG-LINENUM        PIC 9(8).                            !@04A
+007768     05  FILLER              PIC X VALUE SPACE.                   !@04A
+007769     05  DLOG-PHRASE         PIC X(20).                           !@04A
+007770     05  FILLER              PIC X(43).                           !@04A
+007771     EJECT                                                        !@04A
+090080* one 8-byte card giving the job id under which PAGE-COUNT and    !@06A
+090090* LINE-COUNT are checkpointed.                                    !@06A
+090100 FD  CKPT-CTL-FILE                                                !@06A
+090110     LABEL RECORDS STANDARD                                       !@06A
+090120     RECORDING MODE F                                             !@06A
+090130     BLOCK CONTAINS 0                                             !@06A
+090140     RECORD CONTAINS 80 CHARACTERS.                               !@06A
+090150 01  CKPT-CTL-CARD.                                               !@06A
+090160     05  CKTL-JOBID          PIC X(8).                            !@06A
+090170     05  FILLER              PIC X(72).                           !@06A
+090180* checkpoint file holding PAGE-COUNT and LINE-COUNT, keyed by     !@06A
+090190* job id, so a restarted run resumes close to where an abended    !@06A
+090200* run left off.                                                   !@06A
+090210 FD  CKPT-FILE                                                    !@06A
+090220     LABEL RECORDS STANDARD                                       !@06A
+090230     RECORD CONTAINS 16 CHARACTERS.                               !@06A
+090240 01  CKPT-RECORD.                                                 !@06A
+090250     05  CKPT-JOBID          PIC X(8).                            !@06A
+090260     05  CKPT-PAGECNT        PIC 9(8) BINARY.                     !@06A
+090270     05  CKPT-LINECNT        PIC 9(8) BINARY.                     !@06A
+090280     EJECT                                                        !@06A
+092030* one record per run, appended at EOF, giving this exit's page/   !@08A
+092040* line/insert/delete counts to the nightly cross-exit batch       !@08A
+092050* summary report.                                                 !@08A
+092060 FD  SUMMARY-FILE                                                 !@08A
+092070     LABEL RECORDS STANDARD                                       !@08A
+092080     RECORDING MODE F                                             !@08A
+092090     BLOCK CONTAINS 0                                             !@08A
+092100     RECORD CONTAINS 80 CHARACTERS.                               !@08A
+092110 01  SUM-RECORD.                                                  !@08A
+092120     05  SUM-EXIT-ID         PIC X(8).                            !@08A
+092130     05  SUM-JOBID           PIC X(8).                            !@08A
+092140     05  SUM-RUNDATE         PIC 9(5).                            !@08A
+092150     05  SUM-RUNTIME         PIC X(6).                            !@08A
+092160     05  SUM-PAGECNT         PIC 9(8).                            !@08A
+092170     05  SUM-LINECNT         PIC 9(8).                            !@08A
+092180     05  SUM-INSCNT          PIC 9(8).                            !@08A
+092190     05  SUM-DELCNT          PIC 9(8).                            !@08A
+092200     05  SUM-RESCNT          PIC 9(8).                            !@08A
+092205     05  SUM-RECCNT          PIC 9(8).                            !@10A
+092210     05  FILLER              PIC X(05).                           !@10A
+092220     EJECT                                                        !@08A
+007790 WORKING-STORAGE SECTION.
 007800 77  PGMNAME                 PIC X(8) VALUE 'APKINPXT'.
 007900 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD'.
 008000 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
@@ -108,6 +287,7 @@
 009400 77  LAST-HEADING            PIC 9(4) BINARY VALUE 3.
 009500 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
 009600 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+009610 77  REC-COUNT               PIC S9(8) BINARY VALUE ZERO.            !@10A
 009700 77  PAGE-DISP               PIC ZZ,ZZ9.
 009800 77  INSERT-PHRASE           PIC X(12) VALUE 'CONFIDENTIAL'.
 009900 77  CC-TOF                  PIC X.
@@ -119,6 +299,29 @@
 010500 77  INSERT-FLAG             PIC X VALUE LOW-VALUE.
 010600     88  INSERT-LINE         VALUE HIGH-VALUE.
 010700     88  NOINSERT-LINE       VALUE LOW-VALUE.
+010710 77  JOB-INIT-FLAG           PIC X VALUE LOW-VALUE.               !@02A
+010720     88  JOB-INIT            VALUE HIGH-VALUE.                    !@02A
+010730     88  JOB-NOTINIT         VALUE LOW-VALUE.                     !@02A
+010740 77  DEPT-CTL-EOF-FLAG       PIC X VALUE LOW-VALUE.               !@02A
+010750     88  DEPT-CTL-EOF        VALUE HIGH-VALUE.                    !@02A
+010760     88  DEPT-CTL-NOTEOF     VALUE LOW-VALUE.                     !@02A
+010770 77  SUPP-CTL-EOF-FLAG       PIC X VALUE LOW-VALUE.               !@03A
+010780     88  SUPP-CTL-EOF        VALUE HIGH-VALUE.                    !@03A
+010790     88  SUPP-CTL-NOTEOF     VALUE LOW-VALUE.                     !@03A
+090290 77  CKPT-STATUS             PIC XX VALUE SPACES.                 !@06A
+090300 77  CKPT-FOUND-FLAG         PIC X VALUE LOW-VALUE.               !@06A
+090310     88  CKPT-FOUND          VALUE HIGH-VALUE.                    !@06A
+090320     88  CKPT-NOTFOUND       VALUE LOW-VALUE.                     !@06A
+090330 77  CKPT-INTERVAL           PIC 9(4) BINARY VALUE 100.           !@06A
+090340 77  CKPT-QUOTIENT           PIC 9(8) BINARY VALUE ZERO.          !@06A
+090350 77  CKPT-REMAINDER          PIC 9(4) BINARY VALUE ZERO.          !@06A
+092225 77  WORK-INSCNT             PIC S9(8) BINARY VALUE ZERO.          !@08A
+092226 77  WORK-DELCNT             PIC S9(8) BINARY VALUE ZERO.          !@08A
+092227 77  WS-RUNDATE              PIC 9(5) VALUE ZERO.                  !@08A
+092228 77  WS-RUNTIME              PIC X(6) VALUE SPACES.                !@08A
+092229 77  NOCC-WARNED-FLAG        PIC X VALUE LOW-VALUE.                 !@09A
+092230     88  NOCC-WARNED         VALUE HIGH-VALUE.                     !@09A
+092231     88  NOCC-NOTWARNED      VALUE LOW-VALUE.                      !@09A
 010800     SKIP2
 010900* The following is a key constructed from data in the input and
 011000* a lookup table. It will be used as the index values for ACIF,
@@ -144,26 +347,43 @@
 013000         10  PSEG-Y-COORD    PIC 9(4) BINARY VALUE 2400.
 013100* offset 10 inches down to prevent PEMs.
 013200     SKIP2
-013300 01  DESTINATION-TABLE.
-013400     05  DEST-DEPARTMENT-VALUES.
-013500         10 FILLER           PIC XXX  VALUE '000'.
-013600         10 FILLER           PIC 9(4) VALUE 0999.
-013700         10 FILLER           PIC XXX  VALUE '540'.
-013800         10 FILLER           PIC 9(4) VALUE 1000.
-013900         10 FILLER           PIC XXX  VALUE '550'.
-014000         10 FILLER           PIC 9(4) VALUE 2000.
-014100         10 FILLER           PIC XXX  VALUE '560'.
-014200         10 FILLER           PIC 9(4) VALUE 3000.
-014300         10 FILLER           PIC XXX  VALUE '570'.
-014400         10 FILLER           PIC 9(4) VALUE 4000.
-014500     05  DEST-DEPARTMENT-TABLE  REDEFINES DEST-DEPARTMENT-VALUES.
-014600         10 DEST-TABLE       OCCURS 5
-014700                             INDEXED BY DEST-TABLE-INDX.
-014800             15 DEST-RPTNUM  PIC XXX.
-014900             15 DEST-DEPT    PIC 9(4).
+013210* the department routing table is loaded once at job start by     !@02A
+013220* 0060-LOAD-DEPT-TABLE, from the APKDEPT control file if one is   !@02A
+013230* allocated, or from the 0070-DEFAULT-DEPT-TABLE fallback below   !@02A
+013240* if it is not.                                                   !@02A
+013250 77  DEST-CNTR               PIC 9(4) BINARY VALUE ZERO.          !@02A
+013300 01  DESTINATION-TABLE.                                           !@02A
+013400     05  DEST-TABLE          OCCURS 20 TIMES                      !@02A
+013500                             DEPENDING ON DEST-CNTR               !@02A
+013600                             INDEXED BY DEST-TABLE-INDX.          !@02A
+013700         10  DEST-RPTNUM     PIC XXX.                             !@02A
+013800         10  DEST-DEPT       PIC 9(4).                            !@02A
+013805         10  DEST-LOGONAME   PIC X(8).                            !@05A
+013810* the line-suppression phrase table is loaded once at job start   !@03A
+013820* by 0090-LOAD-SUPPRESS-TABLE, from the APKDELC control file if   !@03A
+013830* one is allocated, or from the 0098-DEFAULT-SUPPRESS-TABLE       !@03A
+013840* fallback below if it is not.                                    !@03A
+013850 77  SUPP-CNTR               PIC 9(4) BINARY VALUE ZERO.          !@03A
+013860 01  SUPPRESS-TABLE.                                              !@03A
+013870     05  SUPP-ENTRY          OCCURS 20 TIMES                      !@03A
+013880                             DEPENDING ON SUPP-CNTR               !@03A
+013890                             INDEXED BY SUPP-INDEX.               !@03A
+013900         10  SUPP-START      PIC 9(4) BINARY.                     !@03A
+013910         10  SUPP-LEN        PIC 9(4) BINARY.                     !@03A
+013920         10  SUPP-PHRASE     PIC X(20).                           !@03A
 015000         SKIP1
 015100/ AFP STRUCTURED FIELD DEFINITIONS.
 015200     COPY STRFLDS SUPPRESS.
+015210 01  DEPT-CTL-CARD.                                               !@02A
+015220     05  DCTL-RPTNUM         PIC XXX.                             !@02A
+015230     05  DCTL-DEPT           PIC 9(4).                            !@02A
+015235     05  DCTL-LOGONAME       PIC X(8).                            !@05A
+015240     05  FILLER              PIC X(65).                           !@02A
+015250 01  SUPP-CTL-CARD.                                               !@03A
+015260     05  SCTL-START          PIC 9(4).                            !@03A
+015270     05  SCTL-LEN            PIC 9(4).                            !@03A
+015280     05  SCTL-PHRASE         PIC X(20).                           !@03A
+015290     05  FILLER              PIC X(52).                           !@03A
 015300/ PASSED PARAMETERS.
 015400 LINKAGE SECTION.
 015500 01  INP-PARMS.
@@ -187,6 +407,7 @@
 017300     05  INP-CCTYPE          PIC X.
 017400         88  INP-ANSI-CC     VALUE 'A'.
 017500         88  INP-MACH-CC     VALUE 'M'.
+017550         88  INP-NOCC        VALUE SPACE.                          !@09A
 017600     05  INP-CHARS           PIC X(20).
 017700     05  INP-FORMDEF         PIC X(8).
 017800     05  INP-PAGEDEF         PIC X(8).
@@ -206,14 +427,39 @@
 019200     SET ADDRESS OF INP-UAREA TO INP-USTOR.
 019300     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
 019400     SET ADDRESS OF INP-LINE TO INP-RECPTR.
+019410     IF JOB-NOTINIT                                               !@02A
+019420      THEN                                                        !@02A
+019430       PERFORM 0060-LOAD-DEPT-TABLE;                              !@02A
+019435       PERFORM 0090-LOAD-SUPPRESS-TABLE;                          !@03A
+019436       OPEN OUTPUT DELETE-LOG-FILE;                               !@04A
+092230       OPEN EXTEND SUMMARY-FILE;                                    !@08A
+090360       PERFORM 0300-LOAD-CHECKPOINT;                              !@06A
+019440       SET JOB-INIT TO TRUE                                       !@02A
+019450     END-IF.                                                      !@02A
 019500* no special action is necessary at EOF.
 019600     IF INP-EOF
 019700      THEN
+019750       CLOSE DELETE-LOG-FILE;                                     !@04A
+090370       PERFORM 0310-SAVE-CHECKPOINT;                              !@06A
+090380       CLOSE CKPT-FILE;                                           !@06A
+092231       PERFORM 0320-WRITE-SUMMARY;                                !@08A
+092232       CLOSE SUMMARY-FILE;                                        !@08A
 019800       DISPLAY PGMNAME, ' EOF REACHED.';
 019900       MOVE PAGE-COUNT TO PAGE-DISP;
 020000       DISPLAY PGMNAME, PAGE-DISP, ' Pages processed.';
 020100       GOBACK;
 020200     END-IF.
+020205* one more input record read, for the control-total reconciled    !@10A
+020207* against APKOUTXT's output record count by APKBSUMR.             !@10A
+020209     ADD 1 TO REC-COUNT.                                          !@10A
+020210* a print file with no carriage control at all cannot be tested   !@09A
+020220* for top-of-form this way; pass its records through unchanged    !@09A
+020230* rather than risk misreading a data byte as a control byte.      !@09A
+020240     IF INP-NOCC                                                  !@09A
+020250      THEN                                                        !@09A
+020260       PERFORM 0330-BYPASS-NOCC-LINE;                             !@09A
+020270       GOBACK                                                     !@09A
+020280     END-IF.                                                      !@09A
 020300* The print file attributes are used to determine the type
 020400* of carriage control to test for for top-of-form.
 020500* For purposes of this example, we assume the file will
@@ -242,6 +488,13 @@
 022800              INP-LINE (INSERT-START : LENGTH OF INSERT-PHRASE);
 022900         SET NOTFIRST-LINE TO TRUE;
 023000         ADD 1 TO PAGE-COUNT;
+090390         DIVIDE PAGE-COUNT BY CKPT-INTERVAL                       !@06A
+090400           GIVING CKPT-QUOTIENT                                   !@06A
+090410           REMAINDER CKPT-REMAINDER;                              !@06A
+090420         IF CKPT-REMAINDER = 0                                    !@06A
+090430          THEN                                                    !@06A
+090440           PERFORM 0310-SAVE-CHECKPOINT                           !@06A
+090450         END-IF;                                                  !@06A
 023100         MOVE 1 TO LINE-COUNT;
 023200         MOVE INP-LINE (REPT-START : REPT-LEN) TO INDEX-REPTNUM;
 023300         MOVE INP-LINE (DATE-START : DATE-LEN) TO INDEX-REPTDATE;
@@ -267,14 +520,17 @@
 025300          THEN
 025400           SET INSERT-LINE TO TRUE;
 025500           SET INP-INSERT TO TRUE;
+092233           ADD 1 TO WORK-INSCNT;                                    !@08A
 025600           SUBTRACT 1 FROM LINE-COUNT;
 025700          END-IF;
 025800          SET DEST-TABLE-INDX TO 1;
 025900          SEARCH DEST-TABLE
 026000           AT END
 026100            MOVE DEST-DEPT (1) TO INDEX-DEPT;
+026110            MOVE DEST-LOGONAME (1) TO PSEG-NAME;                  !@05A
 026200           WHEN DEST-RPTNUM (DEST-TABLE-INDX) = INDEX-REPTNUM
 026300            MOVE DEST-DEPT (DEST-TABLE-INDX) TO INDEX-DEPT;
+026310            MOVE DEST-LOGONAME (DEST-TABLE-INDX) TO PSEG-NAME;    !@05A
 026400          END-SEARCH;
 026500          MOVE INDEX-FIELD TO INP-LINE (INDX-START :
 026600                                        LENGTH OF INDEX-FIELD);
@@ -289,57 +545,199 @@
 027500     END-IF.
 027600     IF LINE-COUNT > LAST-HEADING
 027700      THEN
-027800       IF INP-LINE (DELT-START : LENGTH OF DELT-LIT) = DELT-LIT
-027900        THEN
-028000         SET INP-DELETE TO TRUE;
-028100       END-IF;
+027750       PERFORM 0200-CHECK-SUPPRESS;                               !@03A
 028200     END-IF.
 028300     SKIP1
 028400     GOBACK.
-028500 TITLE 'FORMAT AFPDS RECORD'.
-028600 ID DIVISION.
-028700* This routine takes the structured field type, data, and data
-028800* length and formats an AFP record and places it in the
-028900* exit's buffer.
-029000 PROGRAM-ID. AFPWRITE COMMON.
-029100 DATA DIVISION.
-029200 WORKING-STORAGE SECTION.
-029300 77  SF-CC                       PIC X VALUE X'5A'.
-029400 LINKAGE SECTION.
-029500 01  AFP-TYPE                    PIC X(3).
-029600 01  AFP-DATA                    PIC X(8192).
-029700 01  AFP-DATA-LENGTH             PIC 9(9) BINARY.
-029800 01  AFP-INSERT-LEN              PIC 9(4) BINARY.
-029900 01  AFP-RECPTR                  POINTER.
-030000     SKIP1
-030100 01  SF-RECORD.
-030200     05  SF-INTRODUCER.
-030300         10 SF-INTRO-CC      PIC X.
-030400         10 SF-INTRO-LEN     PIC 9(4) BINARY.
-030500         10 SF-INTRO-TYPE    PIC X(3).
-030600         10 SF-INTRO-FLAG    PIC X.
-030700         10 SF-INTRO-SEQNUM  PIC 9(4) BINARY.
-030800     05  SF-DATA             PIC X(8192).
-030900 SKIP3
-031000 PROCEDURE DIVISION USING AFP-TYPE,
-031100                          AFP-DATA,
-031200                          AFP-DATA-LENGTH,
-031300                          AFP-INSERT-LEN,
-031400                          AFP-RECPTR.
-031500* set the final record length (introducer plus data), which is
-031600* found in the introducer length field, move in the introducer
-031700* and the data, then write the record.
-031800     SET ADDRESS OF SF-RECORD TO AFP-RECPTR.
-031900     ADD LENGTH OF SF-INTRODUCER, AFP-DATA-LENGTH GIVING
-032000         AFP-INSERT-LEN.
-032100     SUBTRACT 1 FROM AFP-INSERT-LEN GIVING SF-INTRO-LEN.
-032200     MOVE SF-CC TO     SF-INTRO-CC.
-032300     MOVE AFP-TYPE TO SF-INTRO-TYPE.
-032400     MOVE LOW-VALUE TO SF-INTRO-FLAG.
-032500     MOVE ZERO TO      SF-INTRO-SEQNUM.
-032600     MOVE AFP-DATA (1 : AFP-DATA-LENGTH) TO SF-DATA.
-032700     EXIT PROGRAM.
-032800 END PROGRAM AFPWRITE.
+028410 0060-LOAD-DEPT-TABLE.                                            !@02A
+028420* load the department routing table from the APKDEPT control      !@02A
+028430* file, if one is allocated; an absent or empty control file      !@02A
+028440* falls back to the original five-entry table built by            !@02A
+028450* 0070-DEFAULT-DEPT-TABLE, below.                                 !@02A
+028460     OPEN INPUT DEPT-CTL-FILE.                                    !@02A
+028470     SET DEPT-CTL-NOTEOF TO TRUE.                                 !@02A
+028480     PERFORM UNTIL DEPT-CTL-EOF                                   !@02A
+028490       READ DEPT-CTL-FILE INTO DEPT-CTL-CARD                      !@02A
+028500        AT END                                                    !@02A
+028510         SET DEPT-CTL-EOF TO TRUE                                 !@02A
+028520        NOT AT END                                                !@02A
+028530         PERFORM 0065-ADD-DEPT-ENTRY                              !@02A
+028540       END-READ                                                   !@02A
+028550     END-PERFORM.                                                 !@02A
+028560     CLOSE DEPT-CTL-FILE.                                         !@02A
+028570     IF DEST-CNTR = ZERO                                          !@02A
+028580      THEN                                                        !@02A
+028590       PERFORM 0070-DEFAULT-DEPT-TABLE                            !@02A
+028600     END-IF.                                                      !@02A
+028610 0065-ADD-DEPT-ENTRY.                                             !@02A
+028620     IF DEST-CNTR < 20                                            !@02A
+028630      THEN                                                        !@02A
+028640       ADD 1 TO DEST-CNTR;                                        !@02A
+028650       SET DEST-TABLE-INDX TO DEST-CNTR;                          !@02A
+028660       MOVE DCTL-RPTNUM TO DEST-RPTNUM (DEST-TABLE-INDX);         !@02A
+028670       MOVE DCTL-DEPT TO DEST-DEPT (DEST-TABLE-INDX);             !@02A
+028675       MOVE DCTL-LOGONAME TO DEST-LOGONAME (DEST-TABLE-INDX);     !@05A
+028680     END-IF.                                                      !@02A
+028690 0070-DEFAULT-DEPT-TABLE.                                         !@02A
+028700     MOVE 5 TO DEST-CNTR.                                         !@02A
+028710     SET DEST-TABLE-INDX TO 1.                                    !@02A
+028720     MOVE '000' TO DEST-RPTNUM (DEST-TABLE-INDX).                 !@02A
+028730     MOVE 0999 TO DEST-DEPT (DEST-TABLE-INDX).                    !@02A
+028735     MOVE 'S1ISLOGO' TO DEST-LOGONAME (DEST-TABLE-INDX).          !@05A
+028740     SET DEST-TABLE-INDX TO 2.                                    !@02A
+028750     MOVE '540' TO DEST-RPTNUM (DEST-TABLE-INDX).                 !@02A
+028760     MOVE 1000 TO DEST-DEPT (DEST-TABLE-INDX).                    !@02A
+028765     MOVE 'S1ISLOGO' TO DEST-LOGONAME (DEST-TABLE-INDX).          !@05A
+028770     SET DEST-TABLE-INDX TO 3.                                    !@02A
+028780     MOVE '550' TO DEST-RPTNUM (DEST-TABLE-INDX).                 !@02A
+028790     MOVE 2000 TO DEST-DEPT (DEST-TABLE-INDX).                    !@02A
+028795     MOVE 'S1ISLOGO' TO DEST-LOGONAME (DEST-TABLE-INDX).          !@05A
+028800     SET DEST-TABLE-INDX TO 4.                                    !@02A
+028810     MOVE '560' TO DEST-RPTNUM (DEST-TABLE-INDX).                 !@02A
+028820     MOVE 3000 TO DEST-DEPT (DEST-TABLE-INDX).                    !@02A
+028825     MOVE 'S1ISLOGO' TO DEST-LOGONAME (DEST-TABLE-INDX).          !@05A
+028830     SET DEST-TABLE-INDX TO 5.                                    !@02A
+028840     MOVE '570' TO DEST-RPTNUM (DEST-TABLE-INDX).                 !@02A
+028850     MOVE 4000 TO DEST-DEPT (DEST-TABLE-INDX).                    !@02A
+028845     MOVE 'S1ISLOGO' TO DEST-LOGONAME (DEST-TABLE-INDX).          !@05A
+028855 0090-LOAD-SUPPRESS-TABLE.                                        !@03A
+028856* load the line-suppression phrase table from the APKDELC         !@03A
+028857* control file, if one is allocated; an absent or empty control   !@03A
+028858* file falls back to the original single "TEST" filter built by   !@03A
+028859* 0098-DEFAULT-SUPPRESS-TABLE, below.                             !@03A
+028860     OPEN INPUT SUPP-CTL-FILE.                                    !@03A
+028861     SET SUPP-CTL-NOTEOF TO TRUE.                                 !@03A
+028862     PERFORM UNTIL SUPP-CTL-EOF                                   !@03A
+028863       READ SUPP-CTL-FILE INTO SUPP-CTL-CARD                      !@03A
+028864        AT END                                                    !@03A
+028865         SET SUPP-CTL-EOF TO TRUE                                 !@03A
+028866        NOT AT END                                                !@03A
+028867         PERFORM 0095-ADD-SUPPRESS-ENTRY                          !@03A
+028868       END-READ                                                   !@03A
+028869     END-PERFORM.                                                 !@03A
+028870     CLOSE SUPP-CTL-FILE.                                         !@03A
+028871     IF SUPP-CNTR = ZERO                                          !@03A
+028872      THEN                                                        !@03A
+028873       PERFORM 0098-DEFAULT-SUPPRESS-TABLE                        !@03A
+028874     END-IF.                                                      !@03A
+028875 0095-ADD-SUPPRESS-ENTRY.                                         !@03A
+028876     IF SUPP-CNTR < 20                                            !@03A
+028877      THEN                                                        !@03A
+028878       ADD 1 TO SUPP-CNTR;                                        !@03A
+028879       SET SUPP-INDEX TO SUPP-CNTR;                               !@03A
+028880       MOVE SCTL-START TO SUPP-START (SUPP-INDEX);                !@03A
+028881       MOVE SCTL-LEN TO SUPP-LEN (SUPP-INDEX);                    !@03A
+028882       MOVE SCTL-PHRASE TO SUPP-PHRASE (SUPP-INDEX);              !@03A
+028883     END-IF.                                                      !@03A
+028884 0098-DEFAULT-SUPPRESS-TABLE.                                     !@03A
+028885     MOVE 1 TO SUPP-CNTR.                                         !@03A
+028886     SET SUPP-INDEX TO 1.                                         !@03A
+028887     MOVE DELT-START TO SUPP-START (SUPP-INDEX).                  !@03A
+028888     MOVE LENGTH OF DELT-LIT TO SUPP-LEN (SUPP-INDEX).            !@03A
+028889     MOVE DELT-LIT TO SUPP-PHRASE (SUPP-INDEX).                   !@03A
+028890 0200-CHECK-SUPPRESS.                                             !@03A
+028891* scan the configured suppress-phrase table for a match at the    !@03A
+028892* given position in the detail line; the first match deletes the  !@03A
+028893* line and logs it to the deletion audit file.                    !@04A
+028894     PERFORM WITH TEST BEFORE                                     !@03A
+028895         VARYING SUPP-INDEX FROM 1 BY 1                           !@03A
+028896         UNTIL SUPP-INDEX > SUPP-CNTR OR INP-DELETE;              !@03A
+028897       IF INP-LINE (SUPP-START (SUPP-INDEX) :                     !@03A
+028898                    SUPP-LEN (SUPP-INDEX)) =                      !@03A
+028899          SUPP-PHRASE (SUPP-INDEX) (1 : SUPP-LEN (SUPP-INDEX))    !@03A
+028900        THEN                                                      !@03A
+028901         SET INP-DELETE TO TRUE;                                  !@04A
+028902         PERFORM 0210-LOG-DELETION                                !@04A
+028912       END-IF;                                                    !@03A
+028903     END-PERFORM.                                                 !@03A
+028904 0210-LOG-DELETION.                                               !@04A
+028905* record the report number, page, line, and triggering phrase     !@04A
+028906* for a deleted detail line.                                      !@04A
+028907     MOVE INDEX-REPTNUM TO DLOG-REPTNUM.                          !@04A
+028908     MOVE PAGE-COUNT TO DLOG-PAGENUM.                             !@04A
+028909     MOVE LINE-COUNT TO DLOG-LINENUM.                             !@04A
+028910     MOVE SUPP-PHRASE (SUPP-INDEX) TO DLOG-PHRASE.                !@04A
+028911     WRITE DELETE-LOG-RECORD.                                     !@04A
+092234     ADD 1 TO WORK-DELCNT.                                        !@08A
+090460 0300-LOAD-CHECKPOINT.                                            !@06A
+090470* read the one-card checkpoint control file to get the job id,    !@06A
+090480* then look up the checkpointed PAGE-COUNT and LINE-COUNT for     !@06A
+090490* that id in the checkpoint file so a restarted run resumes       !@06A
+090500* close to where an abended run left off.                         !@06A
+090510     OPEN INPUT CKPT-CTL-FILE.                                    !@06A
+090520     READ CKPT-CTL-FILE INTO CKPT-CTL-CARD                        !@06A
+090530      AT END                                                      !@06A
+090540       MOVE SPACES TO CKPT-CTL-CARD                               !@06A
+090550     END-READ.                                                    !@06A
+090560     CLOSE CKPT-CTL-FILE.                                         !@06A
+090570     OPEN I-O CKPT-FILE.                                          !@06A
+090580     MOVE CKTL-JOBID TO CKPT-JOBID.                               !@06A
+090590     READ CKPT-FILE                                               !@06A
+090600      INVALID KEY                                                 !@06A
+090610       SET CKPT-NOTFOUND TO TRUE                                  !@06A
+090620      NOT INVALID KEY                                             !@06A
+090630       SET CKPT-FOUND TO TRUE;                                    !@06A
+090640       MOVE CKPT-PAGECNT TO PAGE-COUNT;                           !@06A
+090650       MOVE CKPT-LINECNT TO LINE-COUNT                            !@06A
+090660     END-READ.                                                    !@06A
+090670 0310-SAVE-CHECKPOINT.                                            !@06A
+090680* checkpoint PAGE-COUNT and LINE-COUNT back to the checkpoint     !@06A
+090690* file, not only at end of job but every CKPT-INTERVAL pages, so  !@06A
+090700* the next run (or a restarted one) picks up close to where this  !@06A
+090710* one left off. the file is left open between checkpoints and     !@06A
+090720* closed only once, at true end of job.                           !@06A
+090730     MOVE PAGE-COUNT TO CKPT-PAGECNT.                             !@06A
+090740     MOVE LINE-COUNT TO CKPT-LINECNT.                             !@06A
+090750     IF CKPT-FOUND                                                !@06A
+090760      THEN                                                        !@06A
+090765       REWRITE CKPT-RECORD                                        !@11C
+090766        INVALID KEY                                                !@11A
+090767         DISPLAY PGMNAME ' ERROR REWRITING CKPT-RECORD, STATUS='   !@11A
+090768           CKPT-STATUS;                                           !@11A
+090769         GOBACK                                                   !@11A
+090771       END-REWRITE                                                !@11A
+090780      ELSE                                                        !@06A
+090785       WRITE CKPT-RECORD                                          !@11C
+090786        INVALID KEY                                                !@11A
+090787         DISPLAY PGMNAME ' ERROR WRITING CKPT-RECORD, STATUS='     !@11A
+090788           CKPT-STATUS;                                           !@11A
+090789         GOBACK                                                   !@11A
+090791        NOT INVALID KEY                                            !@11A
+090800           SET CKPT-FOUND TO TRUE                                 !@11C
+090795       END-WRITE                                                  !@11A
+090810     END-IF.                                                      !@06A
+092235     SKIP2                                                        !@08A
+092236 0320-WRITE-SUMMARY.                                              !@08A
+092237* append one record giving this run's job id and page, line,     !@08A
+092238* insert, and delete counts to the shared batch summary file,     !@08A
+092239* for the nightly cross-exit batch summary report.                !@08A
+092240     ACCEPT WS-RUNDATE FROM DAY.                                  !@08A
+092241     ACCEPT WS-RUNTIME FROM TIME.                                 !@08A
+092242     MOVE 'APKINPXT' TO SUM-EXIT-ID.                              !@08A
+092243     MOVE CKTL-JOBID TO SUM-JOBID.                                !@08A
+092244     MOVE WS-RUNDATE TO SUM-RUNDATE.                              !@08A
+092245     MOVE WS-RUNTIME TO SUM-RUNTIME.                              !@08A
+092246     MOVE PAGE-COUNT TO SUM-PAGECNT.                              !@08A
+092247     MOVE LINE-COUNT TO SUM-LINECNT.                              !@08A
+092248     MOVE WORK-INSCNT TO SUM-INSCNT.                              !@08A
+092249     MOVE WORK-DELCNT TO SUM-DELCNT.                              !@08A
+092250     MOVE ZERO TO SUM-RESCNT.                                     !@08A
+092252     MOVE REC-COUNT TO SUM-RECCNT.                                 !@10A
+092251     WRITE SUM-RECORD.                                            !@08A
+092252     SKIP2                                                        !@09A
+092253 0330-BYPASS-NOCC-LINE.                                           !@09A
+092254* this print file carries no carriage control at all, so there    !@09A
+092255* is no reliable way to detect top-of-form or a trigger line;     !@09A
+092256* pass every record through unchanged instead of risking a        !@09A
+092257* false match against print data.                                 !@09A
+092258     IF NOCC-NOTWARNED                                            !@09A
+092259      THEN                                                        !@09A
+092260       DISPLAY PGMNAME ' PRINT FILE HAS NO CARRIAGE CONTROL. TOP-'!@09A
+092261         'OF-FORM DETECTION AND LINE INSERTS DISABLED.';          !@09A
+092262       SET NOCC-WARNED TO TRUE                                    !@09A
+092263     END-IF.                                                      !@09A
+092264     ADD 1 TO LINE-COUNT.                                         !@09A
+092265     SET INP-USE TO TRUE.                                         !@09A
 032900 SKIP1
 033000 END PROGRAM APKINPXT.
 
\ No newline at end of file
