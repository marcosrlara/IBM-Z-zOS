@@ -0,0 +1,197 @@
+000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ
+000140* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 01   *
+000142*    NEW PROGRAM.                                                *
+000200 ID DIVISION.
+000300 PROGRAM-ID. APKODISP.
+000400 AUTHOR. TURETZKY--HYDRA.
+000500 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000600               This program is an OUTEXIT for ACIF (APKACIF,
+000700               5648-062) that does no record processing of its
+000800               own. Instead, on the first call of a run it looks
+000900               up the job name (from the same APKJOBN control
+001000               card the real OUTEXIT samples already read) in a
+001100               dispatch table, and for every call thereafter it
+001200               simply forwards the call, unchanged, to whichever
+001300               real OUTEXIT that job is assigned to (APKOUTXT, or
+001400               any other OUTEXIT with the same parameter layout).
+001500
+001600               This lets one ACIF OUTEXIT= control statement
+001700               serve every job in the batch window, with the
+001800               actual exit logic selected per job name instead
+001900               of being fixed in JCL.
+002000
+002100               Allocate a DD named APKODSP with one 80-byte fixed
+002200               card per job name that needs routing to a
+002300               non-default OUTEXIT, giving the job name in
+002400               columns 1-8 and the target OUTEXIT's load module
+002500               name in columns 9-16. A job name with no matching
+002600               card, or an absent or empty APKODSP file, is
+002700               routed to APKOUTXT, matching that sample's
+002800               original single-exit behavior.
+002900
+003000               A DD named APKJOBN, giving the job name in
+003100               columns 1-8, is required, exactly as it already is
+003200               for APKOUTXT.
+003300 DATE-WRITTEN. 9 Aug 2026.
+003400 DATE-COMPILED.
+003500 SECURITY. IBM SAMPLE CODE ONLY.
+003600*/**************************************************************/
+003700*/* Licensed under the Apache License, Version 2.0 (the        */
+003800*/* "License"); you may not use this file except in compliance */
+003900*/* with the License. You may obtain a copy of the License at  */
+004000*/*                                                            */
+004100*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004200*/*                                                            */
+004300*/* Unless required by applicable law or agreed to in writing, */
+004400*/* software distributed under the License is distributed on an*/
+004500*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004600*/* KIND, either express or implied.  See the License for the  */
+004700*/* specific language governing permissions and limitations    */
+004800*/* under the License.                                         */
+004900*/*------------------------------------------------------------*/
+005000*/*                                                            */
+005100*/*   COPYRIGHT (C) 2026 RICOH COMPANY, LTD                    */
+005200*/*                                                            */
+005300*/*   Permission to use, copy, modify, and distribute          */
+005400*/*   this software for any purpose with or without fee        */
+005500*/*   is hereby granted, provided that the above               */
+005600*/*   copyright notices appear in all copies.                  */
+005700*/*                                                            */
+005800*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+005900*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+006000*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+006100*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+006200*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+006300*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+006400*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+006500*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+006600*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+006700*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+006800*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+006900*/**************************************************************/
+007000 TITLE 'ACIF OUTPUT EXIT DISPATCHER'.
+007100 ENVIRONMENT DIVISION.
+007200 CONFIGURATION SECTION.
+007300 SOURCE-COMPUTER. IBM-370.
+007400 OBJECT-COMPUTER. IBM-370.
+007500 INPUT-OUTPUT SECTION.
+007600 FILE-CONTROL.
+007700     SELECT JOB-CTL-FILE ASSIGN TO APKJOBN
+007800         ORGANIZATION SEQUENTIAL.
+007900     SELECT DISPATCH-FILE ASSIGN TO APKODSP
+008000         ORGANIZATION SEQUENTIAL.
+008100     EJECT
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400* one card giving the job name for this run.
+008500 FD  JOB-CTL-FILE
+008600     LABEL RECORDS STANDARD
+008700     RECORDING MODE F
+008800     BLOCK CONTAINS 0
+008900     RECORD CONTAINS 80 CHARACTERS.
+009000 01  JOB-CTL-CARD.
+009100     05  JCTL-JOBNAME        PIC X(8).
+009200     05  FILLER              PIC X(72).
+009300* one card per job name that is routed to a non-default OUTEXIT.
+009400 FD  DISPATCH-FILE
+009500     LABEL RECORDS STANDARD
+009600     RECORDING MODE F
+009700     BLOCK CONTAINS 0
+009800     RECORD CONTAINS 80 CHARACTERS.
+009900 01  DSP-CARD.
+010000     05  DSP-JOBNAME         PIC X(8).
+010100     05  DSP-MODULE          PIC X(8).
+010200     05  FILLER              PIC X(64).
+010300     EJECT
+010400 WORKING-STORAGE SECTION.
+010500 77  PGMNAME                 PIC X(8) VALUE 'APKODISP'.
+010600 77  DEFAULT-MODULE          PIC X(8) VALUE 'APKOUTXT'.
+010700 77  WS-MODULE               PIC X(8) VALUE SPACES.
+010800 77  MAX-DISPATCH-ENTRIES    PIC 9(4) BINARY VALUE 50.
+010900 77  FIRST-TIME-FLAG         PIC X VALUE LOW-VALUE.
+011000     88  FIRST-TIME          VALUE LOW-VALUE.
+011100     88  NOT-FIRST-TIME      VALUE HIGH-VALUE.
+011200 77  DSP-EOF-FLAG            PIC X VALUE LOW-VALUE.
+011300     88  DSP-FILE-EOF        VALUE HIGH-VALUE.
+011400     88  DSP-FILE-NOTEOF     VALUE LOW-VALUE.
+011500     SKIP1
+011600* dispatch table, loaded once from DISPATCH-FILE on the first
+011700* call of a run and searched by job name.
+011800 01  DISPATCH-TABLE.
+011900     05  DSP-CNTR            PIC 9(4) BINARY VALUE ZERO.
+012000     05  DSP-ENTRY OCCURS 1 TO 50 TIMES
+012100                    DEPENDING ON DSP-CNTR
+012200                    INDEXED BY DSP-INDEX.
+012300         10  DSP-T-JOBNAME   PIC X(8).
+012400         10  DSP-T-MODULE    PIC X(8).
+012500/ PASSED PARAMETERS.
+012600 LINKAGE SECTION.
+012700 01  OUT-PARMS.
+012800     05  OUT-WORKA           POINTER.
+012900     05  OUT-PFATTR          POINTER.
+013000     05  OUT-RECPTR          POINTER.
+013100     05  OUT-RECLEN          PIC 9(4) BINARY.
+013200     05  OUT-REQUEST         PIC X.
+013300     05  OUT-EOF-FLAG        PIC X.
+013400         88  OUT-EOF         VALUE 'Y'.
+013500 TITLE 'Initialization and Main Line'.
+013600 PROCEDURE DIVISION USING OUT-PARMS.
+013700 0010-DISPATCH.
+013800     IF FIRST-TIME
+013900      THEN
+014000       PERFORM 0020-LOAD-DISPATCH-TABLE;
+014100       PERFORM 0030-LOAD-JOBNAME;
+014200       PERFORM 0040-RESOLVE-MODULE;
+014300       SET NOT-FIRST-TIME TO TRUE
+014400     END-IF.
+014500     CALL WS-MODULE USING OUT-PARMS.
+014600     IF OUT-EOF
+014700      THEN
+014800       SET FIRST-TIME TO TRUE
+014900     END-IF.
+015000     GOBACK.
+015100 0020-LOAD-DISPATCH-TABLE.
+015200* an absent or empty dispatch file leaves the table empty, and
+015300* every job name defaults to DEFAULT-MODULE.
+015400     SET DSP-FILE-NOTEOF TO TRUE.
+015500     OPEN INPUT DISPATCH-FILE.
+015600     PERFORM UNTIL DSP-FILE-EOF
+015700       READ DISPATCH-FILE INTO DSP-CARD
+015800        AT END
+015900         SET DSP-FILE-EOF TO TRUE
+016000        NOT AT END
+016100         PERFORM 0025-ADD-DISPATCH-ENTRY
+016200       END-READ
+016300     END-PERFORM.
+016400     CLOSE DISPATCH-FILE.
+016500 0025-ADD-DISPATCH-ENTRY.
+016600* entries past MAX-DISPATCH-ENTRIES are silently dropped, the
+016700* same overflow handling used by the resource tables in
+016800* APKRSLST.
+016900     IF DSP-CNTR < MAX-DISPATCH-ENTRIES
+017000      THEN
+017100       ADD 1 TO DSP-CNTR;
+017200       SET DSP-INDEX TO DSP-CNTR;
+017300       MOVE DSP-JOBNAME TO DSP-T-JOBNAME (DSP-INDEX);
+017400       MOVE DSP-MODULE TO DSP-T-MODULE (DSP-INDEX)
+017500     END-IF.
+017600 0030-LOAD-JOBNAME.
+017700     OPEN INPUT JOB-CTL-FILE.
+017800     READ JOB-CTL-FILE INTO JOB-CTL-CARD
+017900      AT END
+018000       MOVE SPACES TO JOB-CTL-CARD
+018100     END-READ.
+018200     CLOSE JOB-CTL-FILE.
+018300 0040-RESOLVE-MODULE.
+018400     MOVE DEFAULT-MODULE TO WS-MODULE.
+018500     IF DSP-CNTR > 0
+018600      THEN
+018700       SET DSP-INDEX TO 1;
+018800       SEARCH DSP-ENTRY
+018900        AT END
+019000         CONTINUE
+019100        WHEN JCTL-JOBNAME = DSP-T-JOBNAME (DSP-INDEX)
+019200         MOVE DSP-T-MODULE (DSP-INDEX) TO WS-MODULE
+019300       END-SEARCH
+019400     END-IF.
+019500 END PROGRAM APKODISP.
