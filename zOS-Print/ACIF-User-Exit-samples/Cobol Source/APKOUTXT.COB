@@ -1,4 +1,39 @@
 000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ LIST
+000069* LAST UPDATE ON 9 Aug 2026 AT 17:30:00 BY  HOWARDT VERSION 11   *!@11A
+000069*    EXCLUDED THE END-PAGE STRUCTURED FIELD FROM THE OUTPUT LINE/ *!@11A
+000069*    RECORD COUNTS, THE SAME AS BEGIN-PAGE, SO A REAL MULTI-PAGE  *!@11A
+000069*    JOB DOES NOT OVER-COUNT OUTPUT RECORDS BY ONE PER PAGE.       *!@11A
+000070* LAST UPDATE ON 9 Aug 2026 AT 17:00:00 BY  HOWARDT VERSION 10   *!@10A
+000070*    ADDED INVALID KEY/NOT INVALID KEY CHECKING TO THE CHECKPOINT*!@10A
+000070*    FILE'S WRITE AND REWRITE, SO A DUPLICATE-KEY OR I/O ERROR   *!@10A
+000070*    ON APKOCKP IS DETECTED INSTEAD OF LEAVING STALE CHECKPOINT  *!@10A
+000070*    DATA IN PLACE UNDETECTED.                                   *!@10A
+000071* LAST UPDATE ON 9 Aug 2026 AT 16:30:00 BY  HOWARDT VERSION 09   *!@09A
+000071*    MOVED THE OUTPUT RECORD COUNT INCREMENT TO COUNT ONLY LINE   *!@09A
+000071*    STRUCTURED FIELDS, NOT EVERY BDT/EDT/BPG CALL, SO IT IS      *!@09A
+000071*    COMPARABLE TO THE INPUT EXITS' PER-LINE COUNTS.              *!@09A
+000072* LAST UPDATE ON 9 Aug 2026 AT 16:00:00 BY  HOWARDT VERSION 08   *!@08A
+000072*    ADD A TOTAL OUTPUT RECORD COUNT TO THE BATCH SUMMARY        *!@08A
+000072*    RECORD, FOR RECONCILIATION AGAINST THE INPUT EXITS' COUNTS. *!@08A
+000073* LAST UPDATE ON 9 Aug 2026 AT 15:30:00 BY  HOWARDT VERSION 07   *!@07A
+000074*    APPEND ONE SUMMARY RECORD TO THE SHARED APKBSUM WORK FILE   *!@07A
+000074*    AT EOF, FOR THE NIGHTLY CROSS-EXIT BATCH SUMMARY REPORT.     *!@07A
+000075* LAST UPDATE ON 9 Aug 2026 AT 15:00:00 BY  HOWARDT VERSION 06   *!@06A
+000076*    WRITE A PAGE-NAME/PAGE-NUMBER/JOB-NAME CROSS-REFERENCE      *!@06A
+000077*    RECORD FOR EVERY BPG PROCESSED.                             *!@06A
+000091* LAST UPDATE ON 9 Aug 2026 AT 14:30:00 BY  HOWARDT VERSION 05   *!@05A
+000093*    BUILD THE FQN AND COMMENT TRIPLETS THROUGH THE SHARED       *!@05A
+000094*    APKSFTRP ENTRY POINT IN APKSFBLD INSTEAD OF ASSEMBLING      *!@05A
+000095*    THEM INLINE, SO APKINPXT AND APKOUTXT SHARE ONE AFPDS       *!@05A
+000096*    STRUCTURED-FIELD BUILDER.                                   *!@05A
+000101* LAST UPDATE ON 9 Aug 2026 AT 14:00:00 BY  HOWARDT VERSION 04   *!@04A
+000102*    ADDED A CHECKPOINT FILE, KEYED BY JOB NAME, SO THE PAGE      *!@04A
+000103*    AND LINE COUNTERS SURVIVE A RESTART OF A LONG-RUNNING JOB.   *!@04A
+000105* LAST UPDATE ON 9 Aug 2026 AT 13:30:00 BY  HOWARDT VERSION 03   *!@03A
+000107*    ADDED JOB NAME AND DATASET NAME TO THE AUDIT COMMENT        *!@03A
+000109*    TRIPLET.                                                    *!@03A
+000110* LAST UPDATE ON 9 Aug 2026 AT 13:00:00 BY  HOWARDT VERSION 02   *!@02A
+000120*    MADE BDT/EDT DELETION A RUN-TIME OPTION VIA A CONTROL FILE. *!@02A
 000200* LAST UPDATE ON 9 Apr 2018 AT 15:43:22 BY  HOWARDT VERSION 01   *
 000300 ID DIVISION.
 000400 PROGRAM-ID. APKOUTXT.
@@ -35,7 +70,46 @@
 003500               NORENT option or linked with IGZOPT with the
 003600               RTEREUS option.  (See VS COBOL II Application
 003700               Programming Guide, SC26-4045).
+003710               Optionally allocate a DD named APKBDTC with a single!@02A
+003720               80-byte control card; column 1 of 'N' keeps the    !@02A
+003730               BDT/EDT structured fields instead of deleting them.!@02A
+003740               An absent or empty control file, or any value other!@02A
+003750               than 'N', preserves the original behavior of       !@02A
+003760               deleting BDT/EDT.                                  !@02A
+003770
+003780               Optionally allocate a DD named APKJOBN with a single!@03A
+003782               80-byte control card giving the job name (columns  !@03A
+003784               1-8) and the input dataset name (columns 9-52). When!@03A
+003786               present, both values are appended to the audit     !@03A
+003788               comment triplet inserted on each Begin Page        !@03A
+003790               structured field, so the AFP stream itself can be  !@03A
+003792               traced back to the job and dataset that produced it.!@03A
 003800
+003810               Optionally allocate a DD named APKOCKP as a keyed  !@04A
+003820               checkpoint file (indexed by the job name from the  !@04A
+003830               APKJOBN control file). Every CKPT-INTERVAL pages the!@04A
+003840               running page and line counters are saved to it, and!@04A
+003850               they are reloaded from it at the start of the run, !@04A
+003860               so a job that abends partway through does not have !@04A
+003870               to reprocess output already indexed by ACIF from the!@04A
+003880               beginning of the print stream.                     !@04A
+003881               Every Begin Page structured field also produces one!@06A
+003882               80-byte record on a DD named APKOXRF, giving the   !@06A
+003883               page name (from the FQN GID triplet found or       !@06A
+003884               inserted by 0200-FIX-BPG), the physical page       !@06A
+003885               number, and the job name, so print operations can  !@06A
+003886               look up where a given page or document lands in    !@06A
+003887               the print stream without running ACIF's own        !@06A
+003888               indexer.                                           !@06A
+
+003889               At EOF, one record giving this run's job name and     !@07A
+003891               page/line/comment-triplet/delete counts is        !@07A
+003892               appended to a shared work file allocated on a DD  !@07A
+003893               named APKBSUM, for the nightly cross-exit batch   !@07A
+003894               summary report produced by APKBSUMR. This file    !@07A
+003895               should be reset (emptied) once a day, before the  !@07A
+003896               first job of the batch window runs.               !@07A
+003890
 003900 DATE-WRITTEN. 18 OCT 93.
 004000 DATE-COMPILED.
 004100 SECURITY. IBM SAMPLE CODE ONLY.
@@ -79,8 +153,83 @@
 006500 CONFIGURATION SECTION.
 006600 SOURCE-COMPUTER. IBM-370.
 006700 OBJECT-COMPUTER. IBM-370.
+006750 INPUT-OUTPUT SECTION.                                            !@02A
+006760 FILE-CONTROL.                                                    !@02A
+006770     SELECT BDT-CTL-FILE ASSIGN TO APKBDTC                        !@02A
+006780            ORGANIZATION SEQUENTIAL.                              !@02A
+006790     SELECT JOB-CTL-FILE ASSIGN TO APKJOBN                        !@03A
+006795            ORGANIZATION SEQUENTIAL.                              !@03A
+006796     SELECT CKPT-FILE ASSIGN TO APKOCKP                           !@04A
+006797            ORGANIZATION INDEXED                                  !@04A
+006798            ACCESS MODE DYNAMIC                                   !@04A
+006799            RECORD KEY IS CKPT-JOBID                              !@04A
+006800            FILE STATUS IS CKPT-STATUS.                           !@04A
+006801     SELECT XREF-FILE ASSIGN TO APKOXRF                            !@06A
+006802            ORGANIZATION SEQUENTIAL.                               !@06A
+006901     SELECT SUMMARY-FILE ASSIGN TO APKBSUM                         !@07A
+006902            ORGANIZATION SEQUENTIAL.                               !@07A
 006800     EJECT
 006900 DATA DIVISION.
+006910 FILE SECTION.                                                    !@02A
+006920 FD  BDT-CTL-FILE                                                 !@02A
+006930     LABEL RECORDS STANDARD                                       !@02A
+006940     RECORDING MODE F                                             !@02A
+006945     BLOCK CONTAINS 0                                             !@02A
+006950     RECORD CONTAINS 80 CHARACTERS.                               !@02A
+006955 01  BDT-CTL-FILE-RECORD        PIC X(80).                        !@02A
+006957 FD  JOB-CTL-FILE                                                 !@03A
+006958     LABEL RECORDS STANDARD                                       !@03A
+006959     RECORDING MODE F                                             !@03A
+006961     BLOCK CONTAINS 0                                             !@03A
+006963     RECORD CONTAINS 80 CHARACTERS.                               !@03A
+006965 01  JOB-CTL-FILE-RECORD        PIC X(80).                        !@03A
+006966* checkpoint file holding the page and line counters, keyed by    !@04A
+006967* job name, so a restarted run does not have to reprocess output  !@04A
+006968* already indexed by ACIF.                                        !@04A
+006969 FD  CKPT-FILE                                                    !@04A
+006970     LABEL RECORDS STANDARD                                       !@04A
+006971     RECORDING MODE F                                             !@04A
+006972     BLOCK CONTAINS 0                                             !@04A
+006973     RECORD CONTAINS 16 CHARACTERS.                               !@04A
+006974 01  CKPT-RECORD.                                                 !@04A
+006975     05  CKPT-JOBID              PIC X(8).                        !@04A
+006976     05  CKPT-PAGECNT            PIC 9(8) BINARY.                 !@04A
+006977     05  CKPT-LINECNT            PIC 9(8) BINARY.                 !@04A
+006978* page name/page number/job name cross-reference record, one      !@06A
+006979* written for every Begin Page structured field processed.        !@06A
+006980 FD  XREF-FILE                                                    !@06A
+006981     LABEL RECORDS STANDARD                                       !@06A
+006982     RECORDING MODE F                                             !@06A
+006983     BLOCK CONTAINS 0                                             !@06A
+006984     RECORD CONTAINS 80 CHARACTERS.                               !@06A
+006985 01  XREF-RECORD.                                                 !@06A
+006986     05  XREF-PGNAME             PIC X(10).                       !@06A
+006987     05  FILLER                  PIC X VALUE SPACE.                !@06A
+006988     05  XREF-PAGENUM            PIC 9(8).                        !@06A
+006989     05  FILLER                  PIC X VALUE SPACE.                !@06A
+006990     05  XREF-JOBNAME            PIC X(8).                        !@06A
+006991     05  FILLER                  PIC X(52).                       !@06A
+006992* one record per run, appended at EOF, giving this exit's page/  !@07A
+006993* line/comment-triplet/delete counts to the nightly cross-exit   !@07A
+006994* batch summary report.                                          !@07A
+006995 FD  SUMMARY-FILE                                                 !@07A
+006996     LABEL RECORDS STANDARD                                       !@07A
+006997     RECORDING MODE F                                             !@07A
+006998     BLOCK CONTAINS 0                                             !@07A
+006999     RECORD CONTAINS 80 CHARACTERS.                               !@07A
+007001 01  SUM-RECORD.                                                  !@07A
+007002     05  SUM-EXIT-ID         PIC X(8).                            !@07A
+007003     05  SUM-JOBID           PIC X(8).                            !@07A
+007004     05  SUM-RUNDATE         PIC 9(5).                            !@07A
+007005     05  SUM-RUNTIME         PIC X(6).                            !@07A
+007006     05  SUM-PAGECNT         PIC 9(8).                            !@07A
+007007     05  SUM-LINECNT         PIC 9(8).                            !@07A
+007008     05  SUM-INSCNT          PIC 9(8).                            !@07A
+007009     05  SUM-DELCNT          PIC 9(8).                            !@07A
+007010     05  SUM-RESCNT          PIC 9(8).                            !@07A
+007012     05  SUM-RECCNT          PIC 9(8).                            !@08A
+007011     05  FILLER              PIC X(05).                           !@08A
+006960     EJECT                                                        !@02A
 007000 WORKING-STORAGE SECTION.
 007100 77  PGMNAME                 PIC X(8) VALUE 'APKOUTXT'.
 007230 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
@@ -89,10 +238,38 @@
 007320     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
 007400 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.
 007500 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.
+007510 77  REC-COUNT               PIC S9(8) BINARY VALUE ZERO.            !@08A
 007600 77  INSERT-PHRASE           PIC X(13) VALUE 'MODIFIED BY:'.
 007700 77  FQN-FOUND-FLAG          PIC X.
 007800     88  FQN-FOUND           VALUE HIGH-VALUE.
 007900     88  FQN-NOTFOUND        VALUE  LOW-VALUE.
+007910 77  BDT-DELETE-FLAG         PIC X VALUE 'Y'.                     !@02A
+007920     88  BDT-DELETE-ON       VALUE 'Y'.                           !@02A
+007930     88  BDT-DELETE-OFF      VALUE 'N'.                           !@02A
+007940 77  BDT-CTL-EOF-FLAG        PIC X.                               !@02A
+007950     88  BDT-CTL-EOF         VALUE 'Y'.                           !@02A
+007960     88  BDT-CTL-NOTEOF      VALUE 'N'.                           !@02A
+007965 77  AUDIT-JOBNAME           PIC X(8) VALUE SPACES.               !@03A
+007970 77  AUDIT-DSNAME            PIC X(44) VALUE SPACES.              !@03A
+007975 77  JOB-CTL-EOF-FLAG        PIC X.                               !@03A
+007980     88  JOB-CTL-EOF         VALUE 'Y'.                           !@03A
+007985     88  JOB-CTL-NOTEOF      VALUE 'N'.                           !@03A
+007990 77  CKPT-FOUND-FLAG         PIC X VALUE LOW-VALUE.               !@04A
+007991     88  CKPT-FOUND          VALUE HIGH-VALUE.                    !@04A
+007992     88  CKPT-NOTFOUND       VALUE LOW-VALUE.                     !@04A
+007993 77  CKPT-STATUS             PIC XX VALUE SPACES.                 !@04A
+007994 77  CKPT-INTERVAL           PIC 9(4) BINARY VALUE 100.           !@04A
+007995 77  CKPT-QUOTIENT           PIC 9(8) BINARY VALUE ZERO.          !@04A
+007996 77  CKPT-REMAINDER          PIC 9(4) BINARY VALUE ZERO.          !@04A
+007997* every CKPT-INTERVAL pages the current counters are checkpointed !@04A
+007998* to CKPT-FILE, not just at end of job, so a restarted run loses  !@04A
+007999* at most one interval's worth of output.                         !@04A
+008001 77  XREF-PGNAME-WORK        PIC X(10) VALUE SPACES.               !@06A
+008002 77  XREF-PGNAME-LEN         PIC 9(4) BINARY VALUE ZERO.           !@06A
+008003 77  WORK-TRIPCNT            PIC S9(8) BINARY VALUE ZERO.          !@07A
+008004 77  WORK-DELCNT             PIC S9(8) BINARY VALUE ZERO.          !@07A
+008005 77  WS-RUNDATE              PIC 9(5) VALUE ZERO.                  !@07A
+008006 77  WS-RUNTIME              PIC X(6) VALUE SPACES.                !@07A
 008000     SKIP2
 008100 01  DATE-DATA.
 008200   05  RUN-DATE.
@@ -117,22 +294,34 @@
 010100         10  FILLER              PIC X.
 010200         10  BIN2-2              PIC X.
 010300     SKIP2
-010400 01  FQN-TRIPLET.
-010500     05  FQN-LEN             PIC X.
-010600     05  FQN-IDENT           PIC X.
+010400* the triplet's data portion only; the length and identifier      !@05C
+010410* bytes ahead of it are built by the shared APKSFTRP entry point  !@05C
+010420* in APKSFBLD.                                                    !@05C
+010500 01  FQN-DATA.                                                    !@05C
 010700     05  FQN-TYPE            PIC X.
 010800     05  FQN-PAGENUM         PIC ZZ,ZZZ,ZZ9.
 010900     SKIP2
-011000 01  COMMENT-TRIPLET.
-011100     05  COMMENT-LEN         PIC X.
-011200     05  COMMENT-TYPE        PIC X.
+011000 01  COMMENT-DATA-AREA.                                           !@05C
 011300     05  COMMENT-DATA        PIC X(250).
 011400     SKIP2
+011410* parameters for the shared APKSFTRP triplet-builder entry point. !@05A
+011420 77  SFTRP-IDENT             PIC X(1).                            !@05A
+011430 77  SFTRP-DATA-LEN          PIC 9(4) BINARY.                     !@05A
+011440 77  SFTRP-OUT-LEN           PIC 9(4) BINARY.                     !@05A
+011450     SKIP2                                                        !@05A
 011500 01  TRIPLET-DATA.
 011600     05  TRIPLET-PTR             PIC 9(8) BINARY.
 011700     05  TRIPLET-LENGTH          PIC 9(4) BINARY.
 011800* offset to start of attribute value
 011900     05  ATTVAL-OFFSET           PIC 9(8) BINARY VALUE 4.
+011910     SKIP2                                                        !@02A
+011920 01  BDT-CTL-CARD.                                                !@02A
+011930     05  BCTL-DELETE-FLAG        PIC X.                           !@02A
+011940     05  FILLER                  PIC X(79).                       !@02A
+011945 01  JOB-CTL-CARD.                                                !@03A
+011950     05  JCTL-JOBNAME            PIC X(8).                        !@03A
+011955     05  JCTL-DSNAME             PIC X(44).                       !@03A
+011960     05  FILLER                  PIC X(28).                       !@03A
 012000     SKIP2
 012100         EJECT
 012200/ AFP STRUCTURED FIELD DEFINITIONS.
@@ -188,6 +377,14 @@
 017200     IF OUT-EOF
 017300      THEN
 017400       DISPLAY PGMNAME, ' EOF REACHED.';
+017410       IF OUT-NOTFIRST                                            !@04A
+017420        THEN                                                      !@04A
+017430         PERFORM 0130-SAVE-CHECKPOINT;                            !@04A
+017440         CLOSE CKPT-FILE;                                         !@04A
+017445         CLOSE XREF-FILE;                                         !@06A
+017446         PERFORM 0600-WRITE-SUMMARY;                               !@07A
+017447         CLOSE SUMMARY-FILE                                       !@07A
+017450       END-IF;                                                    !@04A
 017500       GOBACK;
 017600     END-IF.
 017700     IF OUT-FIRST
@@ -196,25 +393,128 @@
 018000       MOVE WHEN-COMPILED TO COMPILE-DATE;
 018100       ACCEPT RUN-DATE FROM DATE;
 018200       ACCEPT RUN-TIME FROM TIME;
+018250       PERFORM 0100-LOAD-BDT-OPTION;                              !@02A
+018260       PERFORM 0110-LOAD-JOB-INFO;                                !@03A
+018270       PERFORM 0120-LOAD-CHECKPOINT;                              !@04A
+018280       OPEN OUTPUT XREF-FILE;                                     !@06A
+018285       OPEN EXTEND SUMMARY-FILE;                                  !@07A
 018300     END-IF.
 018400     SET OUT-USE TO TRUE.
 018500     EVALUATE OUT-SFTYPE;
 018600      WHEN SF-BDT
-018700       SET OUT-DELETE TO TRUE;
+018650       IF BDT-DELETE-ON THEN SET OUT-DELETE TO TRUE               !@02A
+           ADD 1 TO WORK-DELCNT END-IF;                                 !@07C
 018800      WHEN SF-EDT
-018900       SET OUT-DELETE TO TRUE;
+018850       IF BDT-DELETE-ON THEN SET OUT-DELETE TO TRUE               !@02A
+           ADD 1 TO WORK-DELCNT END-IF;                                 !@07C
 019000      WHEN SF-BPG
 019100       ADD 1 TO PAGE-COUNT;
 019200       MOVE 0 TO LINE-COUNT;
+019210       DIVIDE PAGE-COUNT BY CKPT-INTERVAL                         !@04A
+019220         GIVING CKPT-QUOTIENT                                     !@04A
+019230         REMAINDER CKPT-REMAINDER;                                !@04A
+019240       IF CKPT-REMAINDER = 0                                      !@04A
+019250        THEN                                                      !@04A
+019260         PERFORM 0130-SAVE-CHECKPOINT                             !@04A
+019270       END-IF;                                                    !@04A
 019300       PERFORM 0200-FIX-BPG;
+019310* End-Page is a once-per-page structured field with no matching   !@11A
+019320* input record, the same as Begin-Page above; exclude it from     !@11A
+019330* the output line/record counts for the same reason.              !@11A
+019340      WHEN SF-EPG                                                 !@11A
+019350       CONTINUE;                                                  !@11A
 019400      WHEN OTHER
 019500       ADD 1 TO LINE-COUNT;
+019510* one more output line written, for the control-total             !@09C
+019520* reconciled against APKINPTS/APKINPXT's input record count by     !@09C
+019530* APKBSUMR. counted here, not on every call, because BDT/EDT and   !@09C
+019540* BPG calls above are once-per-file/once-per-page structured       !@09C
+019550* fields with no matching input record, not output lines.         !@09C
+019560       ADD 1 TO REC-COUNT;                                        !@09C
 019600       MOVE LINE-COUNT TO OUT-SFSEQ;
 019700     END-EVALUATE.
 019800     SKIP1
 019900     GOBACK.
 020000        SKIP2
 020100     EJECT
+020110 0100-LOAD-BDT-OPTION.                                            !@02A
+020120* load the BDT/EDT deletion option from the APKBDTC control       !@02A
+020130* file, if one is allocated; an absent or empty control file      !@02A
+020140* preserves the original behavior of deleting BDT/EDT.            !@02A
+020150     OPEN INPUT BDT-CTL-FILE.                                     !@02A
+020160     SET BDT-CTL-NOTEOF TO TRUE.                                  !@02A
+020170     READ BDT-CTL-FILE INTO BDT-CTL-CARD                          !@02A
+020180      AT END                                                      !@02A
+020182       SET BDT-CTL-EOF TO TRUE                                    !@02A
+020184      NOT AT END                                                  !@02A
+020186       IF BCTL-DELETE-FLAG = 'N'                                  !@02A
+020188        THEN                                                      !@02A
+020190         SET BDT-DELETE-OFF TO TRUE                               !@02A
+020192       END-IF                                                     !@02A
+020194     END-READ.                                                    !@02A
+020196     CLOSE BDT-CTL-FILE.                                          !@02A
+020197     EJECT                                                        !@02A
+019950 0110-LOAD-JOB-INFO.                                              !@03A
+019955* load the job name and input dataset name to be stamped on the   !@03A
+019960* audit comment triplet from the APKJOBN control file, if one is  !@03A
+019965* allocated; an absent or empty control file leaves both fields   !@03A
+019970* blank, matching the original comment triplet content.           !@03A
+019975     OPEN INPUT JOB-CTL-FILE.                                     !@03A
+019980     SET JOB-CTL-NOTEOF TO TRUE.                                  !@03A
+019985     READ JOB-CTL-FILE INTO JOB-CTL-CARD                          !@03A
+019987      AT END                                                      !@03A
+019989       SET JOB-CTL-EOF TO TRUE                                    !@03A
+019991      NOT AT END                                                  !@03A
+019992       MOVE JCTL-JOBNAME TO AUDIT-JOBNAME                         !@03A
+019993       MOVE JCTL-DSNAME TO AUDIT-DSNAME                           !@03A
+019994     END-READ.                                                    !@03A
+019995     CLOSE JOB-CTL-FILE.                                          !@03A
+019996     EJECT                                                        !@03A
+019997 0120-LOAD-CHECKPOINT.                                            !@04A
+019998* look up the checkpointed page and line counters for this job    !@04A
+019999* name in the checkpoint file, so a restarted run picks up close  !@04A
+020000* to where an earlier, abended run left off.                      !@04A
+020001     OPEN I-O CKPT-FILE.                                          !@04A
+020002     MOVE AUDIT-JOBNAME TO CKPT-JOBID.                            !@04A
+020003     READ CKPT-FILE                                               !@04A
+020004      INVALID KEY                                                 !@04A
+020005       SET CKPT-NOTFOUND TO TRUE;                                 !@04A
+020006       MOVE ZERO TO PAGE-COUNT, LINE-COUNT                        !@04A
+020007      NOT INVALID KEY                                             !@04A
+020008       SET CKPT-FOUND TO TRUE;                                    !@04A
+020009       MOVE CKPT-PAGECNT TO PAGE-COUNT;                           !@04A
+020010       MOVE CKPT-LINECNT TO LINE-COUNT                            !@04A
+020011     END-READ.                                                    !@04A
+020012     EJECT                                                        !@04A
+020013 0130-SAVE-CHECKPOINT.                                            !@04A
+020014* checkpoint the current counters back to the checkpoint file, not!@04A
+020015* only at end of job but every CKPT-INTERVAL pages, so the next   !@04A
+020016* run (or a restarted one) loses at most one interval's worth of  !@04A
+020017* output. the file is left open between checkpoints and closed    !@04A
+020018* only once, at true end of job.                                  !@04A
+020019     MOVE AUDIT-JOBNAME TO CKPT-JOBID.                            !@04A
+020020     MOVE PAGE-COUNT TO CKPT-PAGECNT.                             !@04A
+020021     MOVE LINE-COUNT TO CKPT-LINECNT.                             !@04A
+020022     IF CKPT-FOUND                                                !@04A
+020023      THEN                                                        !@04A
+020024       REWRITE CKPT-RECORD                                        !@10C
+090024        INVALID KEY                                                !@10A
+090025         DISPLAY PGMNAME ' ERROR REWRITING CKPT-RECORD, STATUS='   !@10A
+090026           CKPT-STATUS;                                            !@10A
+090027         GOBACK                                                    !@10A
+090028      END-REWRITE                                                  !@10A
+020025      ELSE                                                        !@04A
+020026       WRITE CKPT-RECORD                                          !@10C
+090029        INVALID KEY                                                !@10A
+090030         DISPLAY PGMNAME ' ERROR WRITING CKPT-RECORD, STATUS='     !@10A
+090031           CKPT-STATUS;                                            !@10A
+090032         GOBACK                                                    !@10A
+090033       NOT INVALID KEY                                             !@10A
+020027         SET CKPT-FOUND TO TRUE                                   !@10C
+090034      END-WRITE                                                    !@10A
+020028     END-IF.                                                      !@04A
+020029     EJECT                                                        !@04A
+020198     EJECT                                                        !@02A
 020200 0200-FIX-BPG.
 020300* First, scan the BPG for an FQN GID triplet. If one is not found,
 020400* insert one containing the formatted page count.
@@ -235,6 +535,18 @@
 021900         EVALUATE (OUT-SFDATA (TRIPLET-PTR + 2 : 1));
 022000          WHEN FQN-GID
 022100           SET FQN-FOUND TO TRUE;
+022110           MOVE SPACES TO XREF-PGNAME-WORK;                       !@06A
+022120           SUBTRACT 3 FROM TRIPLET-LENGTH                         !@06A
+022130             GIVING XREF-PGNAME-LEN;                              !@06A
+022140           IF XREF-PGNAME-LEN > LENGTH OF XREF-PGNAME-WORK        !@06A
+022150            THEN                                                  !@06A
+022160             MOVE LENGTH OF XREF-PGNAME-WORK TO XREF-PGNAME-LEN   !@06A
+022170           END-IF;                                                !@06A
+022180           IF XREF-PGNAME-LEN > 0                                 !@06A
+022190            THEN                                                  !@06A
+022195             MOVE OUT-SFDATA (TRIPLET-PTR + 3 : XREF-PGNAME-LEN)  !@06A
+022196               TO XREF-PGNAME-WORK (1 : XREF-PGNAME-LEN)          !@06A
+022197           END-IF;                                                !@06A
 022200          WHEN OTHER
 022300           CONTINUE;
 022400         END-EVALUATE;
@@ -248,20 +560,27 @@
 023200       PERFORM 0300-CREATE-FQN;
 023300     END-IF.
 023400     PERFORM 0400-CREATE-COMMENT.
+023450     PERFORM 0500-WRITE-XREF.                                     !@06A
 023500     SKIP2
 023600 0300-CREATE-FQN.
-023700     MOVE TR-FQN TO FQN-IDENT.
+023700     MOVE TR-FQN (1:1) TO SFTRP-IDENT.
 023800     MOVE FQN-GID TO FQN-TYPE.
 023900     MOVE PAGE-COUNT TO FQN-PAGENUM.
-024000     MOVE LENGTH OF FQN-TRIPLET TO BIN2.
-024100     MOVE BIN2-2 TO FQN-LEN.
-024200     MOVE FQN-TRIPLET TO OUT-SFDATA (OUT-RECLEN + 1 :
-024300                                     LENGTH OF FQN-TRIPLET).
-024400     ADD LENGTH OF FQN-TRIPLET TO OUT-RECLEN,
-024500                                  OUT-SFLEN.
+023910     MOVE SPACES TO XREF-PGNAME-WORK;                             !@06A
+023920     MOVE FQN-PAGENUM TO XREF-PGNAME-WORK                         !@06A
+023930                         (1 : LENGTH OF FQN-PAGENUM);             !@06A
+024000     MOVE LENGTH OF FQN-DATA TO SFTRP-DATA-LEN.                   !@05C
+024100     CALL 'APKSFTRP' USING SFTRP-IDENT,                           !@05C
+024150                           FQN-DATA,                              !@05C
+024200                           SFTRP-DATA-LEN,                        !@05C
+024250                           OUT-SFDATA (OUT-RECLEN + 1 :           !@05C
+024260                              2 + LENGTH OF FQN-DATA),            !@05C
+024270                           SFTRP-OUT-LEN;                         !@05C
+024400     ADD SFTRP-OUT-LEN TO OUT-RECLEN,                             !@05C
+024500                          OUT-SFLEN.                              !@05C
+024450     ADD 1 TO WORK-TRIPCNT.                                       !@07A
 024600     SKIP2
 024700 0400-CREATE-COMMENT.
-024800     MOVE TR-UCOMMENT (2:1) TO COMMENT-TYPE.
 024900     MOVE INSERT-PHRASE TO COMMENT-DATA.
 025000     ADD LENGTH OF INSERT-PHRASE, 1 GIVING BIN2.
 025100     MOVE PGMNAME TO COMMENT-DATA (BIN2 : LENGTH OF PGMNAME).
@@ -269,11 +588,48 @@
 025300     MOVE RUN-DATE TO COMMENT-DATA (BIN2 : LENGTH OF RUN-DATE).
 025400     ADD LENGTH OF RUN-DATE, 1 TO BIN2.
 025500     MOVE RUN-TIME TO COMMENT-DATA (BIN2 : LENGTH OF RUN-TIME).
-025600     ADD LENGTH OF RUN-TIME TO BIN2.
-025700     ADD LENGTH OF COMMENT-LEN, LENGTH OF COMMENT-TYPE TO BIN2.
-025800     MOVE BIN2-2 TO COMMENT-LEN.
-025900     MOVE COMMENT-TRIPLET TO OUT-SFDATA
-026000                  (OUT-SFLEN - LENGTH OF OUT-SFINTRO + 1 : BIN2).
-026100
-026200     ADD BIN2 TO OUT-RECLEN,
-026300                 OUT-SFLEN.
\ No newline at end of file
+025550     ADD LENGTH OF RUN-TIME, 1 TO BIN2.                           !@03A
+025560     MOVE AUDIT-JOBNAME TO COMMENT-DATA                           !@03A
+025565                          (BIN2 : LENGTH OF AUDIT-JOBNAME).       !@03A
+025570     ADD LENGTH OF AUDIT-JOBNAME, 1 TO BIN2.                      !@03A
+025580     MOVE AUDIT-DSNAME TO COMMENT-DATA                            !@03A
+025585                         (BIN2 : LENGTH OF AUDIT-DSNAME).         !@03A
+025590     ADD LENGTH OF AUDIT-DSNAME TO BIN2 GIVING SFTRP-DATA-LEN.    !@05C
+025700     MOVE TR-UCOMMENT (1:1) TO SFTRP-IDENT.                       !@05C
+025800     CALL 'APKSFTRP' USING SFTRP-IDENT,                           !@05C
+025810                           COMMENT-DATA,                          !@05C
+025820                           SFTRP-DATA-LEN,                        !@05C
+025830                           OUT-SFDATA                             !@05C
+025840             (OUT-SFLEN - LENGTH OF OUT-SFINTRO + 1 :             !@05C
+025850              2 + SFTRP-DATA-LEN),                                !@05C
+025860                           SFTRP-OUT-LEN;                         !@05C
+026200     ADD SFTRP-OUT-LEN TO OUT-RECLEN,                             !@05C
+026300                          OUT-SFLEN.                              !@05C
+026250     ADD 1 TO WORK-TRIPCNT.                                       !@07A
+026310     EJECT                                                        !@06A
+026320 0500-WRITE-XREF.                                                 !@06A
+026330* write one page-name/page-number/job-name cross-reference        !@06A
+026340* record for the page just fixed up.                              !@06A
+026350     MOVE XREF-PGNAME-WORK TO XREF-PGNAME.                        !@06A
+026360     MOVE PAGE-COUNT TO XREF-PAGENUM.                             !@06A
+026370     MOVE AUDIT-JOBNAME TO XREF-JOBNAME.                          !@06A
+026380     WRITE XREF-RECORD.                                           !@06A
+026390     EJECT                                                        !@07A
+026400 0600-WRITE-SUMMARY.                                              !@07A
+026410* append one record giving this run's job name and page, line,   !@07A
+026420* comment-triplet, and BDT/EDT-deletion counts to the shared      !@07A
+026430* batch summary file, for the nightly cross-exit batch summary    !@07A
+026440* report.                                                         !@07A
+026450     ACCEPT WS-RUNDATE FROM DAY.                                  !@07A
+026460     ACCEPT WS-RUNTIME FROM TIME.                                 !@07A
+026470     MOVE 'APKOUTXT' TO SUM-EXIT-ID.                              !@07A
+026480     MOVE AUDIT-JOBNAME TO SUM-JOBID.                             !@07A
+026490     MOVE WS-RUNDATE TO SUM-RUNDATE.                              !@07A
+026500     MOVE WS-RUNTIME TO SUM-RUNTIME.                              !@07A
+026510     MOVE PAGE-COUNT TO SUM-PAGECNT.                              !@07A
+026520     MOVE LINE-COUNT TO SUM-LINECNT.                              !@07A
+026530     MOVE WORK-TRIPCNT TO SUM-INSCNT.                             !@07A
+026540     MOVE WORK-DELCNT TO SUM-DELCNT.                              !@07A
+026550     MOVE ZERO TO SUM-RESCNT.                                     !@07A
+026555     MOVE REC-COUNT TO SUM-RECCNT.                                 !@08A
+026560     WRITE SUM-RECORD.                                            !@07A
