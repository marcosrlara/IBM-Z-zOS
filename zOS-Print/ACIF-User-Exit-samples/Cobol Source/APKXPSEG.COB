@@ -1,4 +1,18 @@
 000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
+000137* LAST UPDATE ON 9 Aug 2026 AT 16:30:00 BY  HOWARDT VERSION 05   *!@05A
+000137*    ADD A (ZERO-FILLED) RECORD COUNT FIELD TO THE BATCH SUMMARY *!@05A
+000137*    RECORD, MATCHING THE FIELD ADDED TO THE OTHER FOUR EXITS.   *!@05A
+000138* LAST UPDATE ON 9 Aug 2026 AT 14:00:00 BY  HOWARDT VERSION 04   *!@04A
+000139*    APPEND ONE SUMMARY RECORD TO THE SHARED APKBSUM WORK FILE   *!@04A
+000139*    AT EOF, FOR THE NIGHTLY CROSS-EXIT BATCH SUMMARY REPORT.     *!@04A
+000140* LAST UPDATE ON 9 Aug 2026 AT 12:30:00 BY  HOWARDT VERSION 03   *!@03
+000142*    ADDED A SHARED RESOURCE-USAGE HISTORY FILE, APPENDED TO      !@03
+000144*    ONCE PER RESOURCE, SO USAGE CAN BE TRACKED ACROSS RUNS       !@03
+000146*    OVER TIME.                                                   !@03
+000150* LAST UPDATE ON 9 Aug 2026 AT 12:00:00 BY  HOWARDT VERSION 02   *!@02
+000160*    MADE RESOURCE INCLUSION/EXCLUSION CONTROLLABLE PER RESOURCE  !@02
+000170*    TYPE VIA A NEW APKXINC CONTROL FILE INSTEAD OF THE FIXED     !@02
+000180*    EXCLUDE-EVERYTHING BEHAVIOR.                                 !@02
 000200* LAST UPDATE ON 9 Apr 2018 AT 15:49:14 BY  HOWARDT VERSION 01   *
 000300 ID DIVISION.
 000400 PROGRAM-ID. APKXPSEG.
@@ -38,6 +52,37 @@
 003800               NORENT option or linked with IGZOPT with the
 003900               RTEREUS option.  (See VS COBOL II Application
 004000               Programming Guide, SC26-4045).
+004050
+004060               Optionally allocate a DD named APKXINC with one    !@02
+004070               80-byte fixed card per resource type to control,   !@02
+004080               giving the type mnemonic (CPAGE, CSET, PSEG, or    !@02
+004090               OVLY) in columns 1-8 and I or E in column 9 to     !@02
+004095               include or exclude that type from the output       !@02
+004096               resource library. Types not named default to       !@02
+004097               excluded, matching this exit's original behavior.  !@02
+004098                                                                  !@03
+092000               A DD named APKRHST is required for the shared      !@03
+092010               resource-usage history file, a 161-byte fixed file !@03
+092020               opened for EXTEND so each run appends one record   !@03
+092030               per resource without disturbing prior runs'        !@03
+092040               history. This is the same history file written by  !@03
+092050               APKRSLST.                                          !@03
+092060                                                                  !@03
+092070               Optionally allocate a DD named APKXJOB with a      !@03
+092080               single 80-byte card giving the job name in         !@03
+092090               columns 1-8, written to each history record so     !@03
+092100               usage can be traced back to the job that produced  !@03
+092110               it. An absent control file leaves the job name     !@03
+092120               blank in history records.                          !@03
+092121                                                                  !@04A
+092122               A DD named APKBSUM is required for the shared      !@04A
+092123               cross-exit batch summary work file. At EOF, this   !@04A
+092124               exit appends one record giving this run's job      !@04A
+092125               name and total resource count, for the nightly     !@04A
+092126               cross-exit batch summary report produced by        !@04A
+092127               APKBSUMR. This file should be reset (emptied)       !@04A
+092128               once a day, before the first job of the batch       !@04A
+092129               window runs.                                        !@04A
 004100
 004200 DATE-WRITTEN. 23 FEB 93.
 004300 DATE-COMPILED.
@@ -85,6 +130,14 @@
 007100 INPUT-OUTPUT SECTION.
 007200 FILE-CONTROL.
 007300     SELECT PRINT-FILE ASSIGN TO PAPKXPSE.
+007310     SELECT CTL-FILE ASSIGN TO APKXINC                            !@02
+007320         ORGANIZATION SEQUENTIAL.                                 !@02
+092130     SELECT HISTORY-FILE ASSIGN TO APKRHST                        !@03
+092140         ORGANIZATION SEQUENTIAL.                                 !@03
+092150     SELECT JOBNAME-FILE ASSIGN TO APKXJOB                        !@03
+092160         ORGANIZATION SEQUENTIAL.                                 !@03
+092161     SELECT SUMMARY-FILE ASSIGN TO APKBSUM                        !@04A
+092162         ORGANIZATION SEQUENTIAL.                                 !@04A
 007400     SKIP2
 007500 DATA DIVISION.
 007600 FILE SECTION.
@@ -97,6 +150,56 @@
 008300     05  PRINT-DATA          OCCURS 1 TO 80,
 008400                             DEPENDING ON PRINT-REC-LEN,
 008500                             PIC X.
+008510* one card per resource type, naming the type and whether it is   !@02
+008520* to be included in or excluded from the output resource library. !@02
+008530 FD  CTL-FILE                                                     !@02
+008540     LABEL RECORDS STANDARD                                       !@02
+008550     RECORDING MODE F                                             !@02
+008560     BLOCK CONTAINS 0                                             !@02
+008570     RECORD CONTAINS 80 CHARACTERS.                               !@02
+008580 01  CTL-FILE-RECORD             PIC X(80).                       !@02
+092170* one record per resource, appended (never overwritten) run after !@03
+092180* run, so usage can be tracked over weeks and months. shared with !@03
+092190* APKRSLST.                                                       !@03
+092200 FD  HISTORY-FILE                                                 !@03
+092210     LABEL RECORDS STANDARD                                       !@03
+092220     RECORDING MODE F                                             !@03
+092230     BLOCK CONTAINS 0                                             !@03
+092240     RECORD CONTAINS 161 CHARACTERS.                              !@03
+092250 01  HISTORY-RECORD.                                              !@03
+092260     05  HIST-RESTYPE            PIC X(14).                       !@03
+092270     05  HIST-RESNAME            PIC X(128).                      !@03
+092280     05  HIST-JOBNAME            PIC X(8).                        !@03
+092290     05  HIST-RUNDATE            PIC 9(5).                        !@03
+092300     05  HIST-RUNTIME            PIC X(6).                        !@03
+092310* one card giving the job name to stamp on each history record    !@03
+092320* written by this run.                                            !@03
+092330 FD  JOBNAME-FILE                                                 !@03
+092340     LABEL RECORDS STANDARD                                       !@03
+092350     RECORDING MODE F                                             !@03
+092360     BLOCK CONTAINS 0                                             !@03
+092370     RECORD CONTAINS 80 CHARACTERS.                               !@03
+092380 01  JOBNAME-FILE-RECORD         PIC X(80).                       !@03
+092381* one record giving this run's job id and page, line, insert,     !@04A
+092382* delete, and resource counts, appended to the shared cross-exit   !@04A
+092383* batch summary work file at EOF.                                 !@04A
+092384 FD  SUMMARY-FILE                                                 !@04A
+092385     LABEL RECORDS STANDARD                                       !@04A
+092386     RECORDING MODE F                                             !@04A
+092387     BLOCK CONTAINS 0                                             !@04A
+092388     RECORD CONTAINS 80 CHARACTERS.                               !@04A
+092389 01  SUM-RECORD.                                                  !@04A
+092390     05  SUM-EXIT-ID         PIC X(8).                             !@04A
+092391     05  SUM-JOBID           PIC X(8).                             !@04A
+092392     05  SUM-RUNDATE         PIC 9(5).                             !@04A
+092393     05  SUM-RUNTIME         PIC X(6).                             !@04A
+092394     05  SUM-PAGECNT         PIC 9(8).                             !@04A
+092395     05  SUM-LINECNT         PIC 9(8).                             !@04A
+092396     05  SUM-INSCNT          PIC 9(8).                             !@04A
+092397     05  SUM-DELCNT          PIC 9(8).                             !@04A
+092398     05  SUM-RESCNT          PIC 9(8).                             !@04A
+092400     05  SUM-RECCNT          PIC 9(8).                             !@05A
+092399     05  FILLER              PIC X(05).                            !@05A
 008600     EJECT
 008700 WORKING-STORAGE SECTION.
 008800 77  PGMNAME                 PIC X(8) VALUE 'APKXPSEG'.
@@ -120,6 +223,22 @@
 010400 77  FIRST-TIME-FLAG         PIC X VALUE LOW-VALUE.
 010500     88  FIRST-TIME          VALUE LOW-VALUE.
 010600     88  NOT-FIRST-TIME      VALUE HIGH-VALUE.
+090010 77  CTL-LOADED-FLAG         PIC X VALUE LOW-VALUE.               !@02
+090020     88  CTL-LOADED          VALUE HIGH-VALUE.                    !@02
+090030     88  CTL-NOTLOADED       VALUE LOW-VALUE.                     !@02
+090040 77  CTL-EOF-FLAG            PIC X VALUE LOW-VALUE.               !@02
+090050     88  CTL-EOF             VALUE HIGH-VALUE.                    !@02
+090060     88  CTL-NOTEOF          VALUE LOW-VALUE.                     !@02
+090070 77  RESTYPE-VALID-FLAG      PIC X VALUE LOW-VALUE.               !@02
+090080     88  RESTYPE-VALID       VALUE HIGH-VALUE.                    !@02
+090090     88  RESTYPE-NOTVALID    VALUE LOW-VALUE.                     !@02
+090100 77  WK-CTL-RESCODE          PIC X VALUE SPACE.                   !@02
+092390 77  JOBNAME-LOADED-FLAG     PIC X VALUE LOW-VALUE.               !@03
+092400     88  JOBNAME-LOADED      VALUE HIGH-VALUE.                    !@03
+092410     88  JOBNAME-NOTLOADED   VALUE LOW-VALUE.                     !@03
+092411 77  WS-RUNDATE              PIC 9(5) VALUE ZERO.                 !@04A
+092412 77  WS-RUNTIME              PIC X(6) VALUE SPACES.               !@04A
+092413 77  WS-RESCNT               PIC S9(8) BINARY VALUE ZERO.         !@04A
 010700 77  CPAGE                   PIC X VALUE X'41'.
 010800 77  CSET                    PIC X VALUE X'40'.
 010900 77  PSEG                    PIC X VALUE X'FB'.
@@ -129,6 +248,30 @@
 011300 77  CSET-NAME               PIC X(14) VALUE 'CHARACTER-SET'.
 011400 77  PSEG-NAME               PIC X(14) VALUE 'PAGE-SEGMENT'.
 011500 77  OVLY-NAME               PIC X(14) VALUE 'OVERLAY'.
+090210     SKIP2                                                        !@02
+090220* one control card: a resource type mnemonic (matching one of     !@02
+090230* the -NAME literals above) and an action of I to include or E    !@02
+090240* to exclude that type from the output resource library.          !@02
+090250 01  CTL-CARD.                                                    !@02
+090260     05  CTL-RESTYPE         PIC X(8).                            !@02
+090270     05  CTL-ACTION          PIC X.                               !@02
+090280     05  FILLER              PIC X(71).                           !@02
+090290     SKIP1                                                        !@02
+090300* resource type to action lookup table, loaded from CTL-FILE      !@02
+090310* the first time this program is called.                          !@02
+090320 01  RESTYPE-ACTIONS.                                             !@02
+090330     05  RESACT-CNTR         PIC 9(4) BINARY VALUE ZERO.          !@02
+090340     05  RESACT-TABLE        OCCURS 4                             !@02
+090350                             DEPENDING ON RESACT-CNTR             !@02
+090360                             INDEXED BY RESACT-INDEX.             !@02
+090370         10  RESACT-TYPE     PIC X.                               !@02
+090380         10  RESACT-INCLUDE  PIC X VALUE 'N'.                     !@02
+090390             88  RESACT-IS-INCLUDED  VALUE 'Y'.                   !@02
+092420* one control card giving the job name stamped on every history   !@03
+092430* record this run writes.                                         !@03
+092440 01  JOBNAME-CARD.                                                !@03
+092450     05  JN-JOBNAME          PIC X(8) VALUE SPACES.               !@03
+092460     05  FILLER              PIC X(72).                           !@03
 011600     SKIP2
 011700         SKIP1
 011800 01  LINE-DETAIL.
@@ -169,10 +312,24 @@
 015300 0010-UPDATE-TABLE.
 015400     SET ADDRESS OF RES-UAREA TO RES-USTOR.
 015500     SET ADDRESS OF RES-ATTR TO RES-PFATTR.
+090400     IF CTL-NOTLOADED                                             !@02
+090410      THEN                                                        !@02
+090420       PERFORM 0020-LOAD-RESTYPE-CONTROLS;                        !@02
+090430       SET CTL-LOADED TO TRUE                                     !@02
+090440     END-IF.                                                      !@02
 015600     SKIP1
 015700     IF FIRST-TIME
 015800      THEN
 015900       OPEN OUTPUT PRINT-FILE;
+092470       OPEN EXTEND HISTORY-FILE;                                  !@03
+092471       OPEN EXTEND SUMMARY-FILE;                                  !@04A
+092480       ACCEPT T-S-DAY FROM DAY;                                   !@03
+092490       ACCEPT T-S-TIME FROM TIME;                                 !@03
+092500       IF JOBNAME-NOTLOADED                                       !@03
+092510        THEN                                                      !@03
+092520         PERFORM 0035-LOAD-JOBNAME;                               !@03
+092530         SET JOBNAME-LOADED TO TRUE                               !@03
+092540       END-IF;                                                    !@03
 016000       MOVE FDEF-NAME TO LINE-TYPE;
 016100       MOVE RES-FORMDEF TO LINE-RESNAME;
 016200       PERFORM 0120-PRINT-DETAIL;
@@ -182,6 +339,9 @@
 016600     IF RES-EOF
 016700      THEN
 016800       CLOSE PRINT-FILE;
+092550       CLOSE HISTORY-FILE;                                        !@03
+092551       PERFORM 0037-WRITE-SUMMARY;                                !@04A
+092552       CLOSE SUMMARY-FILE;                                        !@04A
 016900       SET FIRST-TIME TO TRUE;
 017000       GOBACK;
 017100     END-IF.
@@ -213,11 +373,97 @@
 019700      WHEN OTHER
 019800       ADD 1 TO UNKNOWN-CNTR;
 019900     END-EVALUATE.
-020000* The following omits or includes all resources.
-020100     MOVE IGNORE-RESOURCE TO RES-ACTION.
-020200*    MOVE INCLUDE-RESOURCE TO RES-ACTION.
+090500     PERFORM 0030-SET-RES-ACTION.                                 !@02
 020300     GOBACK.
 020400 TITLE 'Produce Resource Used Report'.
 020500 0120-PRINT-DETAIL.
 020600     MOVE LENGTH OF LINE-DETAIL TO PRINT-REC-LEN.
-020700     WRITE PRINT-RECORD FROM LINE-DETAIL.
\ No newline at end of file
+020700     WRITE PRINT-RECORD FROM LINE-DETAIL.
+092560     MOVE LINE-TYPE TO HIST-RESTYPE.                              !@03
+092570     MOVE LINE-RESNAME TO HIST-RESNAME.                           !@03
+092580     MOVE JN-JOBNAME TO HIST-JOBNAME.                             !@03
+092590     MOVE T-S-DAY TO HIST-RUNDATE.                                !@03
+092600     MOVE T-S-TIME TO HIST-RUNTIME.                               !@03
+092610     WRITE HISTORY-RECORD.                                        !@03
+092620 0035-LOAD-JOBNAME.                                               !@03
+092630* read the one-card job name control file, if any, so the         !@03
+092640* resource-usage history file can identify which job produced     !@03
+092650* each entry. an absent or empty control file leaves the job      !@03
+092660* name blank in history records.                                  !@03
+092670     OPEN INPUT JOBNAME-FILE.                                     !@03
+092680     READ JOBNAME-FILE INTO JOBNAME-CARD                          !@03
+092690      AT END                                                      !@03
+092700       CONTINUE                                                   !@03
+092710     END-READ.                                                    !@03
+092720     CLOSE JOBNAME-FILE.                                          !@03
+092721 0037-WRITE-SUMMARY.                                              !@04A
+092722* append one record giving this run's job name and total          !@04A
+092723* resource count to the shared batch summary file, for the        !@04A
+092724* nightly cross-exit batch summary report.                        !@04A
+092725     ACCEPT WS-RUNDATE FROM DAY.                                  !@04A
+092726     ACCEPT WS-RUNTIME FROM TIME.                                 !@04A
+092727     MOVE 'APKXPSEG' TO SUM-EXIT-ID.                              !@04A
+092728     MOVE JN-JOBNAME TO SUM-JOBID.                                !@04A
+092729     MOVE WS-RUNDATE TO SUM-RUNDATE.                              !@04A
+092730     MOVE WS-RUNTIME TO SUM-RUNTIME.                              !@04A
+092731     MOVE ZERO TO SUM-PAGECNT.                                    !@04A
+092732     MOVE ZERO TO SUM-LINECNT.                                    !@04A
+092733     MOVE ZERO TO SUM-INSCNT.                                     !@04A
+092734     MOVE ZERO TO SUM-DELCNT.                                     !@04A
+092735     COMPUTE WS-RESCNT = CPAGE-CNTR + CSET-CNTR + PSEG-CNTR        !@04A
+092736         + OVLY-CNTR + UNKNOWN-CNTR.                              !@04A
+092737     MOVE WS-RESCNT TO SUM-RESCNT.                                !@04A
+092739     MOVE ZERO TO SUM-RECCNT.                                      !@05A
+092738     WRITE SUM-RECORD.                                            !@04A
+090600 0020-LOAD-RESTYPE-CONTROLS.                                      !@02
+090610* read the resource type include/exclude control cards, if any,   !@02
+090620* into the lookup table used by 0030-SET-RES-ACTION below. an     !@02
+090630* absent or empty control file leaves the table empty, and every  !@02
+090640* resource type defaults to excluded, the original behavior.      !@02
+090650     OPEN INPUT CTL-FILE.                                         !@02
+090660     SET CTL-NOTEOF TO TRUE.                                      !@02
+090670     PERFORM UNTIL CTL-EOF                                        !@02
+090680       READ CTL-FILE INTO CTL-CARD                                !@02
+090690        AT END                                                    !@02
+090700         SET CTL-EOF TO TRUE                                      !@02
+090710        NOT AT END                                                !@02
+090720         PERFORM 0025-ADD-RESTYPE-CONTROL                         !@02
+090730       END-READ                                                   !@02
+090740     END-PERFORM.                                                 !@02
+090750     CLOSE CTL-FILE.                                              !@02
+090760 0025-ADD-RESTYPE-CONTROL.                                        !@02
+090770     SET RESTYPE-VALID TO TRUE.                                   !@02
+090780     EVALUATE CTL-RESTYPE                                         !@02
+090790      WHEN 'CPAGE'   MOVE CPAGE   TO WK-CTL-RESCODE               !@02
+090800      WHEN 'CSET'    MOVE CSET    TO WK-CTL-RESCODE               !@02
+090810      WHEN 'PSEG'    MOVE PSEG    TO WK-CTL-RESCODE               !@02
+090820      WHEN 'OVLY'    MOVE OVLY    TO WK-CTL-RESCODE               !@02
+090830      WHEN OTHER     SET RESTYPE-NOTVALID TO TRUE                 !@02
+090840     END-EVALUATE.                                                !@02
+090850     IF RESTYPE-VALID                                             !@02
+090860      THEN                                                        !@02
+090870       ADD 1 TO RESACT-CNTR;                                      !@02
+090880       SET RESACT-INDEX TO RESACT-CNTR;                           !@02
+090890       MOVE WK-CTL-RESCODE TO RESACT-TYPE (RESACT-INDEX);         !@02
+090900       IF CTL-ACTION = 'I'                                        !@02
+090910        THEN                                                      !@02
+090920         SET RESACT-IS-INCLUDED (RESACT-INDEX) TO TRUE            !@02
+090930       END-IF                                                     !@02
+090940     END-IF.                                                      !@02
+090950 0030-SET-RES-ACTION.                                             !@02
+090960* every resource type is excluded, this exit's original           !@02
+090970* behavior, unless the control file names it with action I.       !@02
+090980     MOVE IGNORE-RESOURCE TO RES-ACTION.                          !@02
+090990     IF RESACT-CNTR > 0                                           !@02
+091000      THEN                                                        !@02
+091010       SET RESACT-INDEX TO 1;                                     !@02
+091020       SEARCH RESACT-TABLE                                        !@02
+091030        AT END                                                    !@02
+091040         CONTINUE                                                 !@02
+091050        WHEN RES-RSTYPE = RESACT-TYPE (RESACT-INDEX)              !@02
+091060         IF RESACT-IS-INCLUDED (RESACT-INDEX)                     !@02
+091070          THEN                                                    !@02
+091080           MOVE INCLUDE-RESOURCE TO RES-ACTION                    !@02
+091090         END-IF                                                   !@02
+091100       END-SEARCH                                                 !@02
+091110     END-IF.                                                      !@02
