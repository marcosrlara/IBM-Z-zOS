@@ -0,0 +1,203 @@
+000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ
+000141* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 02   *!@02A
+000141*    READ THE JOB/REPORT NAME FROM APKRJOB INSTEAD OF APKXJOB,    *!@02A
+000141*    MATCHING THE DD THIS PROGRAM'S DEFAULT TARGET, APKRSLST,     *!@02A
+000141*    ITSELF READS ITS OWN JOB/REPORT NAME FROM.                   *!@02A
+000140* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 01   *
+000142*    NEW PROGRAM.                                                *
+000200 ID DIVISION.
+000300 PROGRAM-ID. APKRDISP.
+000400 AUTHOR. TURETZKY--HYDRA.
+000500 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000600               This program is a RESEXIT for ACIF (APKACIF,
+000700               5648-062) that does no resource processing of its
+000800               own. Instead, on the first call of a run it looks
+000900               up the job/report name (from the same APKRJOB
+001000               control card APKRSLST itself already reads) in
+001100               a dispatch table, and for every call
+001200               thereafter it simply forwards the call, unchanged,
+001300               to whichever real RESEXIT that job is assigned to
+001400               (APKRSLST or APKXPSEG, or any other RESEXIT with
+001500               the same parameter layout).
+001600
+001700               This lets one ACIF RESEXIT= control statement
+001800               serve every job in the batch window, with the
+001900               actual exit logic selected per job/report name
+002000               instead of being fixed in JCL.
+002100
+002200               Allocate a DD named APKRDSP with one 80-byte fixed
+002300               card per job/report name that needs routing to a
+002400               non-default RESEXIT, giving the job/report name in
+002500               columns 1-8 and the target RESEXIT's load module
+002600               name in columns 9-16. A job/report name with no
+002700               matching card, or an absent or empty APKRDSP file,
+002800               is routed to APKRSLST, matching that sample's
+002900               original single-exit behavior.
+003000
+003100               A DD named APKRJOB, giving the job/report name in
+003200               columns 1-8, is required, exactly as it already is
+003300               for APKRSLST.
+003400 DATE-WRITTEN. 9 Aug 2026.
+003500 DATE-COMPILED.
+003600 SECURITY. IBM SAMPLE CODE ONLY.
+003700*/**************************************************************/
+003800*/* Licensed under the Apache License, Version 2.0 (the        */
+003900*/* "License"); you may not use this file except in compliance */
+004000*/* with the License. You may obtain a copy of the License at  */
+004100*/*                                                            */
+004200*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004300*/*                                                            */
+004400*/* Unless required by applicable law or agreed to in writing, */
+004500*/* software distributed under the License is distributed on an*/
+004600*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004700*/* KIND, either express or implied.  See the License for the  */
+004800*/* specific language governing permissions and limitations    */
+004900*/* under the License.                                         */
+005000*/*------------------------------------------------------------*/
+005100*/*                                                            */
+005200*/*   COPYRIGHT (C) 2026 RICOH COMPANY, LTD                    */
+005300*/*                                                            */
+005400*/*   Permission to use, copy, modify, and distribute          */
+005500*/*   this software for any purpose with or without fee        */
+005600*/*   is hereby granted, provided that the above               */
+005700*/*   copyright notices appear in all copies.                  */
+005800*/*                                                            */
+005900*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+006000*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+006100*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+006200*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+006300*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+006400*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+006500*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+006600*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+006700*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+006800*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+006900*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+007000*/**************************************************************/
+007100 TITLE 'ACIF RESOURCE EXIT DISPATCHER'.
+007200 ENVIRONMENT DIVISION.
+007300 CONFIGURATION SECTION.
+007400 SOURCE-COMPUTER. IBM-370.
+007500 OBJECT-COMPUTER. IBM-370.
+007600 INPUT-OUTPUT SECTION.
+007700 FILE-CONTROL.
+007800     SELECT JOBNAME-FILE ASSIGN TO APKRJOB                        !@02C
+007900         ORGANIZATION SEQUENTIAL.
+008000     SELECT DISPATCH-FILE ASSIGN TO APKRDSP
+008100         ORGANIZATION SEQUENTIAL.
+008200     EJECT
+008300 DATA DIVISION.
+008400 FILE SECTION.
+008500* one card giving the job/report name for this run.
+008600 FD  JOBNAME-FILE
+008700     LABEL RECORDS STANDARD
+008800     RECORDING MODE F
+008900     BLOCK CONTAINS 0
+009000     RECORD CONTAINS 80 CHARACTERS.
+009100 01  JOBNAME-CARD.
+009200     05  JN-JOBNAME          PIC X(8).
+009300     05  FILLER              PIC X(72).
+009400* one card per job/report name that is routed to a non-default
+009500* RESEXIT.
+009600 FD  DISPATCH-FILE
+009700     LABEL RECORDS STANDARD
+009800     RECORDING MODE F
+009900     BLOCK CONTAINS 0
+010000     RECORD CONTAINS 80 CHARACTERS.
+010100 01  DSP-CARD.
+010200     05  DSP-JOBNAME         PIC X(8).
+010300     05  DSP-MODULE          PIC X(8).
+010400     05  FILLER              PIC X(64).
+010500     EJECT
+010600 WORKING-STORAGE SECTION.
+010700 77  PGMNAME                 PIC X(8) VALUE 'APKRDISP'.
+010800 77  DEFAULT-MODULE          PIC X(8) VALUE 'APKRSLST'.
+010900 77  WS-MODULE               PIC X(8) VALUE SPACES.
+011000 77  MAX-DISPATCH-ENTRIES    PIC 9(4) BINARY VALUE 50.
+011100 77  FIRST-TIME-FLAG         PIC X VALUE LOW-VALUE.
+011200     88  FIRST-TIME          VALUE LOW-VALUE.
+011300     88  NOT-FIRST-TIME      VALUE HIGH-VALUE.
+011400 77  DSP-EOF-FLAG            PIC X VALUE LOW-VALUE.
+011500     88  DSP-FILE-EOF        VALUE HIGH-VALUE.
+011600     88  DSP-FILE-NOTEOF     VALUE LOW-VALUE.
+011700     SKIP1
+011800* dispatch table, loaded once from DISPATCH-FILE on the first
+011900* call of a run and searched by job/report name.
+012000 01  DISPATCH-TABLE.
+012100     05  DSP-CNTR            PIC 9(4) BINARY VALUE ZERO.
+012200     05  DSP-ENTRY OCCURS 1 TO 50 TIMES
+012300                    DEPENDING ON DSP-CNTR
+012400                    INDEXED BY DSP-INDEX.
+012500         10  DSP-T-JOBNAME   PIC X(8).
+012600         10  DSP-T-MODULE    PIC X(8).
+012700/ PASSED PARAMETERS.
+012800 LINKAGE SECTION.
+012900 01  RES-PARMS.
+013000     05  RES-USTOR           POINTER.
+013100     05  RES-PFATTR          POINTER.
+013200     05  RES-RSNAME          PIC X(8).
+013300     05  RES-RSTYPE          PIC X.
+013400     05  RES-ACTION          PIC X.
+013500     05  RES-EOF-FLAG        PIC X.
+013600         88  RES-EOF         VALUE 'Y'.
+013700 TITLE 'Initialization and Main Line'.
+013800 PROCEDURE DIVISION USING RES-PARMS.
+013900 0010-DISPATCH.
+014000     IF FIRST-TIME
+014100      THEN
+014200       PERFORM 0020-LOAD-DISPATCH-TABLE;
+014300       PERFORM 0030-LOAD-JOBNAME;
+014400       PERFORM 0040-RESOLVE-MODULE;
+014500       SET NOT-FIRST-TIME TO TRUE
+014600     END-IF.
+014700     CALL WS-MODULE USING RES-PARMS.
+014800     IF RES-EOF
+014900      THEN
+015000       SET FIRST-TIME TO TRUE
+015100     END-IF.
+015200     GOBACK.
+015300 0020-LOAD-DISPATCH-TABLE.
+015400* an absent or empty dispatch file leaves the table empty, and
+015500* every job/report name defaults to DEFAULT-MODULE.
+015600     SET DSP-FILE-NOTEOF TO TRUE.
+015700     OPEN INPUT DISPATCH-FILE.
+015800     PERFORM UNTIL DSP-FILE-EOF
+015900       READ DISPATCH-FILE INTO DSP-CARD
+016000        AT END
+016100         SET DSP-FILE-EOF TO TRUE
+016200        NOT AT END
+016300         PERFORM 0025-ADD-DISPATCH-ENTRY
+016400       END-READ
+016500     END-PERFORM.
+016600     CLOSE DISPATCH-FILE.
+016700 0025-ADD-DISPATCH-ENTRY.
+016800* entries past MAX-DISPATCH-ENTRIES are silently dropped, the
+016900* same overflow handling used by the resource tables in
+017000* APKRSLST.
+017100     IF DSP-CNTR < MAX-DISPATCH-ENTRIES
+017200      THEN
+017300       ADD 1 TO DSP-CNTR;
+017400       SET DSP-INDEX TO DSP-CNTR;
+017500       MOVE DSP-JOBNAME TO DSP-T-JOBNAME (DSP-INDEX);
+017600       MOVE DSP-MODULE TO DSP-T-MODULE (DSP-INDEX)
+017700     END-IF.
+017800 0030-LOAD-JOBNAME.
+017900     OPEN INPUT JOBNAME-FILE.
+018000     READ JOBNAME-FILE INTO JOBNAME-CARD
+018100      AT END
+018200       MOVE SPACES TO JOBNAME-CARD
+018300     END-READ.
+018400     CLOSE JOBNAME-FILE.
+018500 0040-RESOLVE-MODULE.
+018600     MOVE DEFAULT-MODULE TO WS-MODULE.
+018700     IF DSP-CNTR > 0
+018800      THEN
+018900       SET DSP-INDEX TO 1;
+019000       SEARCH DSP-ENTRY
+019100        AT END
+019200         CONTINUE
+019300        WHEN JN-JOBNAME = DSP-T-JOBNAME (DSP-INDEX)
+019400         MOVE DSP-T-MODULE (DSP-INDEX) TO WS-MODULE
+019500       END-SEARCH
+019600     END-IF.
+019700 END PROGRAM APKRDISP.
