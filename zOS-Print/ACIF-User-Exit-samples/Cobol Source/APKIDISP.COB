@@ -0,0 +1,203 @@
+000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ
+000140* LAST UPDATE ON  9 Aug 2026            BY  HOWARDT VERSION 01   *
+000142*    NEW PROGRAM.                                                *
+000200 ID DIVISION.
+000300 PROGRAM-ID. APKIDISP.
+000400 AUTHOR. TURETZKY--HYDRA.
+000500 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000600               This program is an INPEXIT for ACIF (APKACIF,
+000700               5648-062) that does no record processing of its
+000800               own. Instead, on the first call of a run it looks
+000900               up the job/report id (from the same APKCTL control
+001000               card the real INPEXIT samples already read) in a
+001100               dispatch table, and for every call thereafter it
+001200               simply forwards the call, unchanged, to whichever
+001300               real INPEXIT that job is assigned to (APKINPTS or
+001400               APKINPXT, or any other INPEXIT with the same
+001500               parameter layout).
+001600
+001700               This lets one ACIF INPEXIT= control statement
+001800               serve every job in the batch window, with the
+001900               actual exit logic selected per job/report id
+002000               instead of being fixed in JCL.
+002100
+002200               Allocate a DD named APKIDSP with one 80-byte fixed
+002300               card per job/report id that needs routing to a
+002400               non-default INPEXIT, giving the job/report id in
+002500               columns 1-8 and the target INPEXIT's load module
+002600               name in columns 9-16. A job/report id with no
+002700               matching card, or an absent or empty APKIDSP file,
+002800               is routed to APKINPTS, matching that sample's
+002900               original single-exit behavior.
+003000
+003100               A DD named APKCTL, giving the job/report id in
+003200               columns 1-8, is required, exactly as it already is
+003300               for APKINPTS and APKINPXT.
+003400 DATE-WRITTEN. 9 Aug 2026.
+003500 DATE-COMPILED.
+003600 SECURITY. IBM SAMPLE CODE ONLY.
+003700*/**************************************************************/
+003800*/* Licensed under the Apache License, Version 2.0 (the        */
+003900*/* "License"); you may not use this file except in compliance */
+004000*/* with the License. You may obtain a copy of the License at  */
+004100*/*                                                            */
+004200*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004300*/*                                                            */
+004400*/* Unless required by applicable law or agreed to in writing, */
+004500*/* software distributed under the License is distributed on an*/
+004600*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004700*/* KIND, either express or implied.  See the License for the  */
+004800*/* specific language governing permissions and limitations    */
+004900*/* under the License.                                         */
+005000*/*------------------------------------------------------------*/
+005100*/*                                                            */
+005200*/*   COPYRIGHT (C) 2026 RICOH COMPANY, LTD                    */
+005300*/*                                                            */
+005400*/*   Permission to use, copy, modify, and distribute          */
+005500*/*   this software for any purpose with or without fee        */
+005600*/*   is hereby granted, provided that the above               */
+005700*/*   copyright notices appear in all copies.                  */
+005800*/*                                                            */
+005900*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+006000*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+006100*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+006200*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+006300*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+006400*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+006500*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+006600*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+006700*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+006800*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+006900*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+007000*/**************************************************************/
+007100 TITLE 'ACIF INPUT EXIT DISPATCHER'.
+007200 ENVIRONMENT DIVISION.
+007300 CONFIGURATION SECTION.
+007400 SOURCE-COMPUTER. IBM-370.
+007500 OBJECT-COMPUTER. IBM-370.
+007600 INPUT-OUTPUT SECTION.
+007700 FILE-CONTROL.
+007800     SELECT CTL-FILE ASSIGN TO APKCTL
+007900         ORGANIZATION SEQUENTIAL.
+008000     SELECT DISPATCH-FILE ASSIGN TO APKIDSP
+008100         ORGANIZATION SEQUENTIAL.
+008200     EJECT
+008300 DATA DIVISION.
+008400 FILE SECTION.
+008500* one card giving the job/report id for this run. only the id is
+008600* used here; the trigger and burst-limit fields belong to the
+008700* real exits.
+008800 FD  CTL-FILE
+008900     LABEL RECORDS STANDARD
+009000     RECORDING MODE F
+009100     BLOCK CONTAINS 0
+009200     RECORD CONTAINS 80 CHARACTERS.
+009300 01  CTL-CARD.
+009400     05  CTL-JOBID           PIC X(8).
+009500     05  FILLER              PIC X(72).
+009600* one card per job/report id that is routed to a non-default
+009700* INPEXIT.
+009800 FD  DISPATCH-FILE
+009900     LABEL RECORDS STANDARD
+010000     RECORDING MODE F
+010100     BLOCK CONTAINS 0
+010200     RECORD CONTAINS 80 CHARACTERS.
+010300 01  DSP-CARD.
+010400     05  DSP-JOBID           PIC X(8).
+010500     05  DSP-MODULE          PIC X(8).
+010600     05  FILLER              PIC X(64).
+010700     EJECT
+010800 WORKING-STORAGE SECTION.
+010900 77  PGMNAME                 PIC X(8) VALUE 'APKIDISP'.
+011000 77  DEFAULT-MODULE          PIC X(8) VALUE 'APKINPTS'.
+011100 77  WS-MODULE               PIC X(8) VALUE SPACES.
+011200 77  MAX-DISPATCH-ENTRIES    PIC 9(4) BINARY VALUE 50.
+011300 77  FIRST-TIME-FLAG         PIC X VALUE LOW-VALUE.
+011400     88  FIRST-TIME          VALUE LOW-VALUE.
+011500     88  NOT-FIRST-TIME      VALUE HIGH-VALUE.
+011600 77  DSP-EOF-FLAG            PIC X VALUE LOW-VALUE.
+011700     88  DSP-FILE-EOF        VALUE HIGH-VALUE.
+011800     88  DSP-FILE-NOTEOF     VALUE LOW-VALUE.
+011900     SKIP1
+012000* dispatch table, loaded once from DISPATCH-FILE on the first
+012100* call of a run and searched by job/report id.
+012200 01  DISPATCH-TABLE.
+012300     05  DSP-CNTR            PIC 9(4) BINARY VALUE ZERO.
+012400     05  DSP-ENTRY OCCURS 1 TO 50 TIMES
+012500                    DEPENDING ON DSP-CNTR
+012600                    INDEXED BY DSP-INDEX.
+012700         10  DSP-T-JOBID     PIC X(8).
+012800         10  DSP-T-MODULE    PIC X(8).
+012900/ PASSED PARAMETERS.
+013000 LINKAGE SECTION.
+013100 01  INP-PARMS.
+013200     05  INP-USTOR           POINTER.
+013300     05  INP-PFATTR          POINTER.
+013400     05  INP-RECPTR          POINTER.
+013500     05  FILLER              POINTER.
+013600     05  INP-RECLEN          PIC 9(4) BINARY.
+013700     05  FILLER              PIC XX.
+013800     05  INP-REQUEST         PIC X.
+013900     05  INP-EOF-FLAG        PIC X.
+014000         88  INP-EOF         VALUE 'Y'.
+014100 TITLE 'Initialization and Main Line'.
+014200 PROCEDURE DIVISION USING INP-PARMS.
+014300 0010-DISPATCH.
+014400     IF FIRST-TIME
+014500      THEN
+014600       PERFORM 0020-LOAD-DISPATCH-TABLE;
+014700       PERFORM 0030-LOAD-JOBID;
+014800       PERFORM 0040-RESOLVE-MODULE;
+014900       SET NOT-FIRST-TIME TO TRUE
+015000     END-IF.
+015100     CALL WS-MODULE USING INP-PARMS.
+015200     IF INP-EOF
+015300      THEN
+015400       SET FIRST-TIME TO TRUE
+015500     END-IF.
+015600     GOBACK.
+015700 0020-LOAD-DISPATCH-TABLE.
+015800* an absent or empty dispatch file leaves the table empty, and
+015900* every job/report id defaults to DEFAULT-MODULE.
+016000     SET DSP-FILE-NOTEOF TO TRUE.
+016100     OPEN INPUT DISPATCH-FILE.
+016200     PERFORM UNTIL DSP-FILE-EOF
+016300       READ DISPATCH-FILE INTO DSP-CARD
+016400        AT END
+016500         SET DSP-FILE-EOF TO TRUE
+016600        NOT AT END
+016700         PERFORM 0025-ADD-DISPATCH-ENTRY
+016800       END-READ
+016900     END-PERFORM.
+017000     CLOSE DISPATCH-FILE.
+017100 0025-ADD-DISPATCH-ENTRY.
+017200* entries past MAX-DISPATCH-ENTRIES are silently dropped, the
+017300* same overflow handling used by the resource tables in
+017400* APKRSLST.
+017500     IF DSP-CNTR < MAX-DISPATCH-ENTRIES
+017600      THEN
+017700       ADD 1 TO DSP-CNTR;
+017800       SET DSP-INDEX TO DSP-CNTR;
+017900       MOVE DSP-JOBID TO DSP-T-JOBID (DSP-INDEX);
+018000       MOVE DSP-MODULE TO DSP-T-MODULE (DSP-INDEX)
+018100     END-IF.
+018200 0030-LOAD-JOBID.
+018300     OPEN INPUT CTL-FILE.
+018400     READ CTL-FILE INTO CTL-CARD
+018500      AT END
+018600       MOVE SPACES TO CTL-CARD
+018700     END-READ.
+018800     CLOSE CTL-FILE.
+018900 0040-RESOLVE-MODULE.
+019000     MOVE DEFAULT-MODULE TO WS-MODULE.
+019100     IF DSP-CNTR > 0
+019200      THEN
+019300       SET DSP-INDEX TO 1;
+019400       SEARCH DSP-ENTRY
+019500        AT END
+019600         CONTINUE
+019700        WHEN CTL-JOBID = DSP-T-JOBID (DSP-INDEX)
+019800         MOVE DSP-T-MODULE (DSP-INDEX) TO WS-MODULE
+019900       END-SEARCH
+020000     END-IF.
+020100 END PROGRAM APKIDISP.
